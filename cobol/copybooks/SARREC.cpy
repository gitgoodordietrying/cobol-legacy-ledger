@@ -0,0 +1,21 @@
+*>================================================================*
+*> SARREC.cpy — Suspicious Activity Flag Record Layout (80 bytes)
+*> Used by: SARSCAN.cob
+*>
+*> One record per flagged account, written to SAR.DAT for manual
+*> review. SAR-STRUCTURING is an account that itself posted a run
+*> of just-under-CTR-threshold deposits across multiple days;
+*> SAR-RELATED is an account that never did so itself but is a
+*> TRANSFER counterparty of one that did (see LINK-RELATED-ACCOUNTS
+*> in SARSCAN.cob).
+*>================================================================*
+ 01  SAR-RECORD.
+     05  SAR-ACCT-ID          PIC X(10).
+     05  SAR-REASON           PIC X(1).
+         88  SAR-STRUCTURING  VALUE 'S'.
+         88  SAR-RELATED      VALUE 'R'.
+     05  SAR-DAY-COUNT        PIC 9(5).
+     05  SAR-LINKED-ACCT-ID   PIC X(10).
+     05  SAR-DATE             PIC 9(8).
+     05  SAR-TIME             PIC 9(6).
+     05  SAR-NOTE             PIC X(40).
