@@ -0,0 +1,23 @@
+*>================================================================*
+*> CTRREC.cpy — Currency Transaction Report Record Layout (90 bytes)
+*> Used by: TRANSACT.cob
+*>
+*> One record per deposit that trips the CTR compliance note (see
+*> WS-CTR-NEAR-THRESHOLD in TRANSACT.cob) — either at or over the
+*> $10,000 reporting threshold, or close enough under it to be worth
+*> a filed record for manual review. CTR-TX-ID links back to the
+*> posted TRANSACTION-RECORD in TRANSACT.DAT; this file carries no
+*> identity of its own beyond that.
+*>================================================================*
+ 01  CTR-RECORD.
+     05  CTR-TX-ID            PIC X(12).
+     05  CTR-ACCT-ID          PIC X(10).
+     05  CTR-AMOUNT           PIC S9(10)V99.
+     05  CTR-DATE             PIC 9(8).
+     05  CTR-TIME             PIC 9(6).
+     05  CTR-TYPE             PIC X(1).
+         88  CTR-DEPOSIT      VALUE 'D'.
+     05  CTR-THRESHOLD-FLAG   PIC X(1).
+         88  CTR-OVER-THRESHOLD  VALUE 'O'.
+         88  CTR-NEAR-THRESHOLD  VALUE 'N'.
+     05  CTR-DESC             PIC X(40).
