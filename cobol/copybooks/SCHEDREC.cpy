@@ -0,0 +1,28 @@
+*>================================================================*
+*> SCHEDREC.cpy — Scheduled Transaction Record Layout (102 bytes)
+*> Used by: TRANSACT.cob
+*>
+*> One record per SCHEDULE request — a WITHDRAW or TRANSFER queued
+*> to post on a future business day instead of immediately.
+*> SCHED-TARGET-ID is only meaningful when SCHED-TYPE is 'T';
+*> SPACES for a scheduled WITHDRAW. POST-DUE scans this file for
+*> SCHED-STATUS = 'P' records whose SCHED-EFFECTIVE-DATE has
+*> arrived and posts them the same way PROCESS-BATCH posts a batch
+*> line, then rewrites the whole file with updated statuses — see
+*> LOAD-SCHEDULED-TX / SAVE-SCHEDULED-TX in TRANSACT.cob.
+*>================================================================*
+ 01  SCHED-RECORD.
+     05  SCHED-ID             PIC X(12).
+     05  SCHED-ACCT-ID        PIC X(10).
+     05  SCHED-TYPE           PIC X(1).
+         88  SCHED-WITHDRAW   VALUE 'W'.
+         88  SCHED-TRANSFER   VALUE 'T'.
+     05  SCHED-AMOUNT         PIC S9(10)V99.
+     05  SCHED-TARGET-ID      PIC X(10).
+     05  SCHED-DESC           PIC X(40).
+     05  SCHED-EFFECTIVE-DATE PIC 9(8).
+     05  SCHED-STATUS         PIC X(1).
+         88  SCHED-PENDING    VALUE 'P'.
+         88  SCHED-DONE       VALUE 'D'.
+         88  SCHED-FAILED     VALUE 'F'.
+     05  SCHED-CREATED-DATE   PIC 9(8).
