@@ -15,17 +15,35 @@
 *> (e.g., TRANSACT names its write paragraph SAVE-ALL-ACCOUNTS).
 *> This is standard enterprise COBOL practice — shared data layout,
 *> per-program procedure logic.
+*>
+*> ACCOUNTS.DAT itself is an INDEXED file keyed on ACCT-ID (see the
+*> SELECT clause in each consuming program). Programs that genuinely
+*> touch every account on a run (INTEREST, FEES, RECONCILE, SIMULATE,
+*> SETTLE) open it ACCESS SEQUENTIAL and still stage the whole file
+*> into WS-ACCOUNT-TABLE, same as before — only the file's on-disk
+*> organization changed. ACCOUNTS.cob and TRANSACT.cob, which only
+*> ever touch one or two records per invocation, open it ACCESS
+*> DYNAMIC instead: ACCOUNTS.cob does a single keyed READ/REWRITE per
+*> operation, and TRANSACT.cob's SAVE-ALL-ACCOUNTS rewrites by key
+*> only the WS-ACCOUNT-TABLE rows the operation actually marked dirty,
+*> rather than loading and rewriting the whole file.
 *> ================================================================
  01  WS-FOUND-FLAG          PIC X VALUE 'N'.
  01  WS-FOUND-IDX           PIC 9(3) VALUE 0.
  01  WS-ACCOUNT-COUNT       PIC 9(3) VALUE 0.
  01  WS-ACCT-IDX            PIC 9(3) VALUE 0.
  01  WS-ACCOUNT-TABLE.
-     05  WS-ACCT-ENTRY OCCURS 100 TIMES.
+     05  WS-ACCT-ENTRY OCCURS 500 TIMES.
          10  WS-A-ID        PIC X(10).
          10  WS-A-NAME      PIC X(30).
+         10  WS-A-JOINT     PIC X(30).
+         10  WS-A-BENEF     PIC X(30).
          10  WS-A-TYPE      PIC X(1).
          10  WS-A-BALANCE   PIC S9(10)V99.
          10  WS-A-STATUS    PIC X(1).
          10  WS-A-OPEN      PIC 9(8).
          10  WS-A-ACTIVITY  PIC 9(8).
+         10  WS-A-EXEMPT    PIC X(1).
+         10  WS-A-MATURITY  PIC 9(8).
+         10  WS-A-CD-RATE   PIC 9V9(4).
+         10  WS-A-MAT-PAID  PIC X(1).
