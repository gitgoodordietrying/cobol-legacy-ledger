@@ -58,3 +58,4 @@
      05  WS-OBP-AMT-STR      PIC X(15).
      05  WS-OBP-DESC         PIC X(40).
      05  WS-OBP-DAY-STR      PIC X(5).
+     05  WS-OBP-DAY          PIC 9(3) VALUE 0.
