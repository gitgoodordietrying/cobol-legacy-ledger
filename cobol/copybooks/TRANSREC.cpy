@@ -1,7 +1,18 @@
-*================================================================*
-* TRANSREC.cpy — Transaction Record Layout
-* Used by: TRANSACT.cob, REPORTS.cob, VALIDATE.cob
-*================================================================*
+*>================================================================*
+*> TRANSREC.cpy — Transaction Record Layout (145 bytes)
+*> Used by: TRANSACT.cob, REPORTS.cob, VALIDATE.cob
+*> TRANS-REVERSAL-OF holds the TRANS-ID being reversed when
+*> TRANS-TYPE is 'R'; SPACES for every other transaction type.
+*> TRANS-CLIENT-REF is an optional caller-supplied dedup key on
+*> DEPOSIT/WITHDRAW/TRANSFER — see CHECK-DUPLICATE-REF in
+*> TRANSACT.cob. SPACES when the caller didn't supply one.
+*> TRANS-TARGET-ID holds the receiving account of a TRANSFER (see
+*> PROCESS-TRANSFER); SPACES for every other transaction type. Used
+*> by SARSCAN.cob to trace counterparties of a flagged account. For
+*> a WIRE, TRANS-TARGET-ID holds the external destination account/
+*> routing reference supplied on the command line rather than a
+*> local ACCT-ID — it is never looked up against ACCOUNTS.DAT.
+*>================================================================*
  01  TRANSACTION-RECORD.
      05  TRANS-ID             PIC X(12).
      05  TRANS-ACCT-ID        PIC X(10).
@@ -11,6 +22,8 @@
          88  TRANS-TRANSFER   VALUE 'T'.
          88  TRANS-INTEREST   VALUE 'I'.
          88  TRANS-FEE        VALUE 'F'.
+         88  TRANS-REVERSAL   VALUE 'R'.
+         88  TRANS-WIRE       VALUE 'X'.
      05  TRANS-AMOUNT         PIC S9(10)V99.
      05  TRANS-DATE           PIC 9(8).
      05  TRANS-TIME           PIC 9(6).
@@ -22,3 +35,6 @@
          88  TRANS-BAD-ACCT   VALUE '03'.
          88  TRANS-FROZEN     VALUE '04'.
      05  TRANS-BATCH-ID       PIC X(12).
+     05  TRANS-REVERSAL-OF    PIC X(12).
+     05  TRANS-CLIENT-REF     PIC X(20).
+     05  TRANS-TARGET-ID      PIC X(10).
