@@ -1,13 +1,20 @@
-*================================================================*
-* COMCODE.cpy — Common Status Codes and Bank IDs
-* Shared across all COBOL programs and all 6 nodes
-*================================================================*
+*>================================================================*
+*> COMCODE.cpy — Common Status Codes and Bank IDs
+*> Shared across all COBOL programs and all 6 nodes
+*>================================================================*
  01  RESULT-CODES.
      05  RC-SUCCESS           PIC X(2) VALUE '00'.
      05  RC-NSF               PIC X(2) VALUE '01'.
      05  RC-LIMIT-EXCEEDED    PIC X(2) VALUE '02'.
      05  RC-INVALID-ACCT      PIC X(2) VALUE '03'.
      05  RC-ACCOUNT-FROZEN    PIC X(2) VALUE '04'.
+     05  RC-CONCURRENT-UPDATE PIC X(2) VALUE '05'.
+     05  RC-INVALID-TRANS     PIC X(2) VALUE '06'.
+     05  RC-VELOCITY-EXCEEDED PIC X(2) VALUE '07'.
+     05  RC-INVALID-SCHEDULE  PIC X(2) VALUE '08'.
+     05  RC-MIN-BALANCE       PIC X(2) VALUE '09'.
+     05  RC-INVALID-ACCT-TYPE PIC X(2) VALUE '10'.
+     05  RC-NONZERO-BALANCE   PIC X(2) VALUE '11'.
      05  RC-FILE-ERROR        PIC X(2) VALUE '99'.
 
  01  BANK-IDS.
@@ -18,9 +25,24 @@
      05  BANK-METRO-CU        PIC X(8) VALUE 'BANK_E'.
      05  BANK-CLEARING        PIC X(8) VALUE 'CLEARING'.
 
+*>================================================================*
+*> BANK-NODE-TABLE redefines BANK-IDS as an indexable table so a
+*> program that needs to walk every spoke bank (e.g. SETTLE.cob's
+*> PROCESS-ALL-OUTBOUND) can PERFORM VARYING over BANK-NODE-COUNT
+*> instead of hardcoding one PERFORM block per bank — onboarding a
+*> new bank node then only means adding an entry here, not editing
+*> and recompiling the program that processes them.
+*>================================================================*
+ 01  BANK-NODE-TABLE REDEFINES BANK-IDS.
+     05  BANK-NODE-ENTRY      PIC X(8) OCCURS 6 TIMES.
+
+ 01  BANK-NODE-COUNT          PIC 9(1) VALUE 5.
+
  01  ACCOUNT-TYPES.
      05  ACCT-CHECKING        PIC X(1) VALUE 'C'.
      05  ACCT-SAVINGS         PIC X(1) VALUE 'S'.
+     05  ACCT-CD              PIC X(1) VALUE 'D'.
+     05  ACCT-MMKT            PIC X(1) VALUE 'M'.
 
  01  TX-TYPES.
      05  TX-DEPOSIT           PIC X(1) VALUE 'D'.
@@ -28,6 +50,44 @@
      05  TX-TRANSFER          PIC X(1) VALUE 'T'.
      05  TX-INTEREST          PIC X(1) VALUE 'I'.
      05  TX-FEE               PIC X(1) VALUE 'F'.
+     05  TX-WIRE              PIC X(1) VALUE 'X'.
+
+*>================================================================*
+*> Per-account-type daily transaction limit. Single source of
+*> truth for TRANSACT.cob and VALIDATE.cob's daily-limit checks —
+*> both COPY this group and look up by ACCT-TYPE via SET-DAILY-LIMIT
+*> rather than keeping their own hardcoded WS-DAILY-LIMIT constant.
+*>================================================================*
+ 01  DAILY-LIMITS.
+     05  DAILY-LIMIT-CHECKING PIC 9(10)V99 VALUE 50000.00.
+     05  DAILY-LIMIT-SAVINGS  PIC 9(10)V99 VALUE 10000.00.
 
- 01  DAILY-LIMIT            PIC 9(10)V99 VALUE 10000.00.
  01  MAX-ACCOUNTS           PIC 9(6) VALUE 100.
+
+*>================================================================*
+*> Minimum balance required on a money-market account. Enforced on
+*> withdrawal by TRANSACT.cob's PROCESS-WITHDRAW/PROCESS-TRANSFER
+*> and by VALIDATE.cob's CHECK-MIN-BALANCE.
+*>================================================================*
+ 01  MINIMUM-BALANCES.
+     05  MIN-BALANCE-MMKT     PIC 9(10)V99 VALUE 2500.00.
+
+*>================================================================*
+*> Minimum opening deposit required per account type on CREATE --
+*> enforced by ACCOUNTS.cob's CREATE-ACCOUNT (RESULT|09) before the
+*> account is activated.
+*>================================================================*
+ 01  OPENING-MINIMUMS.
+     05  OPEN-MIN-CHECKING    PIC 9(10)V99 VALUE 25.00.
+     05  OPEN-MIN-SAVINGS     PIC 9(10)V99 VALUE 100.00.
+     05  OPEN-MIN-MMKT        PIC 9(10)V99 VALUE 2500.00.
+     05  OPEN-MIN-CD          PIC 9(10)V99 VALUE 500.00.
+
+*>================================================================*
+*> Default number of days with no activity before an account is
+*> flagged dormant for unclaimed-property/escheatment purposes.
+*> REPORTS.cob's DORMANT operation takes an optional command-line
+*> override of this default — see PRINT-DORMANT.
+*>================================================================*
+ 01  DORMANCY-SETTINGS.
+     05  DORMANCY-DEFAULT-DAYS PIC 9(5) VALUE 180.
