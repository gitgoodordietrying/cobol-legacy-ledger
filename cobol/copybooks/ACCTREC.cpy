@@ -1,13 +1,41 @@
-*================================================================*
-* ACCTREC.cpy — Account Record Layout
-* Used by: ACCOUNTS.cob, TRANSACT.cob, REPORTS.cob, VALIDATE.cob
-*================================================================*
+*>================================================================*
+*> ACCTREC.cpy — Account Record Layout (145 bytes)
+*> Used by: ACCOUNTS.cob, TRANSACT.cob, REPORTS.cob, VALIDATE.cob
+*> ACCT-FEE-EXEMPT is a branch-staff-set override checked by FEES.cob
+*> ahead of the usual balance-threshold waiver logic — see ASSESS-FEES.
+*> ACCT-MATURITY-DATE/ACCT-CD-RATE are only meaningful for ACCT-TYPE
+*> 'D' (certificate of deposit) accounts — zero for every other type.
+*> INTEREST.cob pays ACCT-CD-RATE once the account reaches maturity;
+*> TRANSACT.cob's WITHDRAW charges an early-withdrawal penalty if a
+*> CD is drawn on before ACCT-MATURITY-DATE. See PROCESS-WITHDRAW.
+*> ACCT-TYPE 'M' (money market) pays its own higher-balance interest
+*> tier in INTEREST.cob and carries a minimum-balance requirement
+*> enforced on withdrawal by TRANSACT.cob/VALIDATE.cob -- see
+*> MIN-BALANCE-MMKT in COMCODE.cpy.
+*> ACCT-JOINT-OWNER holds the second account holder's name on a joint
+*> account (spaces when the account has a single owner). ACCOUNTS.cob's
+*> CREATE/READ/UPDATE carry it through the same way they do ACCT-NAME.
+*> ACCT-BENEFICIARY holds a payable-on-death beneficiary's name/ID for
+*> estate processing (spaces when none is designated); set or viewed
+*> via ACCOUNTS.cob's BENEFIC operation and surfaced on REPORTS.cob's
+*> statement output — see SET-BENEFICIARY and PRINT-STATEMENT.
+*> ACCT-MATURITY-PAID tracks whether a CD's one-time maturity interest
+*> has already posted. INTEREST.cob's CALCULATE-CD-MATURITY-INTEREST
+*> sets it to 'Y' the run it fires and checks it (not
+*> ACCT-LAST-ACTIVITY, which ACCOUNTS.cob's UPDATE-ACCOUNT/CLOSE-
+*> ACCOUNT also advance on every unrelated admin call) to decide
+*> whether that CD's payout is still outstanding.
+*>================================================================*
  01  ACCOUNT-RECORD.
      05  ACCT-ID              PIC X(10).
      05  ACCT-NAME            PIC X(30).
+     05  ACCT-JOINT-OWNER     PIC X(30).
+     05  ACCT-BENEFICIARY     PIC X(30).
      05  ACCT-TYPE            PIC X(1).
          88  ACCT-CHECKING    VALUE 'C'.
          88  ACCT-SAVINGS     VALUE 'S'.
+         88  ACCT-CD          VALUE 'D'.
+         88  ACCT-MMKT        VALUE 'M'.
      05  ACCT-BALANCE         PIC S9(10)V99.
      05  ACCT-STATUS          PIC X(1).
          88  ACCT-ACTIVE      VALUE 'A'.
@@ -15,3 +43,11 @@
          88  ACCT-FROZEN      VALUE 'F'.
      05  ACCT-OPEN-DATE       PIC 9(8).
      05  ACCT-LAST-ACTIVITY   PIC 9(8).
+     05  ACCT-FEE-EXEMPT      PIC X(1).
+         88  ACCT-EXEMPT      VALUE 'Y'.
+         88  ACCT-NOT-EXEMPT  VALUE 'N'.
+     05  ACCT-MATURITY-DATE   PIC 9(8).
+     05  ACCT-CD-RATE         PIC 9V9(4).
+     05  ACCT-MATURITY-PAID   PIC X(1).
+         88  MATURITY-PAID    VALUE 'Y'.
+         88  MATURITY-NOT-PAID VALUE 'N'.
