@@ -0,0 +1,21 @@
+*>================================================================*
+*> HOLDREC.cpy — Funds Hold Record Layout (89 bytes)
+*> Used by: VALIDATE.cob
+*>
+*> One record per RESERVE. HOLD-STATUS tracks whether the hold is
+*> still reducing the account's available-to-spend ('A'ctive), has
+*> been applied by a TRANSACT.cob debit ('C'aptured), or was let go
+*> without capturing ('R'eleased). Only 'A' holds count against
+*> available balance — see SUM-ACTIVE-HOLDS in VALIDATE.cob.
+*>================================================================*
+ 01  HOLD-RECORD.
+     05  HOLD-ID              PIC X(12).
+     05  HOLD-ACCT-ID         PIC X(10).
+     05  HOLD-AMOUNT          PIC S9(10)V99.
+     05  HOLD-STATUS          PIC X(1).
+         88  HOLD-ACTIVE      VALUE 'A'.
+         88  HOLD-CAPTURED    VALUE 'C'.
+         88  HOLD-RELEASED    VALUE 'R'.
+     05  HOLD-DATE            PIC 9(8).
+     05  HOLD-TIME            PIC 9(6).
+     05  HOLD-DESC            PIC X(40).
