@@ -0,0 +1,13 @@
+*>================================================================*
+*> SEQREC.cpy — Sequence Record Layout
+*> Used by: TRANSACT.cob, INTEREST.cob, FEES.cob, VALIDATE.cob
+*>
+*> Each node keeps a single-record sequence file holding the last
+*> number it handed out, so a GENERATE-xxx-ID paragraph can bump a
+*> counter instead of re-scanning a whole log file for a count.
+*> TRANSACT.cob uses TXSEQ.DAT for TRX-n ids; VALIDATE.cob uses its
+*> own HOLDSEQ.DAT for HLD-n ids — same record layout, separate
+*> files, since the two id spaces must never collide.
+*>================================================================*
+ 01  SEQUENCE-RECORD.
+     05  SEQ-NUMBER           PIC 9(6).
