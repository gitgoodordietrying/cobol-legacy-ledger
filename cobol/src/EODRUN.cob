@@ -0,0 +1,192 @@
+      *>================================================================*
+      *>  Program:     EODRUN.cob
+      *>  System:      LEGACY LEDGER — End-of-Day Batch Driver
+      *>  Node:        All (run once per node per business day; the
+      *>               CLEARING node additionally runs SETTLE)
+      *>  Author:      AKD Solutions
+      *>  Written:     2026-08-09
+      *>
+      *>  Purpose:
+      *>    Runs a node's end-of-day batch steps — INTEREST, FEES,
+      *>    RECONCILE, and (when a day number is given, i.e. the
+      *>    CLEARING node) SETTLE — in the fixed order the batch
+      *>    depends on. Each step's STDOUT is captured and scanned
+      *>    for its RESULT|XX line; any step that does not report
+      *>    RESULT|00 halts the chain immediately instead of letting
+      *>    the next step run against a half-updated ACCOUNTS.DAT.
+      *>    RECONCILE is the one exception — its RESULT|01 means it
+      *>    ran to completion and merely found something to flag, so
+      *>    RUN-RECONCILE accepts RESULT|01 as well as RESULT|00 and
+      *>    only halts the chain on RECONCILE's RESULT|99.
+      *>
+      *>  Invocation:
+      *>    ./EODRUN             (spoke node: INTEREST, FEES, RECONCILE)
+      *>    ./EODRUN 1           (hub node: adds SETTLE for day 1)
+      *>    Run from the node's own data directory, same as the
+      *>    steps it drives — e.g. cd banks/BANK_A && ../../cobol/bin/EODRUN
+      *>
+      *>  Files:
+      *>    Output: EODRUN-STEP.OUT (LINE SEQUENTIAL, scratch — captured
+      *>            STDOUT of the step currently running; overwritten
+      *>            each step, left on disk after the run for review)
+      *>
+      *>  Output Format (to STDOUT, pipe-delimited):
+      *>    Per step:  EODRUN|OK|step-name|RESULT|XX
+      *>    On halt:   EODRUN|HALT|step-name|RESULT|XX
+      *>
+      *>  Exit Codes:
+      *>    RESULT|00 — All steps completed with RESULT|00
+      *>    RESULT|01 — Halted; a step reported a non-zero RESULT
+      *>
+      *>  Change Log:
+      *>    2026-08-09  AKD  Initial implementation — sequences the
+      *>                     manual INTEREST/FEES/RECONCILE/SETTLE
+      *>                     run into one halt-on-first-failure driver
+      *>    2026-08-09  AKD  RUN-RECONCILE now also accepts RESULT|01
+      *>                     (mismatches found, run still completed)
+      *>                     instead of treating it the same as a
+      *>                     RESULT|99 I/O failure and skipping SETTLE
+      *>
+      *>================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODRUN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEP-OUTPUT-FILE
+               ASSIGN TO "EODRUN-STEP.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEP-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STEP-OUTPUT-FILE.
+       01  STEP-OUTPUT-LINE          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-OUT-STATUS        PIC XX VALUE SPACES.
+       01  WS-CMD-LINE               PIC X(200) VALUE SPACES.
+       01  WS-DAY-NUM-STR            PIC X(5) VALUE SPACES.
+       01  WS-HAVE-DAY-NUM           PIC X VALUE 'N'.
+
+       01  WS-STEP-NAME              PIC X(12) VALUE SPACES.
+       01  WS-STEP-CMD               PIC X(120) VALUE SPACES.
+       01  WS-STEP-RESULT            PIC X(2) VALUE SPACES.
+       01  WS-HALTED                 PIC X VALUE 'N'.
+       01  WS-STEP-ALSO-OK           PIC X(2) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           MOVE FUNCTION TRIM(WS-CMD-LINE) TO WS-DAY-NUM-STR
+           IF WS-DAY-NUM-STR NOT = SPACES
+               MOVE 'Y' TO WS-HAVE-DAY-NUM
+           END-IF
+
+           DISPLAY "=== EODRUN START ==="
+
+           PERFORM RUN-INTEREST
+           PERFORM RUN-FEES
+           PERFORM RUN-RECONCILE
+
+           IF WS-HAVE-DAY-NUM = 'Y'
+               PERFORM RUN-SETTLE
+           END-IF
+
+           DISPLAY "=== EODRUN COMPLETE — ALL STEPS OK ==="
+           DISPLAY "RESULT|00"
+           STOP RUN.
+
+       RUN-INTEREST.
+           MOVE "INTEREST" TO WS-STEP-NAME
+           MOVE "../../cobol/bin/INTEREST > EODRUN-STEP.OUT 2>&1"
+               TO WS-STEP-CMD
+           PERFORM EXECUTE-AND-CHECK-STEP.
+
+       RUN-FEES.
+           MOVE "FEES" TO WS-STEP-NAME
+           MOVE "../../cobol/bin/FEES > EODRUN-STEP.OUT 2>&1"
+               TO WS-STEP-CMD
+           PERFORM EXECUTE-AND-CHECK-STEP.
+
+      *>    RECONCILE's RESULT|01 means "ran to completion, mismatches
+      *>    found and logged" — informational, not a failure — so it's
+      *>    accepted here alongside RESULT|00. Only RECONCILE's
+      *>    RESULT|99 (file I/O error) halts the chain.
+       RUN-RECONCILE.
+           MOVE "RECONCILE" TO WS-STEP-NAME
+           MOVE "../../cobol/bin/RECONCILE > EODRUN-STEP.OUT 2>&1"
+               TO WS-STEP-CMD
+           MOVE "01" TO WS-STEP-ALSO-OK
+           PERFORM EXECUTE-AND-CHECK-STEP.
+
+       RUN-SETTLE.
+           MOVE "SETTLE" TO WS-STEP-NAME
+           MOVE SPACES TO WS-STEP-CMD
+           STRING "../../cobol/bin/SETTLE "
+                   DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DAY-NUM-STR)
+                   DELIMITED BY SIZE
+               " > EODRUN-STEP.OUT 2>&1"
+                   DELIMITED BY SIZE
+               INTO WS-STEP-CMD
+           END-STRING
+           MOVE SPACES TO WS-STEP-ALSO-OK
+           PERFORM EXECUTE-AND-CHECK-STEP.
+
+      *>------------------------------------------------------------*
+      *> EXECUTE-AND-CHECK-STEP — runs WS-STEP-CMD, scans the
+      *> captured output for RESULT|XX, and halts the whole chain on
+      *> anything other than RESULT|00 — or, for the one step that set
+      *> WS-STEP-ALSO-OK first, anything other than RESULT|00 or that
+      *> step's own non-fatal informational code.
+      *>------------------------------------------------------------*
+       EXECUTE-AND-CHECK-STEP.
+           CALL "SYSTEM" USING WS-STEP-CMD
+           PERFORM SCAN-STEP-RESULT
+
+           IF WS-STEP-RESULT = "00"
+               OR (WS-STEP-ALSO-OK NOT = SPACES
+                   AND WS-STEP-RESULT = WS-STEP-ALSO-OK)
+               DISPLAY "EODRUN|OK|" WS-STEP-NAME "|RESULT|"
+                   WS-STEP-RESULT
+           ELSE
+               MOVE 'Y' TO WS-HALTED
+               DISPLAY "********************************************"
+               DISPLAY "EODRUN|HALT|" WS-STEP-NAME "|RESULT|"
+                   WS-STEP-RESULT
+               DISPLAY "EOD batch halted at step " WS-STEP-NAME
+                   " — see EODRUN-STEP.OUT for that step's output"
+               DISPLAY "Steps after " WS-STEP-NAME
+                   " were NOT run"
+               DISPLAY "********************************************"
+               DISPLAY "RESULT|01"
+               STOP RUN
+           END-IF.
+
+       SCAN-STEP-RESULT.
+           MOVE SPACES TO WS-STEP-RESULT
+           OPEN INPUT STEP-OUTPUT-FILE
+           IF WS-STEP-OUT-STATUS NOT = '00'
+      *>       No captured output at all — treat as a failed step
+      *>       rather than silently continuing the chain
+               MOVE "99" TO WS-STEP-RESULT
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL 1 = 0
+               READ STEP-OUTPUT-FILE
+                   AT END
+                       CLOSE STEP-OUTPUT-FILE
+                       EXIT PERFORM
+               END-READ
+               IF STEP-OUTPUT-LINE(1:7) = "RESULT|"
+                   MOVE STEP-OUTPUT-LINE(8:2) TO WS-STEP-RESULT
+               END-IF
+           END-PERFORM
+
+           IF WS-STEP-RESULT = SPACES
+      *>       Step ran but never printed a RESULT| line
+               MOVE "99" TO WS-STEP-RESULT
+           END-IF.
