@@ -12,22 +12,42 @@
       *>    for one day.
       *>
       *>  Invocation:
-      *>    ./SIMULATE BANK_A 1     (bank code, day number)
+      *>    ./SIMULATE BANK_A 1               (bank code, day number)
+      *>    ./SIMULATE BANK_A 1 LOAD.PARM     (with a load-parameter
+      *>                                       override file)
       *>
-      *>  Transaction mix per day (~5-10 per bank):
+      *>  Transaction mix per day (~5-10 per bank), defaults shown —
+      *>  overridable via the optional 3rd argument (see Load
+      *>  Parameter File below):
       *>    40% Deposits    ($50-$5,000)
       *>    30% Withdrawals ($25-$2,000, NSF-checked)
       *>    20% Internal Transfers (between accounts in same bank)
       *>    10% Outbound Transfers (written to OUTBOUND.DAT)
+      *>    60% of accounts are active (transact) on a given day
+      *>
+      *>  Load Parameter File:
+      *>    Optional 3rd command-line argument naming a LINE
+      *>    SEQUENTIAL file of KEY=VALUE lines (one per line) that
+      *>    override the defaults above, e.g. to stress-test a
+      *>    month-end load or a slow day:
+      *>        ACTIVITY-PCT=80
+      *>        DEPOSIT-PCT=50
+      *>        WITHDRAW-PCT=30
+      *>        TRANSFER-PCT=15
+      *>        OUTBOUND-PCT=5
+      *>    Any key omitted keeps its default. A missing or unreadable
+      *>    file is not an error — the defaults apply unchanged.
       *>
       *>  Pseudo-Random Strategy:
       *>    Deterministic seed from day + account index + bank code.
       *>    Reproducible: same inputs always produce same transactions.
       *>
       *>  Files:
-      *>    Input/Output: ACCOUNTS.DAT  (LINE SEQUENTIAL, 70-byte)
-      *>    Output:       TRANSACT.DAT  (LINE SEQUENTIAL, 103-byte)
+      *>    Input/Output: ACCOUNTS.DAT  (INDEXED, keyed on ACCT-ID, 145-byte)
+      *>    Output:       TRANSACT.DAT  (LINE SEQUENTIAL, 145-byte)
       *>    Output:       OUTBOUND.DAT  (LINE SEQUENTIAL, pipe-delimited)
+      *>    Input:        Load parameter file (LINE SEQUENTIAL,
+      *>                   optional, named on the command line)
       *>
       *>  Copybooks:
       *>    ACCTREC.cpy  — Account record layout
@@ -38,6 +58,17 @@
       *>
       *>  Change Log:
       *>    2026-02-24  AKD  Initial implementation — Simulation
+      *>    2026-08-08  AKD  ACCOUNTS.DAT reorganized as INDEXED keyed
+      *>                     on ACCT-ID
+      *>    2026-08-09  AKD  Carries ACCT-FEE-EXEMPT through the account
+      *>                     table load/save round trip
+      *>    2026-08-09  AKD  Transaction mix and daily activity rate
+      *>                     now overridable via an optional load
+      *>                     parameter file (3rd command-line arg)
+      *>    2026-08-09  AKD  OUTBOUND-PCT now drives its own seed
+      *>                     breakpoint (WS-BP-OUTBOUND) instead of
+      *>                     being parsed and never read — an override
+      *>                     used to have no effect on the actual mix
       *>
       *>================================================================*
        IDENTIFICATION DIVISION.
@@ -48,7 +79,9 @@
        FILE-CONTROL.
            SELECT ACCOUNTS-FILE
                ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
                FILE STATUS IS WS-FILE-STATUS.
            SELECT TRANSACT-FILE
                ASSIGN TO "TRANSACT.DAT"
@@ -58,6 +91,10 @@
                ASSIGN TO "OUTBOUND.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-OB-STATUS.
+           SELECT PARAM-FILE
+               ASSIGN TO WS-PARAM-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -67,6 +104,8 @@
        COPY "TRANSREC.cpy".
        FD  OUTBOUND-FILE.
        01  OUTBOUND-LINE             PIC X(120).
+       FD  PARAM-FILE.
+       01  PARAM-LINE                PIC X(40).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS            PIC XX VALUE SPACES.
@@ -79,19 +118,41 @@
        COPY "COMCODE.cpy".
        COPY "SIMREC.cpy".
 
+      *>   Optional load-parameter overrides (3rd command-line
+      *>   argument). When no parameter file is given, or it can't
+      *>   be opened, the defaults below (the original 40/30/20/10
+      *>   mix and ~60% daily activity rate) apply unchanged.
+       01  WS-PARAM-FILE-PATH        PIC X(60) VALUE SPACES.
+       01  WS-PARAM-STATUS           PIC XX VALUE SPACES.
+       01  WS-PARAM-KEY              PIC X(20) VALUE SPACES.
+       01  WS-PARAM-VAL-STR          PIC X(20) VALUE SPACES.
+       01  WS-PCT-ACTIVE             PIC 9(3) VALUE 60.
+       01  WS-PCT-DEPOSIT            PIC 9(3) VALUE 40.
+       01  WS-PCT-WITHDRAW           PIC 9(3) VALUE 30.
+       01  WS-PCT-TRANSFER           PIC 9(3) VALUE 20.
+       01  WS-PCT-OUTBOUND           PIC 9(3) VALUE 10.
+       01  WS-BP-DEPOSIT             PIC 9(5) VALUE 4000.
+       01  WS-BP-WITHDRAW            PIC 9(5) VALUE 7000.
+       01  WS-BP-TRANSFER            PIC 9(5) VALUE 9000.
+       01  WS-BP-OUTBOUND            PIC 9(5) VALUE 10000.
+       01  WS-BP-ACTIVE              PIC 9(5) VALUE 6000.
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME
            ACCEPT WS-CMD-LINE FROM COMMAND-LINE
 
-      *>   Parse: "BANK_A 1"
+      *>   Parse: "BANK_A 1 [param-file]"
            UNSTRING WS-CMD-LINE DELIMITED BY SPACE
-               INTO WS-BANK-CODE WS-DAY-NUM-STR
+               INTO WS-BANK-CODE WS-DAY-NUM-STR WS-PARAM-FILE-PATH
            END-UNSTRING
            MOVE FUNCTION TRIM(WS-BANK-CODE) TO WS-BANK-CODE
            MOVE FUNCTION TRIM(WS-DAY-NUM-STR) TO WS-DAY-NUM-STR
            MOVE FUNCTION NUMVAL(WS-DAY-NUM-STR) TO WS-DAY-NUM
+           MOVE FUNCTION TRIM(WS-PARAM-FILE-PATH) TO WS-PARAM-FILE-PATH
+
+           PERFORM LOAD-SIM-PARAMETERS
 
       *>   Set bank seed from letter (A=1, B=2, ..., E=5)
            MOVE WS-BANK-CODE(6:1) TO WS-NODE-LETTER
@@ -146,6 +207,71 @@
 
            STOP RUN.
 
+       LOAD-SIM-PARAMETERS.
+      *>   No override file given on the command line — the
+      *>   WS-PCT-* defaults (40/30/20/10, 60% active) stand
+           IF WS-PARAM-FILE-PATH NOT = SPACES
+               OPEN INPUT PARAM-FILE
+               IF WS-PARAM-STATUS NOT = '00'
+                   DISPLAY "NOTE|Param file " WS-PARAM-FILE-PATH
+                       " not found — using default 40/30/20/10 mix"
+               ELSE
+                   PERFORM READ-SIM-PARAMETERS
+               END-IF
+           END-IF
+
+      *>   Convert percentages (default or overridden) into
+      *>   cumulative 0-9999 seed breakpoints used by
+      *>   PROCESS-ACCOUNT-DAY — always recomputed so an override
+      *>   takes effect regardless of which branch above ran
+           COMPUTE WS-BP-ACTIVE = WS-PCT-ACTIVE * 100
+           COMPUTE WS-BP-DEPOSIT = WS-PCT-DEPOSIT * 100
+           COMPUTE WS-BP-WITHDRAW =
+               WS-BP-DEPOSIT + (WS-PCT-WITHDRAW * 100)
+           COMPUTE WS-BP-TRANSFER =
+               WS-BP-WITHDRAW + (WS-PCT-TRANSFER * 100)
+      *>   AKD 2026-08-09: WS-BP-OUTBOUND gives OUTBOUND-PCT its own
+      *>   breakpoint instead of leaving the outbound share as
+      *>   whatever seed range happened to fall through the other
+      *>   three — an OUTBOUND-PCT override used to be silently
+      *>   ignored.
+           COMPUTE WS-BP-OUTBOUND =
+               WS-BP-TRANSFER + (WS-PCT-OUTBOUND * 100).
+
+       READ-SIM-PARAMETERS.
+           PERFORM UNTIL 1 = 0
+               READ PARAM-FILE
+                   AT END
+                       CLOSE PARAM-FILE
+                       EXIT PERFORM
+               END-READ
+               UNSTRING PARAM-LINE DELIMITED BY "="
+                   INTO WS-PARAM-KEY WS-PARAM-VAL-STR
+               END-UNSTRING
+               EVALUATE FUNCTION TRIM(WS-PARAM-KEY)
+                   WHEN "ACTIVITY-PCT"
+                       MOVE FUNCTION NUMVAL(
+                           FUNCTION TRIM(WS-PARAM-VAL-STR))
+                           TO WS-PCT-ACTIVE
+                   WHEN "DEPOSIT-PCT"
+                       MOVE FUNCTION NUMVAL(
+                           FUNCTION TRIM(WS-PARAM-VAL-STR))
+                           TO WS-PCT-DEPOSIT
+                   WHEN "WITHDRAW-PCT"
+                       MOVE FUNCTION NUMVAL(
+                           FUNCTION TRIM(WS-PARAM-VAL-STR))
+                           TO WS-PCT-WITHDRAW
+                   WHEN "TRANSFER-PCT"
+                       MOVE FUNCTION NUMVAL(
+                           FUNCTION TRIM(WS-PARAM-VAL-STR))
+                           TO WS-PCT-TRANSFER
+                   WHEN "OUTBOUND-PCT"
+                       MOVE FUNCTION NUMVAL(
+                           FUNCTION TRIM(WS-PARAM-VAL-STR))
+                           TO WS-PCT-OUTBOUND
+               END-EVALUATE
+           END-PERFORM.
+
        LOAD-ALL-ACCOUNTS.
            MOVE 0 TO WS-ACCOUNT-COUNT
            OPEN INPUT ACCOUNTS-FILE
@@ -163,12 +289,20 @@
                ADD 1 TO WS-ACCOUNT-COUNT
                MOVE ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
                MOVE ACCT-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
+               MOVE ACCT-JOINT-OWNER TO WS-A-JOINT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-BENEFICIARY TO WS-A-BENEF(WS-ACCOUNT-COUNT)
                MOVE ACCT-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
                MOVE ACCT-BALANCE TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
                MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
                MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
                MOVE ACCT-LAST-ACTIVITY
                    TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-FEE-EXEMPT TO WS-A-EXEMPT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-DATE
+                   TO WS-A-MATURITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CD-RATE TO WS-A-CD-RATE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-PAID
+                   TO WS-A-MAT-PAID(WS-ACCOUNT-COUNT)
            END-PERFORM.
 
        SAVE-ALL-ACCOUNTS.
@@ -181,11 +315,18 @@
                UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
                MOVE WS-A-ID(WS-ACCT-IDX) TO ACCT-ID
                MOVE WS-A-NAME(WS-ACCT-IDX) TO ACCT-NAME
+               MOVE WS-A-JOINT(WS-ACCT-IDX) TO ACCT-JOINT-OWNER
+               MOVE WS-A-BENEF(WS-ACCT-IDX) TO ACCT-BENEFICIARY
                MOVE WS-A-TYPE(WS-ACCT-IDX) TO ACCT-TYPE
                MOVE WS-A-BALANCE(WS-ACCT-IDX) TO ACCT-BALANCE
                MOVE WS-A-STATUS(WS-ACCT-IDX) TO ACCT-STATUS
                MOVE WS-A-OPEN(WS-ACCT-IDX) TO ACCT-OPEN-DATE
                MOVE WS-A-ACTIVITY(WS-ACCT-IDX) TO ACCT-LAST-ACTIVITY
+               MOVE WS-A-EXEMPT(WS-ACCT-IDX) TO ACCT-FEE-EXEMPT
+               MOVE WS-A-MATURITY(WS-ACCT-IDX) TO ACCT-MATURITY-DATE
+               MOVE WS-A-CD-RATE(WS-ACCT-IDX) TO ACCT-CD-RATE
+               MOVE WS-A-MAT-PAID(WS-ACCT-IDX)
+                   TO ACCT-MATURITY-PAID
                WRITE ACCOUNT-RECORD
            END-PERFORM
            CLOSE ACCOUNTS-FILE.
@@ -208,8 +349,9 @@
                + WS-BANK-SEED * 997
            COMPUTE WS-SEED = FUNCTION MOD(WS-SEED 10000)
 
-      *>   ~60% of accounts transact each day
-           IF WS-SEED >= 6000
+      *>   ~60% (or WS-BP-ACTIVE, if overridden) of accounts
+      *>   transact each day
+           IF WS-SEED >= WS-BP-ACTIVE
                EXIT PARAGRAPH
            END-IF
 
@@ -219,18 +361,26 @@
                + WS-BANK-SEED * 3571
            COMPUTE WS-SEED2 = FUNCTION MOD(WS-SEED2 10000)
 
-      *>   Transaction type by seed range:
+      *>   Transaction type by seed range (defaults shown; the
+      *>   breakpoints move if a parameter file overrode the mix):
       *>     0-3999 = Deposit (40%)
       *>     4000-6999 = Withdrawal (30%)
       *>     7000-8999 = Internal Transfer (20%)
-      *>     9000-9999 = Outbound Transfer (10%)
+      *>     9000-9999 = Outbound Transfer (10%, WS-BP-OUTBOUND)
+      *>   WHEN OTHER only fires if the four PCTs don't add up to 100
+      *>   (e.g. a parameter file overrode some but not all of them) —
+      *>   any leftover seed range falls back to Outbound Transfer,
+      *>   same as this EVALUATE's behavior before WS-BP-OUTBOUND
+      *>   existed.
            EVALUATE TRUE
-               WHEN WS-SEED2 < 4000
+               WHEN WS-SEED2 < WS-BP-DEPOSIT
                    PERFORM DO-DEPOSIT
-               WHEN WS-SEED2 < 7000
+               WHEN WS-SEED2 < WS-BP-WITHDRAW
                    PERFORM DO-WITHDRAWAL
-               WHEN WS-SEED2 < 9000
+               WHEN WS-SEED2 < WS-BP-TRANSFER
                    PERFORM DO-INTERNAL-TRANSFER
+               WHEN WS-SEED2 < WS-BP-OUTBOUND
+                   PERFORM DO-OUTBOUND-TRANSFER
                WHEN OTHER
                    PERFORM DO-OUTBOUND-TRANSFER
            END-EVALUATE.
