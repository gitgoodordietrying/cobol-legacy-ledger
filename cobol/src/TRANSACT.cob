@@ -16,16 +16,51 @@
       *>    DEPOSIT   — Credit funds to an account
       *>    WITHDRAW  — Debit funds with NSF + limit checks
       *>    TRANSFER  — Move funds between two accounts
+      *>    WIRE      — Outbound wire/ACH to an external account;
+      *>                debits the principal plus a flat wire fee
+      *>                (command line: WIRE <acct-id> <amount>
+      *>                <external-target> <desc>)
       *>    BATCH     — Process pipe-delimited batch input file
+      *>    REVERSAL  — Back out a prior DEPOSIT/WITHDRAW by TRX id
+      *>                (command line: REVERSAL <orig-trx-id>)
+      *>    SCHEDULE  — Queue a WITHDRAW/TRANSFER for a future
+      *>                effective date instead of posting it now
+      *>                (command line: SCHEDULE <effective-date>
+      *>                <acct-id> <W|T> <amount> <target-id> <desc>;
+      *>                target-id is NONE for a scheduled WITHDRAW)
+      *>    POST-DUE  — Daily batch step: scans SCHEDULED-TX.DAT for
+      *>                pending entries whose effective date has
+      *>                arrived and posts them the same way BATCH
+      *>                posts a batch line
+      *>
+      *>  DEPOSIT/WITHDRAW/TRANSFER take an optional 6th command-line
+      *>  field, a caller-supplied client reference number (dedup key).
+      *>  When present, the account's prior transactions are checked
+      *>  for that same reference before posting — see
+      *>  CHECK-DUPLICATE-REF. A repeated call with the same account
+      *>  and reference replays the original outcome instead of
+      *>  posting again.
       *>
       *>  Files:
-      *>    Input/Output: ACCOUNTS.DAT  (LINE SEQUENTIAL, 70-byte)
-      *>    Output:       TRANSACT.DAT  (LINE SEQUENTIAL, 103-byte)
+      *>    Input/Output: ACCOUNTS.DAT  (INDEXED, keyed on ACCT-ID, 145-byte)
+      *>    Output:       TRANSACT.DAT  (LINE SEQUENTIAL, 145-byte)
       *>    Input:        BATCH-INPUT.DAT (pipe-delimited batch)
+      *>    I-O:          TXSEQ.DAT (1-record TRX-n sequence counter)
+      *>    I-O:          BATCH-CKPT.DAT (1-record batch checkpoint —
+      *>                  last WS-BATCH-SEQ line successfully applied)
+      *>    Output:       CTR.DAT (LINE SEQUENTIAL, 90-byte — Currency
+      *>                  Transaction Report records for compliance,
+      *>                  see WRITE-CTR-RECORD)
+      *>    I-O:          SCHEDULED-TX.DAT (LINE SEQUENTIAL, 102-byte —
+      *>                  pending SCHEDULE entries; POST-DUE loads it
+      *>                  whole, posts what's due, and rewrites it)
       *>
       *>  Copybooks:
-      *>    ACCTREC.cpy   — Account record layout (70 bytes)
-      *>    TRANSREC.cpy  — Transaction record layout (103 bytes)
+      *>    ACCTREC.cpy   — Account record layout (145 bytes)
+      *>    TRANSREC.cpy  — Transaction record layout (145 bytes)
+      *>    SEQREC.cpy    — Transaction sequence record layout
+      *>    CTRREC.cpy    — Currency Transaction Report record layout
+      *>    SCHEDREC.cpy  — Scheduled transaction record layout
       *>    COMCODE.cpy   — Shared status codes and bank identifiers
       *>    ACCTIO.cpy    — Shared account I/O paragraphs
       *>
@@ -40,8 +75,27 @@
       *>    RESULT|02 — Daily limit exceeded
       *>    RESULT|03 — Invalid account
       *>    RESULT|04 — Account frozen
+      *>    RESULT|05 — Concurrent update (an account touched by this
+      *>                operation was changed by another process since
+      *>                it was loaded; nothing was written)
+      *>    RESULT|06 — Invalid reversal (original TRX id not found,
+      *>                or it isn't a DEPOSIT/WITHDRAW)
+      *>    RESULT|07 — Velocity exceeded (too many transactions on
+      *>                this account in too short a window; see
+      *>                CHECK-VELOCITY)
+      *>    RESULT|08 — Invalid SCHEDULE request (bad type or unknown
+      *>                account/target)
       *>    RESULT|99 — File I/O or system error
       *>
+      *>  Overdraft:
+      *>    WITHDRAW/TRANSFER no longer reject outright on NSF for a
+      *>    checking account if the resulting balance would stay within
+      *>    WS-OVERDRAFT-LIMIT of zero — the withdrawal/transfer posts
+      *>    as usual and a separate TRANS-TYPE 'F' overdraft-fee record
+      *>    (WS-OVERDRAFT-FEE) is written right after it. Savings
+      *>    accounts and anything beyond the overdraft limit still fail
+      *>    with RESULT|01, unchanged.
+      *>
       *>  Dependencies:
       *>    Requires ACCOUNTS.DAT in CWD. TRANSACT.DAT created/appended
       *>    automatically. BATCH-INPUT.DAT required for BATCH operation.
@@ -51,6 +105,95 @@
       *>    2026-02-23  AKD  Production headers, dynamic dates,
       *>                     file status checks, dead code removal,
       *>                     copybook extraction, parameterized node
+      *>    2026-08-08  AKD  ACCOUNTS.DAT reorganized as INDEXED keyed
+      *>                     on ACCT-ID
+      *>    2026-08-08  AKD  TRX-n numbering now driven by a persistent
+      *>                     TXSEQ.DAT counter instead of rescanning
+      *>                     TRANSACT.DAT on every run
+      *>    2026-08-08  AKD  Optimistic concurrency check on every
+      *>                     account touched before SAVE-ALL-ACCOUNTS
+      *>                     rewrites ACCOUNTS.DAT — compares
+      *>                     ACCT-LAST-ACTIVITY against what was loaded
+      *>                     and fails with RESULT|05 on a mismatch
+      *>                     instead of overwriting silently
+      *>    2026-08-08  AKD  New REVERSAL operation backs out a prior
+      *>                     DEPOSIT/WITHDRAW by TRX id; posts the
+      *>                     inverse amount and tags the new record via
+      *>                     TRANSREC.cpy's TRANS-REVERSAL-OF
+      *>    2026-08-08  AKD  Optional client reference number on
+      *>                     DEPOSIT/WITHDRAW/TRANSFER — CHECK-DUPLICATE-REF
+      *>                     replays the original result instead of
+      *>                     double-posting a retried call
+      *>    2026-08-08  AKD  PROCESS-BATCH checkpoints WS-BATCH-SEQ to
+      *>                     BATCH-CKPT.DAT after every line and saves
+      *>                     ACCOUNTS.DAT in step with it, so a rerun
+      *>                     against the same batch file resumes after
+      *>                     the last line actually applied instead of
+      *>                     starting over
+      *>    2026-08-08  AKD  New CHECK-VELOCITY paragraph on DEPOSIT/
+      *>                     WITHDRAW/TRANSFER flags an account with
+      *>                     WS-VELOCITY-LIMIT or more transactions in
+      *>                     the last WS-VELOCITY-WINDOW-MIN minutes
+      *>                     with RESULT|07, ahead of the balance/limit
+      *>                     checks
+      *>    2026-08-08  AKD  WS-DAILY-LIMIT is now looked up per account
+      *>                     type from COMCODE.cpy's DAILY-LIMITS group
+      *>                     (was a local hardcoded 50000.00 that
+      *>                     disagreed with VALIDATE.cob's own copy and
+      *>                     with COMCODE.cpy's now-retired flat
+      *>                     DAILY-LIMIT constant)
+      *>    2026-08-08  AKD  New WRITE-CTR-RECORD paragraph files a
+      *>                     Currency Transaction Report record to
+      *>                     CTR.DAT for every deposit that trips the
+      *>                     existing COMPLIANCE NOTE, on both the
+      *>                     BATCH and interactive DEPOSIT paths — the
+      *>                     note used to only ever reach the console
+      *>    2026-08-08  AKD  PROCESS-DEPOSIT/PROCESS-WITHDRAW now stamp
+      *>                     WS-IN-TYPE with 'D'/'W' before posting —
+      *>                     TRANS-TYPE on those records was being left
+      *>                     as SPACES, which the new SARSCAN.cob (and
+      *>                     WRITE-CTR-RECORD's CTR-TYPE) needs to be
+      *>                     correct to find deposits at all. Also
+      *>                     records TRANS-TARGET-ID on TRANSFER so a
+      *>                     transfer's counterparty can be traced from
+      *>                     TRANSACT.DAT alone (see SARSCAN.cob)
+      *>    2026-08-08  AKD  New SCHEDULE operation queues a WITHDRAW
+      *>                     or TRANSFER to SCHEDULED-TX.DAT for a
+      *>                     future effective date; new POST-DUE
+      *>                     operation loads it, posts whatever is due
+      *>                     today the same way BATCH posts a batch
+      *>                     line, and rewrites the file with updated
+      *>                     statuses
+      *>    2026-08-09  AKD  New WIRE operation for outbound wire/ACH
+      *>                     transfers to an external (non-local)
+      *>                     account; debits WS-WIRE-FEE alongside the
+      *>                     principal and posts both as separate
+      *>                     TRANSREC.cpy records (TRANS-TYPE 'X' and
+      *>                     'F'). New TX-WIRE code in COMCODE.cpy and
+      *>                     TRANS-WIRE 88-level in TRANSREC.cpy
+      *>    2026-08-09  AKD  WITHDRAW/TRANSFER allow a checking account
+      *>                     to overdraw up to WS-OVERDRAFT-LIMIT instead
+      *>                     of failing RESULT|01 outright, and post a
+      *>                     WS-OVERDRAFT-FEE as its own TRANS-TYPE 'F'
+      *>                     record when the overdraft is actually used
+      *>    2026-08-09  AKD  Carries ACCT-FEE-EXEMPT through the account
+      *>                     table load/save round trip
+      *>    2026-08-09  AKD  Carries ACCT-MATURITY-DATE/ACCT-CD-RATE
+      *>                     through the account table load/save round
+      *>                     trip; WITHDRAW charges a WS-CD-PENALTY-RATE
+      *>                     early-withdrawal penalty, posted as its own
+      *>                     TRANS-TYPE 'F' record, when a CD account is
+      *>                     drawn on before ACCT-MATURITY-DATE
+      *>    2026-08-09  AKD  New ACCT-TYPE 'M' money-market accounts;
+      *>                     WITHDRAW/TRANSFER reject (RESULT|09) a
+      *>                     debit that would take the balance below
+      *>                     MIN-BALANCE-MMKT
+      *>    2026-08-09  AKD  SAVE-ALL-ACCOUNTS no longer rewrites every
+      *>                     row of WS-ACCOUNT-TABLE on every call — it
+      *>                     now does a keyed REWRITE of just the
+      *>                     account(s) MARK-ACCOUNT-DIRTY recorded,
+      *>                     the way ACCOUNTS.cob's REWRITE-FOUND-
+      *>                     ACCOUNT already does for its one record
       *>
       *>================================================================*
        IDENTIFICATION DIVISION.
@@ -61,7 +204,9 @@
        FILE-CONTROL.
            SELECT ACCOUNTS-FILE
                ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
                FILE STATUS IS WS-FILE-STATUS.
            SELECT TRANSACT-FILE
                ASSIGN TO "TRANSACT.DAT"
@@ -71,6 +216,22 @@
                ASSIGN TO "BATCH-INPUT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-BATCH-STATUS.
+           SELECT SEQUENCE-FILE
+               ASSIGN TO "TXSEQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "BATCH-CKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CTR-FILE
+               ASSIGN TO "CTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTR-STATUS.
+           SELECT SCHEDULED-TX-FILE
+               ASSIGN TO "SCHEDULED-TX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SKD-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -80,11 +241,25 @@
        COPY "TRANSREC.cpy".
        FD  BATCH-FILE.
        01  BATCH-RECORD           PIC X(100).
+       FD  SEQUENCE-FILE.
+       COPY "SEQREC.cpy".
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD      PIC 9(3).
+       FD  CTR-FILE.
+       COPY "CTRREC.cpy".
+       FD  SCHEDULED-TX-FILE.
+       COPY "SCHEDREC.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC XX VALUE SPACES.
        01  WS-TX-STATUS           PIC XX VALUE SPACES.
        01  WS-BATCH-STATUS        PIC XX VALUE SPACES.
+       01  WS-SEQ-STATUS          PIC XX VALUE SPACES.
+       01  WS-SEQ-LOADED          PIC X VALUE 'N'.
+       01  WS-CKPT-STATUS         PIC XX VALUE SPACES.
+       01  WS-CKPT-LAST-SEQ       PIC 9(3) VALUE 0.
+       01  WS-CTR-STATUS          PIC XX VALUE SPACES.
+       01  WS-SKD-STATUS          PIC XX VALUE SPACES.
        01  WS-OPERATION           PIC X(10) VALUE SPACES.
        01  WS-IN-ACCT-ID          PIC X(10) VALUE SPACES.
        01  WS-IN-TARGET-ID        PIC X(10) VALUE SPACES.
@@ -92,14 +267,68 @@
        01  WS-IN-AMOUNT           PIC S9(10)V99 VALUE 0.
        01  WS-IN-AMOUNT-STR       PIC X(20) VALUE SPACES.
        01  WS-IN-DESC             PIC X(40) VALUE SPACES.
+       01  WS-IN-CLIENT-REF       PIC X(20) VALUE SPACES.
        01  WS-TX-ID               PIC X(12) VALUE SPACES.
        01  WS-TX-ID-NUM           PIC 9(6) VALUE 0.
        01  WS-NODE-CODE           PIC X(1) VALUE 'A'.
        01  WS-RESULT-CODE         PIC X(2) VALUE '00'.
+       01  WS-CONCURRENCY-FLAG    PIC X VALUE 'N'.
+
+      *>   Dirty-account tracking for SAVE-ALL-ACCOUNTS. Every operation
+      *>   below touches at most a handful of WS-ACCOUNT-TABLE entries
+      *>   (two for TRANSFER, one otherwise — BATCH and POST-DUE can
+      *>   touch more across their line loop), so SAVE-ALL-ACCOUNTS
+      *>   rewrites only the indexes MARK-ACCOUNT-DIRTY recorded instead
+      *>   of the whole table.
+       01  WS-DIRTY-COUNT         PIC 9(3) VALUE 0.
+       01  WS-DIRTY-TABLE.
+           05  WS-DIRTY-IDX OCCURS 500 TIMES PIC 9(3).
+       01  WS-DIRTY-SUB           PIC 9(3) VALUE 0.
+       01  WS-MARK-IDX            PIC 9(3) VALUE 0.
+       01  WS-DIRTY-FOUND-FLAG    PIC X VALUE 'N'.
+       01  WS-IN-ORIG-TX-ID       PIC X(12) VALUE SPACES.
+       01  WS-REVERSAL-OF         PIC X(12) VALUE SPACES.
+       01  WS-ORIG-FOUND-FLAG     PIC X VALUE 'N'.
+       01  WS-ORIG-ACCT-ID        PIC X(10) VALUE SPACES.
+       01  WS-ORIG-TYPE           PIC X(1) VALUE SPACES.
+       01  WS-ORIG-AMOUNT         PIC S9(10)V99 VALUE 0.
+       01  WS-DUP-FOUND-FLAG      PIC X VALUE 'N'.
+       01  WS-DUP-TX-ID           PIC X(12) VALUE SPACES.
+       01  WS-DUP-STATUS          PIC X(2) VALUE SPACES.
+       01  WS-XFER-SOURCE-ID      PIC X(10) VALUE SPACES.
+       01  WS-VELOCITY-FLAG       PIC X VALUE 'N'.
+       01  WS-VELOCITY-COUNT      PIC 9(5) VALUE 0.
+       01  WS-VELOCITY-LIMIT      PIC 9(5) VALUE 10.
+       01  WS-VELOCITY-WINDOW-MIN PIC 9(5) VALUE 5.
+       01  WS-VEL-HH              PIC 99 VALUE 0.
+       01  WS-VEL-MM              PIC 99 VALUE 0.
+       01  WS-VEL-CUR-MIN         PIC 9(5) VALUE 0.
+       01  WS-VEL-TRANS-MIN       PIC 9(5) VALUE 0.
+       01  WS-VEL-DIFF-MIN        PIC S9(5) VALUE 0.
        COPY "ACCTIO.cpy".
+       01  WS-SCHED-EFF-DATE-STR  PIC X(8) VALUE SPACES.
+       01  WS-SCHED-EFF-DATE      PIC 9(8) VALUE 0.
+       01  WS-SCHED-SRC-ID        PIC X(10) VALUE SPACES.
+       01  WS-SCHED-COUNT         PIC 9(5) VALUE 0.
+       01  WS-SCHED-IDX           PIC 9(5) VALUE 0.
+       01  WS-SCHED-DUE-COUNT     PIC 9(5) VALUE 0.
+       01  WS-SCHED-POSTED-COUNT  PIC 9(5) VALUE 0.
+       01  WS-SCHED-FAILED-COUNT  PIC 9(5) VALUE 0.
+       01  WS-SCHED-TABLE.
+           05  WS-SKD-ENTRY OCCURS 200 TIMES.
+               10  WS-SKD-ID          PIC X(12).
+               10  WS-SKD-ACCT-ID     PIC X(10).
+               10  WS-SKD-TYPE        PIC X(1).
+               10  WS-SKD-AMOUNT      PIC S9(10)V99.
+               10  WS-SKD-TARGET-ID   PIC X(10).
+               10  WS-SKD-DESC        PIC X(40).
+               10  WS-SKD-EFF-DATE    PIC 9(8).
+               10  WS-SKD-REC-STATUS  PIC X(1).
+               10  WS-SKD-CREATED     PIC 9(8).
        01  WS-BATCH-SEQ           PIC 9(3) VALUE 0.
        01  WS-BATCH-SUCCESS       PIC 9(5) VALUE 0.
        01  WS-BATCH-FAILED        PIC 9(5) VALUE 0.
+       01  WS-BATCH-SKIPPED       PIC 9(5) VALUE 0.
        01  WS-TOTAL-DEPOSITS      PIC S9(10)V99 VALUE 0.
        01  WS-TOTAL-WITHDRAWALS   PIC S9(10)V99 VALUE 0.
        01  WS-TOTAL-TRANSFERS     PIC S9(10)V99 VALUE 0.
@@ -119,7 +348,19 @@
            05  WS-BP-TARGET       PIC X(10).
        01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
        01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
-       01  WS-DAILY-LIMIT         PIC 9(10)V99 VALUE 50000.00.
+       01  WS-DAILY-LIMIT         PIC 9(10)V99 VALUE 0.
+       01  WS-WIRE-FEE            PIC S9(10)V99 VALUE 25.00.
+       01  WS-OVERDRAFT-FLAG      PIC X VALUE 'N'.
+       01  WS-OVERDRAFT-LIMIT     PIC S9(10)V99 VALUE 500.00.
+       01  WS-OVERDRAFT-FEE       PIC S9(10)V99 VALUE 35.00.
+
+      *>   CD accounts drawn on before ACCT-MATURITY-DATE pay an
+      *>   early-withdrawal penalty of WS-CD-PENALTY-RATE (2%) of the
+      *>   amount withdrawn instead of the overdraft fee above --
+      *>   see PROCESS-WITHDRAW.
+       01  WS-CD-PENALTY-FLAG     PIC X VALUE 'N'.
+       01  WS-CD-PENALTY-RATE     PIC 9V9(4) VALUE 0.0200.
+       01  WS-CD-PENALTY-AMT      PIC S9(10)V99 VALUE 0.
        COPY "COMCODE.cpy".
 
        PROCEDURE DIVISION.
@@ -135,6 +376,7 @@
                     WS-IN-AMOUNT-STR
                     WS-IN-TARGET-ID
                     WS-IN-DESC
+                    WS-IN-CLIENT-REF
            END-UNSTRING
 
            *> Trim all fields after parsing
@@ -143,6 +385,7 @@
            MOVE FUNCTION TRIM(WS-IN-AMOUNT-STR) TO WS-IN-AMOUNT-STR
            MOVE FUNCTION TRIM(WS-IN-TARGET-ID) TO WS-IN-TARGET-ID
            MOVE FUNCTION TRIM(WS-IN-DESC) TO WS-IN-DESC
+           MOVE FUNCTION TRIM(WS-IN-CLIENT-REF) TO WS-IN-CLIENT-REF
 
            *> Convert amount from string to numeric
            IF WS-IN-AMOUNT-STR NOT = SPACES
@@ -157,8 +400,18 @@
                    PERFORM PROCESS-WITHDRAW
                WHEN "TRANSFER"
                    PERFORM PROCESS-TRANSFER
+               WHEN "WIRE"
+                   PERFORM PROCESS-WIRE
                WHEN "BATCH"
                    PERFORM PROCESS-BATCH
+               WHEN "REVERSAL"
+                   PERFORM PARSE-REVERSAL-LINE
+                   PERFORM PROCESS-REVERSAL
+               WHEN "SCHEDULE"
+                   PERFORM PARSE-SCHEDULE-LINE
+                   PERFORM PROCESS-SCHEDULE
+               WHEN "POST-DUE"
+                   PERFORM PROCESS-POST-DUE
                WHEN OTHER
                    DISPLAY "RESULT|99"
            END-EVALUATE
@@ -166,9 +419,12 @@
            STOP RUN.
 
        GENERATE-TX-ID.
-      *>   Count existing TRANSACT.DAT records to continue sequence
-           IF WS-TX-ID-NUM = 0
-               PERFORM COUNT-EXISTING-TRANSACTIONS
+      *>   Pick up the sequence counter from TXSEQ.DAT the first time
+      *>   this run needs one; subsequent calls in the same run (e.g.
+      *>   within PROCESS-BATCH) reuse the in-memory value.
+           IF WS-SEQ-LOADED = 'N'
+               PERFORM READ-TX-SEQUENCE
+               MOVE 'Y' TO WS-SEQ-LOADED
            END-IF
       *>   Derive node code from first loaded account ID (4th char)
       *>   ACT-A-001 → 'A', ACT-B-001 → 'B', NST-BANK-A → 'B'
@@ -176,6 +432,7 @@
                MOVE WS-A-ID(1)(5:1) TO WS-NODE-CODE
            END-IF
            ADD 1 TO WS-TX-ID-NUM
+           PERFORM SAVE-TX-SEQUENCE
            MOVE SPACES TO WS-TX-ID
            STRING "TRX-" DELIMITED SIZE
                WS-NODE-CODE DELIMITED SIZE
@@ -184,21 +441,60 @@
                INTO WS-TX-ID
            END-STRING.
 
-       COUNT-EXISTING-TRANSACTIONS.
-           OPEN INPUT TRANSACT-FILE
-           IF WS-TX-STATUS NOT = "00"
-               MOVE 0 TO WS-TX-ID-NUM
-           ELSE
-               PERFORM UNTIL 1 = 0
-                   READ TRANSACT-FILE
-                       AT END
-                           CLOSE TRANSACT-FILE
-                           EXIT PERFORM
-                   END-READ
-                   ADD 1 TO WS-TX-ID-NUM
-               END-PERFORM
+       READ-TX-SEQUENCE.
+           MOVE 0 TO WS-TX-ID-NUM
+           OPEN INPUT SEQUENCE-FILE
+           IF WS-SEQ-STATUS = '00'
+               READ SEQUENCE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SEQ-NUMBER TO WS-TX-ID-NUM
+               END-READ
+               CLOSE SEQUENCE-FILE
+           END-IF.
+
+       SAVE-TX-SEQUENCE.
+           MOVE WS-TX-ID-NUM TO SEQ-NUMBER
+           OPEN OUTPUT SEQUENCE-FILE
+           IF WS-SEQ-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-SEQ-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           WRITE SEQUENCE-RECORD
+           CLOSE SEQUENCE-FILE.
+
+      *>   Checkpoint/restart for PROCESS-BATCH — BATCH-CKPT.DAT holds
+      *>   the WS-BATCH-SEQ of the last batch line this program
+      *>   finished processing. A rerun against the same
+      *>   BATCH-INPUT.DAT reads this first and skips every line up
+      *>   to and including that number instead of reapplying them.
+      *>   No file, or an empty one, means start from the beginning.
+       READ-BATCH-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-LAST-SEQ
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-CKPT-LAST-SEQ
+               END-READ
+               CLOSE CHECKPOINT-FILE
            END-IF.
 
+       SAVE-BATCH-CHECKPOINT.
+           MOVE WS-BATCH-SEQ TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-CKPT-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
        LOAD-ALL-ACCOUNTS.
            MOVE 0 TO WS-ACCOUNT-COUNT
            OPEN INPUT ACCOUNTS-FILE
@@ -208,7 +504,7 @@
                STOP RUN
            END-IF
            PERFORM UNTIL 1 = 0
-               READ ACCOUNTS-FILE
+               READ ACCOUNTS-FILE NEXT RECORD
                    AT END
                        CLOSE ACCOUNTS-FILE
                        EXIT PERFORM
@@ -216,15 +512,32 @@
                ADD 1 TO WS-ACCOUNT-COUNT
                MOVE ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
                MOVE ACCT-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
+               MOVE ACCT-JOINT-OWNER TO WS-A-JOINT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-BENEFICIARY TO WS-A-BENEF(WS-ACCOUNT-COUNT)
                MOVE ACCT-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
                MOVE ACCT-BALANCE TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
                MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
                MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
                MOVE ACCT-LAST-ACTIVITY TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-FEE-EXEMPT TO WS-A-EXEMPT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-DATE
+                   TO WS-A-MATURITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CD-RATE TO WS-A-CD-RATE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-PAID
+                   TO WS-A-MAT-PAID(WS-ACCOUNT-COUNT)
            END-PERFORM.
 
-       SAVE-ALL-ACCOUNTS.
-           OPEN OUTPUT ACCOUNTS-FILE
+      *>   Optimistic concurrency check — re-reads every account in
+      *>   WS-ACCOUNT-TABLE by key and compares the current on-disk
+      *>   ACCT-LAST-ACTIVITY against the value we loaded it with. If
+      *>   any of them no longer match, some other process (a teller
+      *>   operation, a batch run) rewrote ACCOUNTS.DAT in the meantime
+      *>   and SAVE-ALL-ACCOUNTS must not blindly overwrite it. Call
+      *>   this after LOAD-ALL-ACCOUNTS and before mutating any balance,
+      *>   so a conflict is caught before anything is changed in memory.
+       VERIFY-ACCOUNTS-UNCHANGED.
+           MOVE 'N' TO WS-CONCURRENCY-FLAG
+           OPEN INPUT ACCOUNTS-FILE
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
                DISPLAY "RESULT|99"
@@ -232,16 +545,79 @@
            END-IF
            PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
                UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+                   OR WS-CONCURRENCY-FLAG = 'Y'
+               MOVE WS-A-ID(WS-ACCT-IDX) TO ACCT-ID
+               READ ACCOUNTS-FILE
+                   INVALID KEY
+                       MOVE 'Y' TO WS-CONCURRENCY-FLAG
+                   NOT INVALID KEY
+                       IF ACCT-LAST-ACTIVITY NOT =
+                               WS-A-ACTIVITY(WS-ACCT-IDX)
+                           MOVE 'Y' TO WS-CONCURRENCY-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-FILE.
+
+      *>   MARK-ACCOUNT-DIRTY records one WS-ACCOUNT-TABLE index (in
+      *>   WS-MARK-IDX) as changed since the last SAVE-ALL-ACCOUNTS, so
+      *>   it gets rewritten to ACCOUNTS.DAT. Duplicate marks (e.g. a
+      *>   batch line that both debits and credits the same account)
+      *>   are not added twice.
+       MARK-ACCOUNT-DIRTY.
+           MOVE 'N' TO WS-DIRTY-FOUND-FLAG
+           PERFORM VARYING WS-DIRTY-SUB FROM 1 BY 1
+               UNTIL WS-DIRTY-SUB > WS-DIRTY-COUNT
+               IF WS-DIRTY-IDX(WS-DIRTY-SUB) = WS-MARK-IDX
+                   MOVE 'Y' TO WS-DIRTY-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-DIRTY-FOUND-FLAG = 'N'
+               ADD 1 TO WS-DIRTY-COUNT
+               MOVE WS-MARK-IDX TO WS-DIRTY-IDX(WS-DIRTY-COUNT)
+           END-IF.
+
+      *>   SAVE-ALL-ACCOUNTS persists only the accounts MARK-ACCOUNT-
+      *>   DIRTY recorded — a keyed REWRITE per dirty entry, the same
+      *>   idiom ACCOUNTS.cob's REWRITE-FOUND-ACCOUNT uses for its one
+      *>   record, rather than rewriting every row in WS-ACCOUNT-TABLE
+      *>   regardless of whether it changed. The dirty list is cleared
+      *>   once it is flushed.
+       SAVE-ALL-ACCOUNTS.
+           IF WS-DIRTY-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF
+           OPEN I-O ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-DIRTY-SUB FROM 1 BY 1
+               UNTIL WS-DIRTY-SUB > WS-DIRTY-COUNT
+               MOVE WS-DIRTY-IDX(WS-DIRTY-SUB) TO WS-ACCT-IDX
                MOVE WS-A-ID(WS-ACCT-IDX) TO ACCT-ID
                MOVE WS-A-NAME(WS-ACCT-IDX) TO ACCT-NAME
+               MOVE WS-A-JOINT(WS-ACCT-IDX) TO ACCT-JOINT-OWNER
+               MOVE WS-A-BENEF(WS-ACCT-IDX) TO ACCT-BENEFICIARY
                MOVE WS-A-TYPE(WS-ACCT-IDX) TO ACCT-TYPE
                MOVE WS-A-BALANCE(WS-ACCT-IDX) TO ACCT-BALANCE
                MOVE WS-A-STATUS(WS-ACCT-IDX) TO ACCT-STATUS
                MOVE WS-A-OPEN(WS-ACCT-IDX) TO ACCT-OPEN-DATE
                MOVE WS-A-ACTIVITY(WS-ACCT-IDX) TO ACCT-LAST-ACTIVITY
-               WRITE ACCOUNT-RECORD
+               MOVE WS-A-EXEMPT(WS-ACCT-IDX) TO ACCT-FEE-EXEMPT
+               MOVE WS-A-MATURITY(WS-ACCT-IDX) TO ACCT-MATURITY-DATE
+               MOVE WS-A-CD-RATE(WS-ACCT-IDX) TO ACCT-CD-RATE
+               MOVE WS-A-MAT-PAID(WS-ACCT-IDX)
+                   TO ACCT-MATURITY-PAID
+               REWRITE ACCOUNT-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR|REWRITE|" WS-FILE-STATUS
+               END-REWRITE
            END-PERFORM
-           CLOSE ACCOUNTS-FILE.
+           CLOSE ACCOUNTS-FILE
+           MOVE 0 TO WS-DIRTY-COUNT.
 
        FIND-ACCOUNT.
            MOVE 'N' TO WS-FOUND-FLAG
@@ -265,6 +641,17 @@
            MOVE WS-IN-DESC TO TRANS-DESC
            MOVE WS-RESULT-CODE TO TRANS-STATUS
            MOVE SPACES TO TRANS-BATCH-ID
+           MOVE WS-REVERSAL-OF TO TRANS-REVERSAL-OF
+           MOVE WS-IN-CLIENT-REF TO TRANS-CLIENT-REF
+           IF WS-IN-TYPE = 'T'
+               MOVE WS-XFER-SOURCE-ID TO TRANS-TARGET-ID
+           ELSE
+               IF WS-IN-TYPE = 'X'
+                   MOVE WS-IN-TARGET-ID TO TRANS-TARGET-ID
+               ELSE
+                   MOVE SPACES TO TRANS-TARGET-ID
+               END-IF
+           END-IF
            OPEN EXTEND TRANSACT-FILE
            IF WS-TX-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-TX-STATUS
@@ -274,7 +661,148 @@
            WRITE TRANSACTION-RECORD
            CLOSE TRANSACT-FILE.
 
+      *>   Files a Currency Transaction Report record for a deposit at
+      *>   or near the $10,000 reporting threshold — the console
+      *>   COMPLIANCE NOTE alone used to scroll off with nothing kept
+      *>   on disk for compliance to review. Only called for deposits
+      *>   that actually posted (RC-SUCCESS); a rejected deposit never
+      *>   moved any cash and has nothing to report.
+       WRITE-CTR-RECORD.
+           MOVE WS-TX-ID TO CTR-TX-ID
+           MOVE WS-IN-ACCT-ID TO CTR-ACCT-ID
+           MOVE WS-IN-AMOUNT TO CTR-AMOUNT
+           MOVE WS-CURRENT-DATE TO CTR-DATE
+           MOVE WS-CURRENT-TIME TO CTR-TIME
+           MOVE WS-IN-TYPE TO CTR-TYPE
+           IF WS-IN-AMOUNT >= 10000.00
+               SET CTR-OVER-THRESHOLD TO TRUE
+           ELSE
+               SET CTR-NEAR-THRESHOLD TO TRUE
+           END-IF
+           MOVE WS-IN-DESC TO CTR-DESC
+           OPEN EXTEND CTR-FILE
+           IF WS-CTR-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-CTR-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           WRITE CTR-RECORD
+           CLOSE CTR-FILE.
+
+      *>   Scans TRANSACT.DAT for the record whose TRANS-ID matches
+      *>   WS-IN-ORIG-TX-ID. Used by PROCESS-REVERSAL to look up the
+      *>   account and amount to reverse — the caller only supplies
+      *>   the original TRX id, not the account or amount again.
+       FIND-ORIGINAL-TRANSACTION.
+           MOVE 'N' TO WS-ORIG-FOUND-FLAG
+           OPEN INPUT TRANSACT-FILE
+           IF WS-TX-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-TX-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ TRANSACT-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF TRANS-ID = WS-IN-ORIG-TX-ID
+                   MOVE 'Y' TO WS-ORIG-FOUND-FLAG
+                   MOVE TRANS-ACCT-ID TO WS-ORIG-ACCT-ID
+                   MOVE TRANS-TYPE TO WS-ORIG-TYPE
+                   MOVE TRANS-AMOUNT TO WS-ORIG-AMOUNT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE TRANSACT-FILE.
+
+      *>   Dedup check for DEPOSIT/WITHDRAW/TRANSFER — when the caller
+      *>   supplies a client reference number, scan TRANSACT.DAT for a
+      *>   prior record on the same account with that same reference.
+      *>   If one is found, the caller is retrying a call that already
+      *>   went through (e.g. after a timeout), so the original result
+      *>   is replayed instead of posting again. A blank reference
+      *>   skips the check entirely — dedup is opt-in.
+       CHECK-DUPLICATE-REF.
+           MOVE 'N' TO WS-DUP-FOUND-FLAG
+           IF WS-IN-CLIENT-REF = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           OPEN INPUT TRANSACT-FILE
+           IF WS-TX-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-TX-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ TRANSACT-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF TRANS-ACCT-ID = WS-IN-ACCT-ID
+                   AND TRANS-CLIENT-REF = WS-IN-CLIENT-REF
+                   MOVE 'Y' TO WS-DUP-FOUND-FLAG
+                   MOVE TRANS-ID TO WS-DUP-TX-ID
+                   MOVE TRANS-STATUS TO WS-DUP-STATUS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE TRANSACT-FILE.
+
+      *>   Single source of truth for the per-transaction daily limit:
+      *>   looks up WS-A-TYPE(WS-FOUND-IDX) against COMCODE.cpy's
+      *>   DAILY-LIMITS group instead of a hardcoded constant, so
+      *>   TRANSACT.cob and VALIDATE.cob always agree with each other.
+       SET-DAILY-LIMIT.
+           IF WS-A-TYPE(WS-FOUND-IDX) = ACCT-SAVINGS IN ACCOUNT-TYPES
+               MOVE DAILY-LIMIT-SAVINGS TO WS-DAILY-LIMIT
+           ELSE
+               MOVE DAILY-LIMIT-CHECKING TO WS-DAILY-LIMIT
+           END-IF.
+
+      *>   Structuring/velocity check: flags WS-IN-ACCT-ID when it has
+      *>   already posted WS-VELOCITY-LIMIT or more transactions today
+      *>   within the last WS-VELOCITY-WINDOW-MIN minutes. Guards
+      *>   against a burst of many just-under-limit transactions in a
+      *>   short window (e.g. ten $999 withdrawals in two minutes) that
+      *>   the flat per-transaction daily limit alone would let through.
+       CHECK-VELOCITY.
+           MOVE 0 TO WS-VELOCITY-COUNT
+           MOVE 'N' TO WS-VELOCITY-FLAG
+           MOVE WS-CURRENT-TIME(1:2) TO WS-VEL-HH
+           MOVE WS-CURRENT-TIME(3:2) TO WS-VEL-MM
+           COMPUTE WS-VEL-CUR-MIN = WS-VEL-HH * 60 + WS-VEL-MM
+           OPEN INPUT TRANSACT-FILE
+           IF WS-TX-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-TX-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ TRANSACT-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF TRANS-ACCT-ID = WS-IN-ACCT-ID
+                   AND TRANS-DATE = WS-CURRENT-DATE
+                   MOVE TRANS-TIME(1:2) TO WS-VEL-HH
+                   MOVE TRANS-TIME(3:2) TO WS-VEL-MM
+                   COMPUTE WS-VEL-TRANS-MIN = WS-VEL-HH * 60 + WS-VEL-MM
+                   COMPUTE WS-VEL-DIFF-MIN =
+                       WS-VEL-CUR-MIN - WS-VEL-TRANS-MIN
+                   IF WS-VEL-DIFF-MIN >= 0
+                       AND WS-VEL-DIFF-MIN <= WS-VELOCITY-WINDOW-MIN
+                       ADD 1 TO WS-VELOCITY-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE TRANSACT-FILE
+           IF WS-VELOCITY-COUNT >= WS-VELOCITY-LIMIT
+               MOVE 'Y' TO WS-VELOCITY-FLAG
+           END-IF.
+
        PROCESS-DEPOSIT.
+           MOVE 'D' TO WS-IN-TYPE
            PERFORM LOAD-ALL-ACCOUNTS
            PERFORM FIND-ACCOUNT
            IF WS-FOUND-FLAG = 'N'
@@ -283,22 +811,55 @@
                DISPLAY "RESULT|03"
                EXIT PARAGRAPH
            END-IF
+           PERFORM CHECK-DUPLICATE-REF
+           IF WS-DUP-FOUND-FLAG = 'Y'
+               IF WS-DUP-STATUS = '00'
+                   DISPLAY "OK|DEPOSIT|" WS-DUP-TX-ID "|" WS-IN-ACCT-ID
+                       "|" WS-A-BALANCE(WS-FOUND-IDX)
+               END-IF
+               DISPLAY "RESULT|" WS-DUP-STATUS
+               EXIT PARAGRAPH
+           END-IF
            IF WS-A-STATUS(WS-FOUND-IDX) = 'F'
                MOVE RC-ACCOUNT-FROZEN TO WS-RESULT-CODE
                PERFORM WRITE-TRANSACTION-RECORD
                DISPLAY "RESULT|04"
                EXIT PARAGRAPH
            END-IF
+           PERFORM CHECK-VELOCITY
+           IF WS-VELOCITY-FLAG = 'Y'
+               MOVE RC-VELOCITY-EXCEEDED TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|07"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VERIFY-ACCOUNTS-UNCHANGED
+           IF WS-CONCURRENCY-FLAG = 'Y'
+               MOVE RC-CONCURRENT-UPDATE TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|05"
+               EXIT PARAGRAPH
+           END-IF
            PERFORM GENERATE-TX-ID
            ADD WS-IN-AMOUNT TO WS-A-BALANCE(WS-FOUND-IDX)
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
+           MOVE WS-FOUND-IDX TO WS-MARK-IDX
+           PERFORM MARK-ACCOUNT-DIRTY
            PERFORM SAVE-ALL-ACCOUNTS
            MOVE RC-SUCCESS TO WS-RESULT-CODE
            PERFORM WRITE-TRANSACTION-RECORD
+           IF WS-IN-AMOUNT > 9500.00
+               DISPLAY " ** COMPLIANCE NOTE: Deposit "
+                   WS-IN-ACCT-ID
+                   " within $500 of $10,000 CTR threshold"
+               PERFORM WRITE-CTR-RECORD
+           END-IF
            DISPLAY "OK|DEPOSIT|" WS-TX-ID "|" WS-IN-ACCT-ID "|"
                WS-A-BALANCE(WS-FOUND-IDX)
            DISPLAY "RESULT|00".
 
        PROCESS-WITHDRAW.
+           MOVE 'W' TO WS-IN-TYPE
            PERFORM LOAD-ALL-ACCOUNTS
            PERFORM FIND-ACCOUNT
            IF WS-FOUND-FLAG = 'N'
@@ -307,31 +868,107 @@
                DISPLAY "RESULT|03"
                EXIT PARAGRAPH
            END-IF
+           PERFORM CHECK-DUPLICATE-REF
+           IF WS-DUP-FOUND-FLAG = 'Y'
+               IF WS-DUP-STATUS = '00'
+                   DISPLAY "OK|WITHDRAW|" WS-DUP-TX-ID "|" WS-IN-ACCT-ID
+                       "|" WS-A-BALANCE(WS-FOUND-IDX)
+               END-IF
+               DISPLAY "RESULT|" WS-DUP-STATUS
+               EXIT PARAGRAPH
+           END-IF
            IF WS-A-STATUS(WS-FOUND-IDX) = 'F'
                MOVE RC-ACCOUNT-FROZEN TO WS-RESULT-CODE
                PERFORM WRITE-TRANSACTION-RECORD
                DISPLAY "RESULT|04"
                EXIT PARAGRAPH
            END-IF
-           IF WS-A-BALANCE(WS-FOUND-IDX) < WS-IN-AMOUNT
-               MOVE RC-NSF TO WS-RESULT-CODE
+           PERFORM CHECK-VELOCITY
+           IF WS-VELOCITY-FLAG = 'Y'
+               MOVE RC-VELOCITY-EXCEEDED TO WS-RESULT-CODE
                PERFORM WRITE-TRANSACTION-RECORD
-               DISPLAY "RESULT|01"
+               DISPLAY "RESULT|07"
                EXIT PARAGRAPH
            END-IF
+           IF WS-A-TYPE(WS-FOUND-IDX) = ACCT-MMKT IN ACCOUNT-TYPES
+               AND WS-A-BALANCE(WS-FOUND-IDX) - WS-IN-AMOUNT
+                   < MIN-BALANCE-MMKT
+               MOVE RC-MIN-BALANCE TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|09"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'N' TO WS-OVERDRAFT-FLAG
+           MOVE 'N' TO WS-CD-PENALTY-FLAG
+           MOVE 0 TO WS-CD-PENALTY-AMT
+           IF WS-A-TYPE(WS-FOUND-IDX) = ACCT-CD IN ACCOUNT-TYPES
+               AND WS-CURRENT-DATE < WS-A-MATURITY(WS-FOUND-IDX)
+               COMPUTE WS-CD-PENALTY-AMT ROUNDED =
+                   WS-IN-AMOUNT * WS-CD-PENALTY-RATE
+               MOVE 'Y' TO WS-CD-PENALTY-FLAG
+           END-IF
+           IF WS-A-BALANCE(WS-FOUND-IDX) <
+               WS-IN-AMOUNT + WS-CD-PENALTY-AMT
+               IF WS-A-TYPE(WS-FOUND-IDX) = ACCT-CHECKING IN ACCOUNT-TYPES
+                   AND WS-A-BALANCE(WS-FOUND-IDX) - WS-IN-AMOUNT
+                       >= (0 - WS-OVERDRAFT-LIMIT)
+                   MOVE 'Y' TO WS-OVERDRAFT-FLAG
+               ELSE
+                   MOVE RC-NSF TO WS-RESULT-CODE
+                   PERFORM WRITE-TRANSACTION-RECORD
+                   DISPLAY "RESULT|01"
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+           PERFORM SET-DAILY-LIMIT
            IF WS-IN-AMOUNT > WS-DAILY-LIMIT
                MOVE RC-LIMIT-EXCEEDED TO WS-RESULT-CODE
                PERFORM WRITE-TRANSACTION-RECORD
                DISPLAY "RESULT|02"
                EXIT PARAGRAPH
            END-IF
+           PERFORM VERIFY-ACCOUNTS-UNCHANGED
+           IF WS-CONCURRENCY-FLAG = 'Y'
+               MOVE RC-CONCURRENT-UPDATE TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|05"
+               EXIT PARAGRAPH
+           END-IF
            PERFORM GENERATE-TX-ID
            SUBTRACT WS-IN-AMOUNT FROM WS-A-BALANCE(WS-FOUND-IDX)
+           IF WS-OVERDRAFT-FLAG = 'Y'
+               SUBTRACT WS-OVERDRAFT-FEE FROM WS-A-BALANCE(WS-FOUND-IDX)
+           END-IF
+           IF WS-CD-PENALTY-FLAG = 'Y'
+               SUBTRACT WS-CD-PENALTY-AMT FROM WS-A-BALANCE(WS-FOUND-IDX)
+           END-IF
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
+           MOVE WS-FOUND-IDX TO WS-MARK-IDX
+           PERFORM MARK-ACCOUNT-DIRTY
            PERFORM SAVE-ALL-ACCOUNTS
            MOVE RC-SUCCESS TO WS-RESULT-CODE
            PERFORM WRITE-TRANSACTION-RECORD
            DISPLAY "OK|WITHDRAW|" WS-TX-ID "|" WS-IN-ACCT-ID "|"
                WS-A-BALANCE(WS-FOUND-IDX)
+           IF WS-OVERDRAFT-FLAG = 'Y'
+               DISPLAY " ** OVERDRAFT NOTE: Withdrawal " WS-IN-ACCT-ID
+                   " overdrew the account -- fee assessed"
+               PERFORM GENERATE-TX-ID
+               MOVE 'F' TO WS-IN-TYPE
+               MOVE WS-OVERDRAFT-FEE TO WS-IN-AMOUNT
+               MOVE "Overdraft fee" TO WS-IN-DESC
+               PERFORM WRITE-TRANSACTION-RECORD
+           END-IF
+           IF WS-CD-PENALTY-FLAG = 'Y'
+               DISPLAY " ** CD PENALTY NOTE: Withdrawal " WS-IN-ACCT-ID
+                   " was before maturity -- early-withdrawal"
+                   " penalty assessed"
+               PERFORM GENERATE-TX-ID
+               MOVE 'F' TO WS-IN-TYPE
+               MOVE WS-CD-PENALTY-AMT TO WS-IN-AMOUNT
+               MOVE "Early withdrawal penalty" TO WS-IN-DESC
+               PERFORM WRITE-TRANSACTION-RECORD
+           END-IF
            DISPLAY "RESULT|00".
 
        PROCESS-TRANSFER.
@@ -343,19 +980,50 @@
                DISPLAY "RESULT|03"
                EXIT PARAGRAPH
            END-IF
+           PERFORM CHECK-DUPLICATE-REF
+           IF WS-DUP-FOUND-FLAG = 'Y'
+               IF WS-DUP-STATUS = '00'
+                   DISPLAY "OK|TRANSFER|" WS-DUP-TX-ID "|" WS-IN-ACCT-ID
+               END-IF
+               DISPLAY "RESULT|" WS-DUP-STATUS
+               EXIT PARAGRAPH
+           END-IF
            IF WS-A-STATUS(WS-FOUND-IDX) = 'F'
                MOVE RC-ACCOUNT-FROZEN TO WS-RESULT-CODE
                PERFORM WRITE-TRANSACTION-RECORD
                DISPLAY "RESULT|04"
                EXIT PARAGRAPH
            END-IF
-           IF WS-A-BALANCE(WS-FOUND-IDX) < WS-IN-AMOUNT
-               MOVE RC-NSF TO WS-RESULT-CODE
+           PERFORM CHECK-VELOCITY
+           IF WS-VELOCITY-FLAG = 'Y'
+               MOVE RC-VELOCITY-EXCEEDED TO WS-RESULT-CODE
                PERFORM WRITE-TRANSACTION-RECORD
-               DISPLAY "RESULT|01"
+               DISPLAY "RESULT|07"
                EXIT PARAGRAPH
            END-IF
+           IF WS-A-TYPE(WS-FOUND-IDX) = ACCT-MMKT IN ACCOUNT-TYPES
+               AND WS-A-BALANCE(WS-FOUND-IDX) - WS-IN-AMOUNT
+                   < MIN-BALANCE-MMKT
+               MOVE RC-MIN-BALANCE TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|09"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'N' TO WS-OVERDRAFT-FLAG
+           IF WS-A-BALANCE(WS-FOUND-IDX) < WS-IN-AMOUNT
+               IF WS-A-TYPE(WS-FOUND-IDX) = ACCT-CHECKING IN ACCOUNT-TYPES
+                   AND WS-A-BALANCE(WS-FOUND-IDX) - WS-IN-AMOUNT
+                       >= (0 - WS-OVERDRAFT-LIMIT)
+                   MOVE 'Y' TO WS-OVERDRAFT-FLAG
+               ELSE
+                   MOVE RC-NSF TO WS-RESULT-CODE
+                   PERFORM WRITE-TRANSACTION-RECORD
+                   DISPLAY "RESULT|01"
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
            MOVE WS-FOUND-IDX TO WS-ACCT-IDX
+           MOVE WS-IN-ACCT-ID TO WS-XFER-SOURCE-ID
            MOVE WS-IN-TARGET-ID TO WS-IN-ACCT-ID
            PERFORM FIND-ACCOUNT
            IF WS-FOUND-FLAG = 'N'
@@ -363,18 +1031,425 @@
                DISPLAY "RESULT|03"
                EXIT PARAGRAPH
            END-IF
+           PERFORM VERIFY-ACCOUNTS-UNCHANGED
+           IF WS-CONCURRENCY-FLAG = 'Y'
+               MOVE RC-CONCURRENT-UPDATE TO WS-RESULT-CODE
+               DISPLAY "RESULT|05"
+               EXIT PARAGRAPH
+           END-IF
            PERFORM GENERATE-TX-ID
            MOVE 'T' TO WS-IN-TYPE
            SUBTRACT WS-IN-AMOUNT FROM WS-A-BALANCE(WS-ACCT-IDX)
+           IF WS-OVERDRAFT-FLAG = 'Y'
+               SUBTRACT WS-OVERDRAFT-FEE FROM WS-A-BALANCE(WS-ACCT-IDX)
+           END-IF
            ADD WS-IN-AMOUNT TO WS-A-BALANCE(WS-FOUND-IDX)
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-ACCT-IDX)
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
+           MOVE WS-ACCT-IDX TO WS-MARK-IDX
+           PERFORM MARK-ACCOUNT-DIRTY
+           MOVE WS-FOUND-IDX TO WS-MARK-IDX
+           PERFORM MARK-ACCOUNT-DIRTY
            PERFORM SAVE-ALL-ACCOUNTS
            MOVE RC-SUCCESS TO WS-RESULT-CODE
            PERFORM WRITE-TRANSACTION-RECORD
            DISPLAY "OK|TRANSFER|" WS-TX-ID "|" WS-IN-ACCT-ID
+           IF WS-OVERDRAFT-FLAG = 'Y'
+               DISPLAY " ** OVERDRAFT NOTE: Transfer from "
+                   WS-XFER-SOURCE-ID
+                   " overdrew the account -- fee assessed"
+               MOVE WS-XFER-SOURCE-ID TO WS-IN-ACCT-ID
+               PERFORM GENERATE-TX-ID
+               MOVE 'F' TO WS-IN-TYPE
+               MOVE WS-OVERDRAFT-FEE TO WS-IN-AMOUNT
+               MOVE "Overdraft fee" TO WS-IN-DESC
+               PERFORM WRITE-TRANSACTION-RECORD
+           END-IF
            DISPLAY "RESULT|00".
 
+      *>   Outbound wire/ACH to an external account — WS-IN-TARGET-ID
+      *>   is a routing/account reference at another institution, not
+      *>   an ACCT-ID in this node's ACCOUNTS.DAT, so unlike TRANSFER
+      *>   there's no destination FIND-ACCOUNT/credit leg here. Debits
+      *>   the principal plus WS-WIRE-FEE from the source account in
+      *>   one balance update, then posts the principal as a TRANS-TYPE
+      *>   'X' record and the fee as its own TRANS-TYPE 'F' record,
+      *>   each with its own GENERATE-TX-ID.
+       PROCESS-WIRE.
+           MOVE 'X' TO WS-IN-TYPE
+           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               MOVE RC-INVALID-ACCT TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|03"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM CHECK-DUPLICATE-REF
+           IF WS-DUP-FOUND-FLAG = 'Y'
+               IF WS-DUP-STATUS = '00'
+                   DISPLAY "OK|WIRE|" WS-DUP-TX-ID "|" WS-IN-ACCT-ID
+                       "|" WS-A-BALANCE(WS-FOUND-IDX)
+               END-IF
+               DISPLAY "RESULT|" WS-DUP-STATUS
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-A-STATUS(WS-FOUND-IDX) = 'F'
+               MOVE RC-ACCOUNT-FROZEN TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|04"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM CHECK-VELOCITY
+           IF WS-VELOCITY-FLAG = 'Y'
+               MOVE RC-VELOCITY-EXCEEDED TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|07"
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-A-BALANCE(WS-FOUND-IDX) < WS-IN-AMOUNT + WS-WIRE-FEE
+               MOVE RC-NSF TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|01"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM SET-DAILY-LIMIT
+           IF WS-IN-AMOUNT > WS-DAILY-LIMIT
+               MOVE RC-LIMIT-EXCEEDED TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|02"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VERIFY-ACCOUNTS-UNCHANGED
+           IF WS-CONCURRENCY-FLAG = 'Y'
+               MOVE RC-CONCURRENT-UPDATE TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|05"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM GENERATE-TX-ID
+           SUBTRACT WS-IN-AMOUNT FROM WS-A-BALANCE(WS-FOUND-IDX)
+           SUBTRACT WS-WIRE-FEE FROM WS-A-BALANCE(WS-FOUND-IDX)
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
+           MOVE WS-FOUND-IDX TO WS-MARK-IDX
+           PERFORM MARK-ACCOUNT-DIRTY
+           PERFORM SAVE-ALL-ACCOUNTS
+           MOVE RC-SUCCESS TO WS-RESULT-CODE
+           PERFORM WRITE-TRANSACTION-RECORD
+           DISPLAY "OK|WIRE|" WS-TX-ID "|" WS-IN-ACCT-ID "|"
+               WS-A-BALANCE(WS-FOUND-IDX)
+
+      *>   Separate TRX id and record for the fee leg, same convention
+      *>   FEES.cob uses for maintenance/low-balance fees — a wire fee
+      *>   is its own billable event, not folded into the principal's
+      *>   transaction record.
+           PERFORM GENERATE-TX-ID
+           MOVE 'F' TO WS-IN-TYPE
+           MOVE WS-WIRE-FEE TO WS-IN-AMOUNT
+           MOVE "Wire/ACH fee" TO WS-IN-DESC
+           PERFORM WRITE-TRANSACTION-RECORD
+           DISPLAY "RESULT|00".
+
+       PARSE-REVERSAL-LINE.
+      *>   REVERSAL takes a single argument, the original TRX id, so
+      *>   it gets its own small UNSTRING rather than overloading the
+      *>   general one above (that one would truncate a 12-char TRX
+      *>   id into the 10-byte WS-IN-ACCT-ID field).
+           UNSTRING WS-BATCH-LINE DELIMITED BY SPACE
+               INTO WS-OPERATION
+                    WS-IN-ORIG-TX-ID
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WS-IN-ORIG-TX-ID) TO WS-IN-ORIG-TX-ID.
+
+       PROCESS-REVERSAL.
+           PERFORM FIND-ORIGINAL-TRANSACTION
+           IF WS-ORIG-FOUND-FLAG = 'N'
+               DISPLAY "RESULT|06"
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-ORIG-TYPE NOT = 'D' AND WS-ORIG-TYPE NOT = 'W'
+               DISPLAY "RESULT|06"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-ORIG-ACCT-ID TO WS-IN-ACCT-ID
+           MOVE WS-ORIG-AMOUNT TO WS-IN-AMOUNT
+           MOVE 'R' TO WS-IN-TYPE
+           MOVE WS-IN-ORIG-TX-ID TO WS-REVERSAL-OF
+           MOVE SPACES TO WS-IN-DESC
+           STRING "REVERSAL OF " DELIMITED SIZE
+               WS-IN-ORIG-TX-ID DELIMITED SIZE
+               INTO WS-IN-DESC
+           END-STRING
+
+           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               MOVE RC-INVALID-ACCT TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|03"
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-A-STATUS(WS-FOUND-IDX) = 'F'
+               MOVE RC-ACCOUNT-FROZEN TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|04"
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-ORIG-TYPE = 'D'
+               AND WS-A-BALANCE(WS-FOUND-IDX) < WS-ORIG-AMOUNT
+               MOVE RC-NSF TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|01"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VERIFY-ACCOUNTS-UNCHANGED
+           IF WS-CONCURRENCY-FLAG = 'Y'
+               MOVE RC-CONCURRENT-UPDATE TO WS-RESULT-CODE
+               PERFORM WRITE-TRANSACTION-RECORD
+               DISPLAY "RESULT|05"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM GENERATE-TX-ID
+           IF WS-ORIG-TYPE = 'D'
+               SUBTRACT WS-ORIG-AMOUNT FROM WS-A-BALANCE(WS-FOUND-IDX)
+           ELSE
+               ADD WS-ORIG-AMOUNT TO WS-A-BALANCE(WS-FOUND-IDX)
+           END-IF
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
+           MOVE WS-FOUND-IDX TO WS-MARK-IDX
+           PERFORM MARK-ACCOUNT-DIRTY
+           PERFORM SAVE-ALL-ACCOUNTS
+           MOVE RC-SUCCESS TO WS-RESULT-CODE
+           PERFORM WRITE-TRANSACTION-RECORD
+           DISPLAY "OK|REVERSAL|" WS-TX-ID "|" WS-IN-ACCT-ID "|"
+               WS-A-BALANCE(WS-FOUND-IDX)
+           DISPLAY "RESULT|00".
+
+       PARSE-SCHEDULE-LINE.
+      *>   SCHEDULE takes its own 7-field shape (a leading effective
+      *>   date ahead of the usual account/amount/target/desc fields),
+      *>   so it gets its own small UNSTRING rather than overloading
+      *>   the general one above — same reasoning as REVERSAL.
+           UNSTRING WS-BATCH-LINE DELIMITED BY SPACE
+               INTO WS-OPERATION
+                    WS-SCHED-EFF-DATE-STR
+                    WS-IN-ACCT-ID
+                    WS-IN-TYPE
+                    WS-IN-AMOUNT-STR
+                    WS-IN-TARGET-ID
+                    WS-IN-DESC
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WS-SCHED-EFF-DATE-STR)
+               TO WS-SCHED-EFF-DATE-STR
+           MOVE WS-SCHED-EFF-DATE-STR TO WS-SCHED-EFF-DATE
+           MOVE FUNCTION TRIM(WS-IN-ACCT-ID) TO WS-IN-ACCT-ID
+           MOVE FUNCTION TRIM(WS-IN-TYPE) TO WS-IN-TYPE
+           MOVE FUNCTION TRIM(WS-IN-AMOUNT-STR) TO WS-IN-AMOUNT-STR
+           MOVE FUNCTION TRIM(WS-IN-TARGET-ID) TO WS-IN-TARGET-ID
+           MOVE FUNCTION TRIM(WS-IN-DESC) TO WS-IN-DESC
+           IF WS-IN-TARGET-ID = "NONE"
+               MOVE SPACES TO WS-IN-TARGET-ID
+           END-IF
+           IF WS-IN-AMOUNT-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-IN-AMOUNT-STR) TO WS-IN-AMOUNT
+           END-IF.
+
+      *>   Queues a WITHDRAW or TRANSFER to SCHEDULED-TX.DAT for a
+      *>   future effective date instead of posting it now. Validated
+      *>   the same way the immediate operation would be validated on
+      *>   the account/target side, but balance, limit, and velocity
+      *>   checks are deferred to POST-DUE on the day it actually
+      *>   posts — a balance checked today tells us nothing about the
+      *>   balance on the effective date.
+       PROCESS-SCHEDULE.
+           IF WS-IN-TYPE NOT = 'W' AND WS-IN-TYPE NOT = 'T'
+               DISPLAY "RESULT|08"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               DISPLAY "RESULT|03"
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-IN-TYPE = 'T'
+               MOVE WS-IN-ACCT-ID TO WS-SCHED-SRC-ID
+               MOVE WS-IN-TARGET-ID TO WS-IN-ACCT-ID
+               PERFORM FIND-ACCOUNT
+               MOVE WS-SCHED-SRC-ID TO WS-IN-ACCT-ID
+               IF WS-FOUND-FLAG = 'N'
+                   DISPLAY "RESULT|03"
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+           PERFORM GENERATE-TX-ID
+           OPEN EXTEND SCHEDULED-TX-FILE
+           IF WS-SKD-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-SKD-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           MOVE WS-TX-ID TO SCHED-ID
+           MOVE WS-IN-ACCT-ID TO SCHED-ACCT-ID
+           MOVE WS-IN-TYPE TO SCHED-TYPE
+           MOVE WS-IN-AMOUNT TO SCHED-AMOUNT
+           MOVE WS-IN-TARGET-ID TO SCHED-TARGET-ID
+           MOVE WS-IN-DESC TO SCHED-DESC
+           MOVE WS-SCHED-EFF-DATE TO SCHED-EFFECTIVE-DATE
+           SET SCHED-PENDING TO TRUE
+           MOVE WS-CURRENT-DATE TO SCHED-CREATED-DATE
+           WRITE SCHED-RECORD
+           CLOSE SCHEDULED-TX-FILE
+           DISPLAY "OK|SCHEDULE|" WS-TX-ID "|" WS-IN-ACCT-ID "|"
+               WS-SCHED-EFF-DATE
+           DISPLAY "RESULT|00".
+
+      *>   Loads every record in SCHEDULED-TX.DAT into WS-SCHED-TABLE —
+      *>   same "stage the whole file in memory" idiom LOAD-ALL-ACCOUNTS
+      *>   uses for ACCOUNTS.DAT. A missing file (nothing scheduled
+      *>   yet) just leaves the table empty.
+       LOAD-SCHEDULED-TX.
+           MOVE 0 TO WS-SCHED-COUNT
+           OPEN INPUT SCHEDULED-TX-FILE
+           IF WS-SKD-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ SCHEDULED-TX-FILE
+                   AT END
+                       CLOSE SCHEDULED-TX-FILE
+                       EXIT PERFORM
+               END-READ
+               ADD 1 TO WS-SCHED-COUNT
+               MOVE SCHED-ID TO WS-SKD-ID(WS-SCHED-COUNT)
+               MOVE SCHED-ACCT-ID TO WS-SKD-ACCT-ID(WS-SCHED-COUNT)
+               MOVE SCHED-TYPE TO WS-SKD-TYPE(WS-SCHED-COUNT)
+               MOVE SCHED-AMOUNT TO WS-SKD-AMOUNT(WS-SCHED-COUNT)
+               MOVE SCHED-TARGET-ID TO WS-SKD-TARGET-ID(WS-SCHED-COUNT)
+               MOVE SCHED-DESC TO WS-SKD-DESC(WS-SCHED-COUNT)
+               MOVE SCHED-EFFECTIVE-DATE
+                   TO WS-SKD-EFF-DATE(WS-SCHED-COUNT)
+               MOVE SCHED-STATUS TO WS-SKD-REC-STATUS(WS-SCHED-COUNT)
+               MOVE SCHED-CREATED-DATE TO WS-SKD-CREATED(WS-SCHED-COUNT)
+           END-PERFORM.
+
+      *>   Rewrites SCHEDULED-TX.DAT from WS-SCHED-TABLE — the
+      *>   completed statuses POST-ONE-SCHEDULED-TX set in memory are
+      *>   only durable once this runs, same as SAVE-ALL-ACCOUNTS for
+      *>   ACCOUNTS.DAT.
+       SAVE-SCHEDULED-TX.
+           OPEN OUTPUT SCHEDULED-TX-FILE
+           IF WS-SKD-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-SKD-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-SCHED-IDX FROM 1 BY 1
+               UNTIL WS-SCHED-IDX > WS-SCHED-COUNT
+               MOVE WS-SKD-ID(WS-SCHED-IDX) TO SCHED-ID
+               MOVE WS-SKD-ACCT-ID(WS-SCHED-IDX) TO SCHED-ACCT-ID
+               MOVE WS-SKD-TYPE(WS-SCHED-IDX) TO SCHED-TYPE
+               MOVE WS-SKD-AMOUNT(WS-SCHED-IDX) TO SCHED-AMOUNT
+               MOVE WS-SKD-TARGET-ID(WS-SCHED-IDX) TO SCHED-TARGET-ID
+               MOVE WS-SKD-DESC(WS-SCHED-IDX) TO SCHED-DESC
+               MOVE WS-SKD-EFF-DATE(WS-SCHED-IDX)
+                   TO SCHED-EFFECTIVE-DATE
+               MOVE WS-SKD-REC-STATUS(WS-SCHED-IDX) TO SCHED-STATUS
+               MOVE WS-SKD-CREATED(WS-SCHED-IDX) TO SCHED-CREATED-DATE
+               WRITE SCHED-RECORD
+           END-PERFORM
+           CLOSE SCHEDULED-TX-FILE.
+
+      *>   Daily batch step — loads SCHEDULED-TX.DAT, posts every
+      *>   pending entry whose effective date has arrived the same way
+      *>   PROCESS-ONE-TRANSACTION posts a batch line (balance update
+      *>   plus console trace, no individual TRANSACT.DAT record — the
+      *>   BATCH operation doesn't write one either), then rewrites
+      *>   SCHEDULED-TX.DAT with the outcomes.
+       PROCESS-POST-DUE.
+           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM LOAD-SCHEDULED-TX
+           MOVE 0 TO WS-SCHED-DUE-COUNT
+           MOVE 0 TO WS-SCHED-POSTED-COUNT
+           MOVE 0 TO WS-SCHED-FAILED-COUNT
+           DISPLAY "========================================"
+           DISPLAY "  LEGACY LEDGER — SCHEDULED TX POSTING LOG"
+           DISPLAY "  DATE: " WS-CURRENT-DATE
+               "  TIME: " WS-CURRENT-TIME
+           DISPLAY "========================================"
+           DISPLAY ""
+           PERFORM VARYING WS-SCHED-IDX FROM 1 BY 1
+               UNTIL WS-SCHED-IDX > WS-SCHED-COUNT
+               PERFORM POST-ONE-SCHEDULED-TX
+           END-PERFORM
+           PERFORM SAVE-ALL-ACCOUNTS
+           PERFORM SAVE-SCHEDULED-TX
+           DISPLAY ""
+           DISPLAY "========================================"
+           DISPLAY "  POST-DUE SUMMARY"
+           DISPLAY "  ------"
+           DISPLAY "  Due today:   " WS-SCHED-DUE-COUNT
+           DISPLAY "  Posted:      " WS-SCHED-POSTED-COUNT
+           DISPLAY "  Failed:      " WS-SCHED-FAILED-COUNT
+           DISPLAY "========================================"
+           DISPLAY "RESULT|00".
+
+       POST-ONE-SCHEDULED-TX.
+           IF WS-SKD-REC-STATUS(WS-SCHED-IDX) NOT = 'P'
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-SKD-EFF-DATE(WS-SCHED-IDX) > WS-CURRENT-DATE
+               EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO WS-SCHED-DUE-COUNT
+           MOVE WS-SKD-ACCT-ID(WS-SCHED-IDX) TO WS-IN-ACCT-ID
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               MOVE 'F' TO WS-SKD-REC-STATUS(WS-SCHED-IDX)
+               ADD 1 TO WS-SCHED-FAILED-COUNT
+               DISPLAY WS-SKD-ID(WS-SCHED-IDX) "  FAIL03  ACCOUNT "
+                   WS-SKD-ACCT-ID(WS-SCHED-IDX) " NOT FOUND"
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-A-STATUS(WS-FOUND-IDX) = 'F'
+               MOVE 'F' TO WS-SKD-REC-STATUS(WS-SCHED-IDX)
+               ADD 1 TO WS-SCHED-FAILED-COUNT
+               DISPLAY WS-SKD-ID(WS-SCHED-IDX) "  FAIL04  ACCOUNT "
+                   WS-SKD-ACCT-ID(WS-SCHED-IDX) " FROZEN"
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-A-BALANCE(WS-FOUND-IDX) < WS-SKD-AMOUNT(WS-SCHED-IDX)
+               MOVE 'F' TO WS-SKD-REC-STATUS(WS-SCHED-IDX)
+               ADD 1 TO WS-SCHED-FAILED-COUNT
+               DISPLAY WS-SKD-ID(WS-SCHED-IDX) "  FAIL01  ACCOUNT "
+                   WS-SKD-ACCT-ID(WS-SCHED-IDX) " INSUFFICIENT FUNDS"
+               EXIT PARAGRAPH
+           END-IF
+           SUBTRACT WS-SKD-AMOUNT(WS-SCHED-IDX)
+               FROM WS-A-BALANCE(WS-FOUND-IDX)
+           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
+           MOVE WS-FOUND-IDX TO WS-MARK-IDX
+           PERFORM MARK-ACCOUNT-DIRTY
+           IF WS-SKD-TYPE(WS-SCHED-IDX) = 'T'
+               MOVE WS-SKD-TARGET-ID(WS-SCHED-IDX) TO WS-IN-ACCT-ID
+               PERFORM FIND-ACCOUNT
+               IF WS-FOUND-FLAG = 'Y'
+                   ADD WS-SKD-AMOUNT(WS-SCHED-IDX)
+                       TO WS-A-BALANCE(WS-FOUND-IDX)
+                   MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
+                   MOVE WS-FOUND-IDX TO WS-MARK-IDX
+                   PERFORM MARK-ACCOUNT-DIRTY
+               END-IF
+           END-IF
+           MOVE 'D' TO WS-SKD-REC-STATUS(WS-SCHED-IDX)
+           ADD 1 TO WS-SCHED-POSTED-COUNT
+           DISPLAY WS-SKD-ID(WS-SCHED-IDX) "  OK      ACCOUNT "
+               WS-SKD-ACCT-ID(WS-SCHED-IDX) " POSTED "
+               WS-SKD-AMOUNT(WS-SCHED-IDX).
+
        PROCESS-BATCH.
            PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM READ-BATCH-CHECKPOINT
            IF WS-ACCOUNT-COUNT > 0
                MOVE WS-A-ID(1)(5:1) TO WS-NODE-CODE
            END-IF
@@ -384,6 +1459,9 @@
            DISPLAY "  DATE: " WS-CURRENT-DATE
                "  TIME: " WS-CURRENT-TIME
            DISPLAY "  INPUT: BATCH-INPUT.DAT"
+           IF WS-CKPT-LAST-SEQ > 0
+               DISPLAY "  RESUMING AFTER CHECKPOINT: " WS-CKPT-LAST-SEQ
+           END-IF
            DISPLAY "========================================"
            DISPLAY ""
            DISPLAY "--- BEGIN BATCH RUN ---"
@@ -408,6 +1486,10 @@
 
                PERFORM PARSE-BATCH-LINE
                PERFORM PROCESS-ONE-TRANSACTION
+               IF WS-CONCURRENCY-FLAG = 'Y'
+                   CLOSE BATCH-FILE
+                   EXIT PERFORM
+               END-IF
            END-PERFORM
 
            DISPLAY ""
@@ -419,13 +1501,20 @@
            DISPLAY "  Total transactions read:    " WS-BATCH-SEQ
            DISPLAY "  Successful:                 " WS-BATCH-SUCCESS
            DISPLAY "  Failed:                     " WS-BATCH-FAILED
+           DISPLAY "  Skipped (already applied):  " WS-BATCH-SKIPPED
            DISPLAY "  ------"
            DISPLAY "  Total deposits:             " WS-TOTAL-DEPOSITS
            DISPLAY "  Total withdrawals:          " WS-TOTAL-WITHDRAWALS
            DISPLAY "  Total transfers:            " WS-TOTAL-TRANSFERS
            DISPLAY "========================================"
 
-           PERFORM SAVE-ALL-ACCOUNTS
+           IF WS-CONCURRENCY-FLAG = 'Y'
+               DISPLAY "ERROR|CONCURRENT-UPDATE|ACCOUNTS.DAT changed "
+                   "since batch load — run again to resume from the "
+                   "last checkpoint"
+               DISPLAY "RESULT|05"
+               EXIT PARAGRAPH
+           END-IF
            DISPLAY "RESULT|00".
 
        PARSE-BATCH-LINE.
@@ -445,6 +1534,23 @@
        PROCESS-ONE-TRANSACTION.
            ADD 1 TO WS-BATCH-SEQ
            MOVE WS-BATCH-SEQ TO WS-SEQ-DISPLAY
+
+      *>   Already applied on a prior run of this same batch file —
+      *>   skip it rather than reposting it against current balances.
+           IF WS-BATCH-SEQ <= WS-CKPT-LAST-SEQ
+               DISPLAY WS-SEQ-DISPLAY "  SKIP    -- already applied "
+                   "on a prior run"
+               ADD 1 TO WS-BATCH-SKIPPED
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VERIFY-ACCOUNTS-UNCHANGED
+           IF WS-CONCURRENCY-FLAG = 'Y'
+               DISPLAY WS-SEQ-DISPLAY "  FAIL05  -- accounts changed "
+                   "since batch load, halting"
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE RC-SUCCESS TO WS-RESULT-CODE
 
            PERFORM FIND-ACCOUNT
@@ -462,7 +1568,11 @@
                EVALUATE WS-IN-TYPE
                    WHEN 'D'
                        ADD WS-IN-AMOUNT TO WS-A-BALANCE(WS-FOUND-IDX)
+                       MOVE WS-CURRENT-DATE TO
+                           WS-A-ACTIVITY(WS-FOUND-IDX)
                        ADD WS-IN-AMOUNT TO WS-TOTAL-DEPOSITS
+                       MOVE WS-FOUND-IDX TO WS-MARK-IDX
+                       PERFORM MARK-ACCOUNT-DIRTY
                        MOVE "DEP" TO WS-TYPE-DISPLAY
                    WHEN 'W'
                        IF WS-A-BALANCE(WS-FOUND-IDX) < WS-IN-AMOUNT
@@ -470,7 +1580,11 @@
                        ELSE
                            SUBTRACT WS-IN-AMOUNT
                                FROM WS-A-BALANCE(WS-FOUND-IDX)
+                           MOVE WS-CURRENT-DATE TO
+                               WS-A-ACTIVITY(WS-FOUND-IDX)
                            ADD WS-IN-AMOUNT TO WS-TOTAL-WITHDRAWALS
+                           MOVE WS-FOUND-IDX TO WS-MARK-IDX
+                           PERFORM MARK-ACCOUNT-DIRTY
                        END-IF
                        MOVE "WDR" TO WS-TYPE-DISPLAY
                    WHEN 'T'
@@ -479,21 +1593,37 @@
                        ELSE
                            SUBTRACT WS-IN-AMOUNT
                                FROM WS-A-BALANCE(WS-FOUND-IDX)
+                           MOVE WS-CURRENT-DATE TO
+                               WS-A-ACTIVITY(WS-FOUND-IDX)
                            ADD WS-IN-AMOUNT TO WS-TOTAL-TRANSFERS
+                           MOVE WS-FOUND-IDX TO WS-MARK-IDX
+                           PERFORM MARK-ACCOUNT-DIRTY
                            MOVE WS-IN-TARGET-ID TO WS-IN-ACCT-ID
                            PERFORM FIND-ACCOUNT
                            IF WS-FOUND-FLAG = 'Y'
                                ADD WS-IN-AMOUNT TO
                                    WS-A-BALANCE(WS-FOUND-IDX)
+                               MOVE WS-CURRENT-DATE TO
+                                   WS-A-ACTIVITY(WS-FOUND-IDX)
+                               MOVE WS-FOUND-IDX TO WS-MARK-IDX
+                               PERFORM MARK-ACCOUNT-DIRTY
                            END-IF
                        END-IF
                        MOVE "XFR" TO WS-TYPE-DISPLAY
                    WHEN 'I'
                        ADD WS-IN-AMOUNT TO WS-A-BALANCE(WS-FOUND-IDX)
+                       MOVE WS-CURRENT-DATE TO
+                           WS-A-ACTIVITY(WS-FOUND-IDX)
+                       MOVE WS-FOUND-IDX TO WS-MARK-IDX
+                       PERFORM MARK-ACCOUNT-DIRTY
                        MOVE "INT" TO WS-TYPE-DISPLAY
                    WHEN 'F'
                        SUBTRACT WS-IN-AMOUNT
                            FROM WS-A-BALANCE(WS-FOUND-IDX)
+                       MOVE WS-CURRENT-DATE TO
+                           WS-A-ACTIVITY(WS-FOUND-IDX)
+                       MOVE WS-FOUND-IDX TO WS-MARK-IDX
+                       PERFORM MARK-ACCOUNT-DIRTY
                        MOVE "FEE" TO WS-TYPE-DISPLAY
                END-EVALUATE
            END-IF
@@ -506,6 +1636,7 @@
                    DISPLAY " ** COMPLIANCE NOTE: Deposit "
                        WS-AMOUNT-DISPLAY
                        " within $500 of $10,000 CTR threshold"
+                   PERFORM WRITE-CTR-RECORD
                END-IF
            END-IF
 
@@ -513,7 +1644,13 @@
                ADD 1 TO WS-BATCH-SUCCESS
            ELSE
                ADD 1 TO WS-BATCH-FAILED
-           END-IF.
+           END-IF
+
+      *>   Persist accounts and the checkpoint together so a crash or
+      *>   kill right after this point never leaves them out of step —
+      *>   a rerun's skip decision is only as good as what's on disk.
+           PERFORM SAVE-ALL-ACCOUNTS
+           PERFORM SAVE-BATCH-CHECKPOINT.
 
        FORMAT-DISPLAY-LINE.
            MOVE WS-IN-AMOUNT TO WS-AMOUNT-DISPLAY
