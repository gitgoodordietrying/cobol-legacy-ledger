@@ -10,41 +10,93 @@
       *>    End-of-day reconciliation. For each account, sums all
       *>    transactions in TRANSACT.DAT by type and compares the
       *>    computed balance against the actual balance in ACCOUNTS.DAT.
-      *>    Reports MATCH or MISMATCH per account.
+      *>    Reports MATCH or MISMATCH per account, and separately
+      *>    flags any TRANS-ID that appears more than once.
       *>
       *>  Algorithm:
       *>    For each account:
-      *>      net = sum(credits: D+I) - sum(debits: W+F+T) from
-      *>            successful transactions (status '00')
-      *>      implied_opening = current_balance - net
-      *>      If no transactions → MATCH (balance unchanged)
-      *>      If implied_opening >= 0 → MATCH (txns consistent)
-      *>      If implied_opening < 0  → MISMATCH (txns don't
-      *>        add up — missing deposits, double debits, or
-      *>        corrupted balance field)
+      *>      net = sum(credits: D+I+ inbound T) -
+      *>            sum(debits: W+F+ outbound T) from successful
+      *>            transactions (status '00') -- a TRANSFER debits
+      *>            its source account and, where the destination is
+      *>            one of this node's own accounts, credits it too
+      *>      If yesterday's RECON-YYYYMMDD.DAT snapshot has this
+      *>        account's closing balance on file:
+      *>          expected = prior_closing_balance + net
+      *>          expected = actual balance → MATCH
+      *>          expected <> actual balance → MISMATCH (exact
+      *>            comparison — right sign/wrong magnitude no
+      *>            longer slips through as a MATCH)
+      *>      Otherwise (no prior-day snapshot retained for this
+      *>        account — e.g. first day, or newly opened):
+      *>          implied_opening = current_balance - net
+      *>          No transactions → MATCH (balance unchanged)
+      *>          implied_opening >= 0 → MATCH (txns consistent)
+      *>          implied_opening < 0  → MISMATCH (txns don't add
+      *>            up — missing deposits, double debits, or a
+      *>            corrupted balance field)
       *>
       *>  Files:
-      *>    Input: ACCOUNTS.DAT  (70-byte, LINE SEQUENTIAL)
-      *>    Input: TRANSACT.DAT  (103-byte, LINE SEQUENTIAL)
+      *>    Input: ACCOUNTS.DAT  (145-byte, INDEXED, keyed on ACCT-ID)
+      *>    Input: TRANSACT.DAT  (145-byte, LINE SEQUENTIAL)
+      *>    Input: RECON-YYYYMMDD.DAT for yesterday (prior-day
+      *>           closing-balance snapshot — optional, read if
+      *>           present)
+      *>    Output: RECON-YYYYMMDD.DAT (LINE SEQUENTIAL, dated audit
+      *>            copy of every RECON/RECON-SUMMARY line below,
+      *>            retained for audit review after the terminal/job
+      *>            log scrolls, and read back as tomorrow's
+      *>            prior-day snapshot)
       *>
       *>  Copybooks:
-      *>    ACCTREC.cpy   — Account record layout (70 bytes)
-      *>    TRANSREC.cpy  — Transaction record layout (103 bytes)
+      *>    ACCTREC.cpy   — Account record layout (145 bytes)
+      *>    TRANSREC.cpy  — Transaction record layout (145 bytes)
       *>    COMCODE.cpy   — Shared status codes and bank identifiers
       *>    ACCTIO.cpy    — Shared account I/O variables
       *>
-      *>  Output Format (to STDOUT, pipe-delimited):
+      *>  Output Format (to STDOUT, pipe-delimited, and duplicated to
+      *>  RECON-YYYYMMDD.DAT):
+      *>    Header:      RECON-HEADER|DATE=yyyymmdd|TIME=hhmmss
       *>    Per account: RECON|ACCT-ID|STATUS|BALANCE|TX-COUNT
-      *>    Summary:     RECON-SUMMARY|MATCHED|MISMATCHED|TOTAL
+      *>    Duplicate:   RECON-DUP|TRANS-ID|ACCT-ID (a TRANS-ID seen
+      *>                 more than once in TRANSACT.DAT — its own
+      *>                 error, not rolled into MATCH/MISMATCH)
+      *>    Summary:     RECON-SUMMARY|MATCHED|MISMATCHED|TOTAL|
+      *>                 DUPLICATES
       *>    Result:      RESULT|XX
       *>
       *>  Exit Codes:
-      *>    RESULT|00 — Reconciliation complete (all matched)
-      *>    RESULT|01 — Reconciliation complete (mismatches found)
+      *>    RESULT|00 — Reconciliation complete (all matched, no
+      *>                duplicate TRANS-IDs)
+      *>    RESULT|01 — Reconciliation complete (mismatches and/or
+      *>                duplicate TRANS-IDs found)
       *>    RESULT|99 — File I/O error
       *>
       *>  Change Log:
       *>    2026-02-23  AKD  Initial implementation — Phase 2
+      *>    2026-08-08  AKD  ACCOUNTS.DAT reorganized as INDEXED keyed
+      *>                     on ACCT-ID
+      *>    2026-08-09  AKD  Findings now also written to a dated
+      *>                     RECON-YYYYMMDD.DAT audit file, not just
+      *>                     STDOUT
+      *>    2026-08-09  AKD  Carries forward yesterday's exact
+      *>                     closing balance from its retained
+      *>                     RECON-YYYYMMDD.DAT snapshot instead of
+      *>                     only checking implied opening >= 0
+      *>    2026-08-09  AKD  Flags a repeated TRANS-ID in TRANSACT.DAT
+      *>                     as a distinct RECON-DUP error instead of
+      *>                     silently double-counting it
+      *>    2026-08-09  AKD  ACCUMULATE-TRANSACTION now also credits a
+      *>                     TRANSFER's destination account
+      *>                     (TRANS-TARGET-ID) when it's on this node's
+      *>                     own ledger, instead of only ever debiting
+      *>                     the source -- every inbound transfer used
+      *>                     to come up short and flag a false MISMATCH
+      *>    2026-08-09  AKD  WS-TX-TABLE raised from OCCURS 100 to
+      *>                     OCCURS 500 to match ACCTIO.cpy's
+      *>                     WS-ACCOUNT-TABLE -- a node with more than
+      *>                     100 accounts used to subscript past the
+      *>                     table bound
       *>
       *>================================================================*
        IDENTIFICATION DIVISION.
@@ -55,12 +107,22 @@
        FILE-CONTROL.
            SELECT ACCOUNTS-FILE
                ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
                FILE STATUS IS WS-FILE-STATUS.
            SELECT TRANSACT-FILE
                ASSIGN TO "TRANSACT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TX-STATUS.
+           SELECT RECON-AUDIT-FILE
+               ASSIGN TO WS-RECON-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+           SELECT PRIOR-RECON-FILE
+               ASSIGN TO WS-PRIOR-RECON-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRIOR-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -68,22 +130,58 @@
        COPY "ACCTREC.cpy".
        FD  TRANSACT-FILE.
        COPY "TRANSREC.cpy".
+       FD  RECON-AUDIT-FILE.
+       01  RECON-AUDIT-LINE          PIC X(100).
+       FD  PRIOR-RECON-FILE.
+       01  PRIOR-RECON-LINE          PIC X(100).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC XX VALUE SPACES.
        01  WS-TX-STATUS           PIC XX VALUE SPACES.
+       01  WS-RECON-STATUS        PIC XX VALUE SPACES.
+       01  WS-RECON-FILE-PATH     PIC X(20) VALUE SPACES.
        01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
        01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
        01  WS-IN-ACCT-ID          PIC X(10) VALUE SPACES.
        COPY "ACCTIO.cpy".
 
+      *>   Prior-day snapshot (yesterday's RECON-YYYYMMDD.DAT) used
+      *>   to carry forward an exact opening balance per account
+      *>   instead of merely inferring one from today's activity —
+      *>   see CHECK-ACCOUNT-BALANCE.
+       01  WS-PRIOR-STATUS        PIC XX VALUE SPACES.
+       01  WS-PRIOR-RECON-PATH    PIC X(20) VALUE SPACES.
+       01  WS-PRIOR-DATE          PIC 9(8) VALUE 0.
+       01  WS-PRIOR-DATE-INT      PIC S9(8) VALUE 0.
+       01  WS-HAS-PRIOR-SNAPSHOT  PIC X VALUE 'N'.
+       01  WS-PL-TAG              PIC X(20) VALUE SPACES.
+       01  WS-PL-ACCT-ID          PIC X(10) VALUE SPACES.
+       01  WS-PL-STATUS           PIC X(10) VALUE SPACES.
+       01  WS-PL-BAL-STR          PIC X(15) VALUE SPACES.
+       01  WS-PL-CNT-STR          PIC X(10) VALUE SPACES.
+       01  WS-PL-FOUND-IDX        PIC 9(3) VALUE 0.
+
+      *>   Seen TRANS-IDs, tracked so a transaction appearing twice
+      *>   in TRANSACT.DAT (a bad retry, or a bug in GENERATE-TX-ID's
+      *>   sequence) is flagged as its own reconciliation error
+      *>   instead of silently being summed into an account's totals
+      *>   twice.
+       01  WS-SEEN-TX-TABLE.
+           05  WS-SEEN-TX-ID OCCURS 5000 TIMES PIC X(12).
+       01  WS-SEEN-TX-COUNT       PIC 9(6) VALUE 0.
+       01  WS-SEEN-IDX            PIC 9(6) VALUE 0.
+       01  WS-DUP-FOUND           PIC X VALUE 'N'.
+       01  WS-DUP-COUNT           PIC 9(6) VALUE 0.
+
       *>   Per-account transaction accumulators
        01  WS-TX-TABLE.
-           05  WS-TX-ENTRY OCCURS 100 TIMES.
+           05  WS-TX-ENTRY OCCURS 500 TIMES.
                10  WS-TX-ACCT-ID  PIC X(10).
                10  WS-TX-CREDITS  PIC S9(10)V99 VALUE 0.
                10  WS-TX-DEBITS   PIC S9(10)V99 VALUE 0.
                10  WS-TX-COUNT    PIC 9(6) VALUE 0.
+               10  WS-PRIOR-BAL   PIC S9(10)V99 VALUE 0.
+               10  WS-PRIOR-FOUND PIC X VALUE 'N'.
 
        01  WS-TX-IDX              PIC 9(3) VALUE 0.
        01  WS-MATCHED             PIC 9(3) VALUE 0.
@@ -92,7 +190,10 @@
        01  WS-EXPECTED-BAL        PIC S9(10)V99 VALUE 0.
        01  WS-SEARCH-IDX          PIC 9(3) VALUE 0.
        01  WS-TX-FOUND            PIC X VALUE 'N'.
+       01  WS-TGT-IDX             PIC 9(3) VALUE 0.
+       01  WS-TGT-FOUND           PIC X VALUE 'N'.
        01  WS-NODE-CODE           PIC X(1) VALUE 'A'.
+       01  WS-RECON-STATUS-TEXT   PIC X(8) VALUE SPACES.
        COPY "COMCODE.cpy".
 
        PROCEDURE DIVISION.
@@ -100,6 +201,23 @@
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-CURRENT-TIME FROM TIME
 
+           STRING "RECON-" DELIMITED BY SIZE
+               WS-CURRENT-DATE DELIMITED BY SIZE
+               ".DAT" DELIMITED BY SIZE
+               INTO WS-RECON-FILE-PATH
+           OPEN OUTPUT RECON-AUDIT-FILE
+           IF WS-RECON-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-RECON-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           STRING "RECON-HEADER|DATE=" DELIMITED BY SIZE
+               WS-CURRENT-DATE DELIMITED BY SIZE
+               "|TIME=" DELIMITED BY SIZE
+               WS-CURRENT-TIME DELIMITED BY SIZE
+               INTO RECON-AUDIT-LINE
+           WRITE RECON-AUDIT-LINE
+
            DISPLAY "========================================"
            DISPLAY "  BALANCE RECONCILIATION — EOD"
            DISPLAY "  DATE: " WS-CURRENT-DATE
@@ -123,8 +241,13 @@
                MOVE 0 TO WS-TX-CREDITS(WS-ACCT-IDX)
                MOVE 0 TO WS-TX-DEBITS(WS-ACCT-IDX)
                MOVE 0 TO WS-TX-COUNT(WS-ACCT-IDX)
+               MOVE 0 TO WS-PRIOR-BAL(WS-ACCT-IDX)
+               MOVE 'N' TO WS-PRIOR-FOUND(WS-ACCT-IDX)
            END-PERFORM
 
+      *>   Pull in yesterday's closing balances, if retained
+           PERFORM LOAD-PRIOR-SNAPSHOT
+
       *>   Read all transactions and accumulate by account
            OPEN INPUT TRANSACT-FILE
            IF WS-TX-STATUS NOT = '00'
@@ -161,12 +284,25 @@
            DISPLAY "  RECONCILIATION SUMMARY"
            DISPLAY "  Matched:     " WS-MATCHED
            DISPLAY "  Mismatched:  " WS-MISMATCHED
+           DISPLAY "  Duplicates:  " WS-DUP-COUNT
            DISPLAY "  Total:       " WS-ACCOUNT-COUNT
            DISPLAY "========================================"
            DISPLAY "RECON-SUMMARY|" WS-MATCHED "|"
-               WS-MISMATCHED "|" WS-ACCOUNT-COUNT
+               WS-MISMATCHED "|" WS-ACCOUNT-COUNT "|" WS-DUP-COUNT
 
-           IF WS-MISMATCHED = 0
+           STRING "RECON-SUMMARY|" DELIMITED BY SIZE
+               WS-MATCHED DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-MISMATCHED DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-ACCOUNT-COUNT DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-DUP-COUNT DELIMITED BY SIZE
+               INTO RECON-AUDIT-LINE
+           WRITE RECON-AUDIT-LINE
+           CLOSE RECON-AUDIT-FILE
+
+           IF WS-MISMATCHED = 0 AND WS-DUP-COUNT = 0
                DISPLAY "RESULT|00"
            ELSE
                DISPLAY "RESULT|01"
@@ -175,6 +311,36 @@
            STOP RUN.
 
        ACCUMULATE-TRANSACTION.
+      *>   Reject a TRANS-ID we've already accumulated this run —
+      *>   a duplicate is its own reconciliation error and must not
+      *>   be summed into the account totals a second time
+           MOVE 'N' TO WS-DUP-FOUND
+           PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+               UNTIL WS-SEEN-IDX > WS-SEEN-TX-COUNT
+               IF WS-SEEN-TX-ID(WS-SEEN-IDX) = TRANS-ID
+                   MOVE 'Y' TO WS-DUP-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-DUP-FOUND = 'Y'
+               ADD 1 TO WS-DUP-COUNT
+               DISPLAY "RECON-DUP|" TRANS-ID "|" TRANS-ACCT-ID
+               MOVE SPACES TO RECON-AUDIT-LINE
+               STRING "RECON-DUP|" DELIMITED BY SIZE
+                   TRANS-ID DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   TRANS-ACCT-ID DELIMITED BY SIZE
+                   INTO RECON-AUDIT-LINE
+               WRITE RECON-AUDIT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-SEEN-TX-COUNT < 5000
+               ADD 1 TO WS-SEEN-TX-COUNT
+               MOVE TRANS-ID TO WS-SEEN-TX-ID(WS-SEEN-TX-COUNT)
+           END-IF
+
       *>   Find the account index for this transaction
            MOVE 'N' TO WS-TX-FOUND
            PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
@@ -202,10 +368,35 @@
                WHEN 'F'
                    ADD TRANS-AMOUNT TO WS-TX-DEBITS(WS-SEARCH-IDX)
                WHEN 'T'
-      *>           Transfers: source account is debited
+      *>           Transfers: source account is debited here; the
+      *>           destination (TRANS-TARGET-ID) is credited below if
+      *>           it's one of this node's own accounts. AKD 2026-08-09:
+      *>           TRANS-TARGET-ID used to go unread here, so every
+      *>           TRANSFER's receiving account came up short by the
+      *>           transferred amount and was flagged a false MISMATCH.
                    ADD TRANS-AMOUNT TO WS-TX-DEBITS(WS-SEARCH-IDX)
+                   PERFORM FIND-TRANSFER-TARGET
+                   IF WS-TGT-FOUND = 'Y'
+                       ADD TRANS-AMOUNT TO WS-TX-CREDITS(WS-TGT-IDX)
+                       ADD 1 TO WS-TX-COUNT(WS-TGT-IDX)
+                   END-IF
            END-EVALUATE.
 
+      *>   Locates the account index for a TRANSFER's receiving
+      *>   account (TRANS-TARGET-ID), separately from WS-SEARCH-IDX's
+      *>   lookup of the sending account above. Not found simply means
+      *>   the transfer's destination belongs to a different node's
+      *>   ledger -- nothing to credit from here.
+       FIND-TRANSFER-TARGET.
+           MOVE 'N' TO WS-TGT-FOUND
+           PERFORM VARYING WS-TGT-IDX FROM 1 BY 1
+               UNTIL WS-TGT-IDX > WS-ACCOUNT-COUNT
+               IF WS-TX-ACCT-ID(WS-TGT-IDX) = TRANS-TARGET-ID
+                   MOVE 'Y' TO WS-TGT-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        CHECK-ACCOUNT-BALANCE.
       *>   Net = credits - debits for this account
            COMPUTE WS-TX-NET =
@@ -213,22 +404,15 @@
                - WS-TX-DEBITS(WS-ACCT-IDX)
            END-COMPUTE
 
-      *>   No transactions → automatic MATCH (balance unchanged)
-           IF WS-TX-COUNT(WS-ACCT-IDX) = 0
-               ADD 1 TO WS-MATCHED
-               DISPLAY WS-A-ID(WS-ACCT-IDX) "  MATCH    "
-                   WS-A-BALANCE(WS-ACCT-IDX) "  "
-                   WS-TX-COUNT(WS-ACCT-IDX)
-               DISPLAY "RECON|" WS-A-ID(WS-ACCT-IDX)
-                   "|MATCH|" WS-A-BALANCE(WS-ACCT-IDX)
-                   "|" WS-TX-COUNT(WS-ACCT-IDX)
-           ELSE
-      *>       Implied opening = current balance - net transactions
-      *>       If negative, transactions exceed what balance allows
+           IF WS-HAS-PRIOR-SNAPSHOT = 'Y'
+               AND WS-PRIOR-FOUND(WS-ACCT-IDX) = 'Y'
+      *>       Carried-forward opening balance is known exactly —
+      *>       opening + today's net must equal today's actual
+      *>       balance exactly, not merely be non-negative
                COMPUTE WS-EXPECTED-BAL =
-                   WS-A-BALANCE(WS-ACCT-IDX) - WS-TX-NET
+                   WS-PRIOR-BAL(WS-ACCT-IDX) + WS-TX-NET
                END-COMPUTE
-               IF WS-EXPECTED-BAL >= 0
+               IF WS-EXPECTED-BAL = WS-A-BALANCE(WS-ACCT-IDX)
                    ADD 1 TO WS-MATCHED
                    DISPLAY WS-A-ID(WS-ACCT-IDX) "  MATCH    "
                        WS-A-BALANCE(WS-ACCT-IDX) "  "
@@ -236,6 +420,8 @@
                    DISPLAY "RECON|" WS-A-ID(WS-ACCT-IDX)
                        "|MATCH|" WS-A-BALANCE(WS-ACCT-IDX)
                        "|" WS-TX-COUNT(WS-ACCT-IDX)
+                   MOVE "MATCH" TO WS-RECON-STATUS-TEXT
+                   PERFORM WRITE-RECON-AUDIT-LINE
                ELSE
                    ADD 1 TO WS-MISMATCHED
                    DISPLAY WS-A-ID(WS-ACCT-IDX) "  MISMATCH "
@@ -244,9 +430,130 @@
                    DISPLAY "RECON|" WS-A-ID(WS-ACCT-IDX)
                        "|MISMATCH|" WS-A-BALANCE(WS-ACCT-IDX)
                        "|" WS-TX-COUNT(WS-ACCT-IDX)
+                   DISPLAY "RECON-DETAIL|" WS-A-ID(WS-ACCT-IDX)
+                       "|OPENING=" WS-PRIOR-BAL(WS-ACCT-IDX)
+                       "|NET=" WS-TX-NET
+                       "|EXPECTED=" WS-EXPECTED-BAL
+                       "|ACTUAL=" WS-A-BALANCE(WS-ACCT-IDX)
+                   MOVE "MISMATCH" TO WS-RECON-STATUS-TEXT
+                   PERFORM WRITE-RECON-AUDIT-LINE
+               END-IF
+      *>   No prior-day snapshot for this account — fall back to
+      *>   inferring the opening balance from today's activity alone
+           ELSE
+               IF WS-TX-COUNT(WS-ACCT-IDX) = 0
+                   ADD 1 TO WS-MATCHED
+                   DISPLAY WS-A-ID(WS-ACCT-IDX) "  MATCH    "
+                       WS-A-BALANCE(WS-ACCT-IDX) "  "
+                       WS-TX-COUNT(WS-ACCT-IDX)
+                   DISPLAY "RECON|" WS-A-ID(WS-ACCT-IDX)
+                       "|MATCH|" WS-A-BALANCE(WS-ACCT-IDX)
+                       "|" WS-TX-COUNT(WS-ACCT-IDX)
+                   MOVE "MATCH" TO WS-RECON-STATUS-TEXT
+                   PERFORM WRITE-RECON-AUDIT-LINE
+               ELSE
+      *>           Implied opening = current balance - net
+      *>           transactions. If negative, transactions exceed
+      *>           what balance allows
+                   COMPUTE WS-EXPECTED-BAL =
+                       WS-A-BALANCE(WS-ACCT-IDX) - WS-TX-NET
+                   END-COMPUTE
+                   IF WS-EXPECTED-BAL >= 0
+                       ADD 1 TO WS-MATCHED
+                       DISPLAY WS-A-ID(WS-ACCT-IDX) "  MATCH    "
+                           WS-A-BALANCE(WS-ACCT-IDX) "  "
+                           WS-TX-COUNT(WS-ACCT-IDX)
+                       DISPLAY "RECON|" WS-A-ID(WS-ACCT-IDX)
+                           "|MATCH|" WS-A-BALANCE(WS-ACCT-IDX)
+                           "|" WS-TX-COUNT(WS-ACCT-IDX)
+                       MOVE "MATCH" TO WS-RECON-STATUS-TEXT
+                       PERFORM WRITE-RECON-AUDIT-LINE
+                   ELSE
+                       ADD 1 TO WS-MISMATCHED
+                       DISPLAY WS-A-ID(WS-ACCT-IDX) "  MISMATCH "
+                           WS-A-BALANCE(WS-ACCT-IDX) "  "
+                           WS-TX-COUNT(WS-ACCT-IDX)
+                       DISPLAY "RECON|" WS-A-ID(WS-ACCT-IDX)
+                           "|MISMATCH|" WS-A-BALANCE(WS-ACCT-IDX)
+                           "|" WS-TX-COUNT(WS-ACCT-IDX)
+                       MOVE "MISMATCH" TO WS-RECON-STATUS-TEXT
+                       PERFORM WRITE-RECON-AUDIT-LINE
+                   END-IF
                END-IF
            END-IF.
 
+       WRITE-RECON-AUDIT-LINE.
+           STRING "RECON|" DELIMITED BY SIZE
+               WS-A-ID(WS-ACCT-IDX) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RECON-STATUS-TEXT) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-A-BALANCE(WS-ACCT-IDX) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-TX-COUNT(WS-ACCT-IDX) DELIMITED BY SIZE
+               INTO RECON-AUDIT-LINE
+           WRITE RECON-AUDIT-LINE.
+
+       LOAD-PRIOR-SNAPSHOT.
+      *>   Yesterday's RECON-YYYYMMDD.DAT (written by this same
+      *>   program on the prior run — see WRITE-RECON-AUDIT-LINE)
+      *>   is the persisted EOD snapshot of each account's closing
+      *>   balance. If it isn't there (first day, or a gap in the
+      *>   retained history), fall back to inferring the opening
+      *>   balance from today's activity alone.
+           MOVE 'N' TO WS-HAS-PRIOR-SNAPSHOT
+           COMPUTE WS-PRIOR-DATE-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) - 1
+           END-COMPUTE
+           MOVE FUNCTION DATE-OF-INTEGER(WS-PRIOR-DATE-INT)
+               TO WS-PRIOR-DATE
+           STRING "RECON-" DELIMITED BY SIZE
+               WS-PRIOR-DATE DELIMITED BY SIZE
+               ".DAT" DELIMITED BY SIZE
+               INTO WS-PRIOR-RECON-PATH
+           OPEN INPUT PRIOR-RECON-FILE
+           IF WS-PRIOR-STATUS NOT = '00'
+               DISPLAY "NOTE|No prior-day snapshot ("
+                   WS-PRIOR-RECON-PATH
+                   ") — inferring opening balance from today's "
+                   "activity"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'Y' TO WS-HAS-PRIOR-SNAPSHOT
+           PERFORM UNTIL 1 = 0
+               READ PRIOR-RECON-FILE
+                   AT END
+                       CLOSE PRIOR-RECON-FILE
+                       EXIT PERFORM
+               END-READ
+               UNSTRING PRIOR-RECON-LINE DELIMITED BY "|"
+                   INTO WS-PL-TAG
+                       WS-PL-ACCT-ID
+                       WS-PL-STATUS
+                       WS-PL-BAL-STR
+                       WS-PL-CNT-STR
+               END-UNSTRING
+      *>       Only "RECON|..." detail lines carry a balance — the
+      *>       RECON-HEADER and RECON-SUMMARY lines are skipped
+               IF WS-PL-TAG = "RECON"
+                   MOVE 0 TO WS-PL-FOUND-IDX
+                   PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                       UNTIL WS-SEARCH-IDX > WS-ACCOUNT-COUNT
+                       IF WS-A-ID(WS-SEARCH-IDX) = WS-PL-ACCT-ID
+                           MOVE WS-SEARCH-IDX TO WS-PL-FOUND-IDX
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   IF WS-PL-FOUND-IDX > 0
+                       MOVE FUNCTION NUMVAL(
+                           FUNCTION TRIM(WS-PL-BAL-STR))
+                           TO WS-PRIOR-BAL(WS-PL-FOUND-IDX)
+                       MOVE 'Y' TO WS-PRIOR-FOUND(WS-PL-FOUND-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        LOAD-ALL-ACCOUNTS.
            MOVE 0 TO WS-ACCOUNT-COUNT
            OPEN INPUT ACCOUNTS-FILE
@@ -264,6 +571,8 @@
                ADD 1 TO WS-ACCOUNT-COUNT
                MOVE ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
                MOVE ACCT-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
+               MOVE ACCT-JOINT-OWNER TO WS-A-JOINT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-BENEFICIARY TO WS-A-BENEF(WS-ACCOUNT-COUNT)
                MOVE ACCT-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
                MOVE ACCT-BALANCE TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
                MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
