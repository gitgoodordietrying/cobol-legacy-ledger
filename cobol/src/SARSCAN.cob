@@ -0,0 +1,324 @@
+      *>================================================================*
+      *>  Program:     SARSCAN.cob
+      *>  System:      LEGACY LEDGER — Suspicious Activity Scan
+      *>  Node:        All (same binary, per-node data directories)
+      *>  Author:      AKD Solutions
+      *>  Written:     2026-08-08
+      *>  Modified:    2026-08-08
+      *>
+      *>  Purpose:
+      *>    Looks for structuring/smurfing patterns that the single-
+      *>    transaction CTR compliance note in TRANSACT.cob can't
+      *>    catch on its own: the same account posting several
+      *>    just-under-$10,000 deposits spread across multiple days,
+      *>    and accounts linked to a flagged one by an intervening
+      *>    TRANSFER. Flagged accounts are written to SAR.DAT for
+      *>    manual compliance review.
+      *>
+      *>  Algorithm:
+      *>    Pass 1 (structuring): for every successful ('00') DEPOSIT
+      *>      in TRANSACT.DAT with an amount in the near-CTR-threshold
+      *>      band ($9,500.00 - $9,999.99), count the distinct calendar
+      *>      dates it happened on per account. An account with
+      *>      WS-SAR-THRESHOLD or more such days is flagged STRUCTURING.
+      *>    Pass 2 (related accounts): for every successful TRANSFER,
+      *>      if either side (TRANS-ACCT-ID / TRANS-TARGET-ID) is
+      *>      already flagged and the other side isn't, the other side
+      *>      is flagged RELATED — a counterparty of a structuring
+      *>      account is worth a look even if it never structured
+      *>      anything itself.
+      *>
+      *>  Files:
+      *>    Input:  ACCOUNTS.DAT  (145-byte, INDEXED, keyed on ACCT-ID)
+      *>    Input:  TRANSACT.DAT  (145-byte, LINE SEQUENTIAL)
+      *>    Output: SAR.DAT       (80-byte, LINE SEQUENTIAL — rebuilt
+      *>                          fresh every run from current
+      *>                          TRANSACT.DAT, not an append-only log)
+      *>
+      *>  Copybooks:
+      *>    ACCTREC.cpy   — Account record layout (145 bytes)
+      *>    TRANSREC.cpy  — Transaction record layout (145 bytes)
+      *>    SARREC.cpy    — Suspicious activity flag record layout
+      *>    COMCODE.cpy   — Shared status codes and bank identifiers
+      *>    ACCTIO.cpy    — Shared account I/O variables
+      *>
+      *>  Output Format (to STDOUT, pipe-delimited):
+      *>    Per flag:  SAR|ACCT-ID|REASON|DAY-COUNT|LINKED-ACCT-ID
+      *>    Summary:   SAR-SUMMARY|FLAGGED|TOTAL
+      *>    Result:    RESULT|XX
+      *>
+      *>  Exit Codes:
+      *>    RESULT|00 — Scan complete, nothing flagged
+      *>    RESULT|01 — Scan complete, one or more accounts flagged
+      *>    RESULT|99 — File I/O error
+      *>
+      *>  Change Log:
+      *>    2026-08-08  AKD  Initial implementation
+      *>
+      *>================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SARSCAN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE
+               ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT TRANSACT-FILE
+               ASSIGN TO "TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-STATUS.
+           SELECT SAR-FILE
+               ASSIGN TO "SAR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+       COPY "ACCTREC.cpy".
+       FD  TRANSACT-FILE.
+       COPY "TRANSREC.cpy".
+       FD  SAR-FILE.
+       COPY "SARREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS         PIC XX VALUE SPACES.
+       01  WS-TX-STATUS           PIC XX VALUE SPACES.
+       01  WS-SAR-STATUS          PIC XX VALUE SPACES.
+       01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
+       01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
+       01  WS-IN-ACCT-ID          PIC X(10) VALUE SPACES.
+       COPY "ACCTIO.cpy".
+
+      *>   Per-account structuring trackers, parallel to WS-ACCT-ENTRY
+       01  WS-SAR-TABLE.
+           05  WS-SAR-ENTRY OCCURS 500 TIMES.
+               10  WS-SAR-LAST-DATE   PIC 9(8) VALUE 0.
+               10  WS-SAR-DAY-COUNT   PIC 9(5) VALUE 0.
+               10  WS-SAR-FLAGGED     PIC X VALUE 'N'.
+               10  WS-SAR-REASON      PIC X VALUE SPACES.
+               10  WS-SAR-LINKED-ID   PIC X(10) VALUE SPACES.
+
+       01  WS-SAR-THRESHOLD       PIC 9(5) VALUE 3.
+       01  WS-SEARCH-IDX          PIC 9(3) VALUE 0.
+       01  WS-TARGET-IDX          PIC 9(3) VALUE 0.
+       01  WS-TX-FOUND            PIC X VALUE 'N'.
+       01  WS-FLAGGED-COUNT       PIC 9(5) VALUE 0.
+       01  WS-NODE-CODE           PIC X(1) VALUE 'A'.
+       COPY "COMCODE.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           DISPLAY "========================================"
+           DISPLAY "  SUSPICIOUS ACTIVITY SCAN"
+           DISPLAY "  DATE: " WS-CURRENT-DATE
+               "  TIME: " WS-CURRENT-TIME
+           DISPLAY "========================================"
+           DISPLAY ""
+
+           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM INITIALIZE-SAR-TABLE
+           PERFORM SCAN-FOR-STRUCTURING
+           PERFORM FLAG-STRUCTURING-ACCOUNTS
+           PERFORM LINK-RELATED-ACCOUNTS
+           PERFORM WRITE-FLAGGED-ACCOUNTS
+
+           DISPLAY ""
+           DISPLAY "========================================"
+           DISPLAY "  SAR SCAN SUMMARY"
+           DISPLAY "  Flagged:     " WS-FLAGGED-COUNT
+           DISPLAY "  Total:       " WS-ACCOUNT-COUNT
+           DISPLAY "========================================"
+           DISPLAY "SAR-SUMMARY|" WS-FLAGGED-COUNT "|" WS-ACCOUNT-COUNT
+
+           IF WS-FLAGGED-COUNT = 0
+               DISPLAY "RESULT|00"
+           ELSE
+               DISPLAY "RESULT|01"
+           END-IF
+
+           STOP RUN.
+
+       INITIALIZE-SAR-TABLE.
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               MOVE 0 TO WS-SAR-LAST-DATE(WS-ACCT-IDX)
+               MOVE 0 TO WS-SAR-DAY-COUNT(WS-ACCT-IDX)
+               MOVE 'N' TO WS-SAR-FLAGGED(WS-ACCT-IDX)
+               MOVE SPACES TO WS-SAR-REASON(WS-ACCT-IDX)
+               MOVE SPACES TO WS-SAR-LINKED-ID(WS-ACCT-IDX)
+           END-PERFORM.
+
+      *>   Pass 1 — count distinct days each account posted a deposit
+      *>   in the near-CTR-threshold band.
+       SCAN-FOR-STRUCTURING.
+           OPEN INPUT TRANSACT-FILE
+           IF WS-TX-STATUS NOT = '00'
+               DISPLAY "NOTE|No TRANSACT.DAT — skipping structuring scan"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ TRANSACT-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF TRANS-TYPE = 'D' AND TRANS-STATUS = '00'
+                   AND TRANS-AMOUNT >= 9500.00
+                   AND TRANS-AMOUNT < 10000.00
+                   PERFORM COUNT-STRUCTURING-DAY
+               END-IF
+           END-PERFORM
+           CLOSE TRANSACT-FILE.
+
+       COUNT-STRUCTURING-DAY.
+           MOVE 'N' TO WS-TX-FOUND
+           MOVE TRANS-ACCT-ID TO WS-IN-ACCT-ID
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               EXIT PARAGRAPH
+           END-IF
+           IF TRANS-DATE NOT = WS-SAR-LAST-DATE(WS-FOUND-IDX)
+               ADD 1 TO WS-SAR-DAY-COUNT(WS-FOUND-IDX)
+               MOVE TRANS-DATE TO WS-SAR-LAST-DATE(WS-FOUND-IDX)
+           END-IF.
+
+       FLAG-STRUCTURING-ACCOUNTS.
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               IF WS-SAR-DAY-COUNT(WS-ACCT-IDX) >= WS-SAR-THRESHOLD
+                   MOVE 'Y' TO WS-SAR-FLAGGED(WS-ACCT-IDX)
+                   MOVE 'S' TO WS-SAR-REASON(WS-ACCT-IDX)
+               END-IF
+           END-PERFORM.
+
+      *>   Pass 2 — a TRANSFER counterparty of a flagged account is
+      *>   worth a look even if it never structured anything itself.
+       LINK-RELATED-ACCOUNTS.
+           OPEN INPUT TRANSACT-FILE
+           IF WS-TX-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ TRANSACT-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF TRANS-TYPE = 'T' AND TRANS-STATUS = '00'
+                   PERFORM LINK-ONE-TRANSFER
+               END-IF
+           END-PERFORM
+           CLOSE TRANSACT-FILE.
+
+       LINK-ONE-TRANSFER.
+           MOVE TRANS-ACCT-ID TO WS-IN-ACCT-ID
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-FOUND-IDX TO WS-SEARCH-IDX
+
+           MOVE TRANS-TARGET-ID TO WS-IN-ACCT-ID
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-FOUND-IDX TO WS-TARGET-IDX
+
+           IF WS-SAR-FLAGGED(WS-SEARCH-IDX) = 'Y'
+               AND WS-SAR-FLAGGED(WS-TARGET-IDX) = 'N'
+               MOVE 'Y' TO WS-SAR-FLAGGED(WS-TARGET-IDX)
+               MOVE 'R' TO WS-SAR-REASON(WS-TARGET-IDX)
+               MOVE WS-A-ID(WS-SEARCH-IDX)
+                   TO WS-SAR-LINKED-ID(WS-TARGET-IDX)
+           END-IF
+
+           IF WS-SAR-FLAGGED(WS-TARGET-IDX) = 'Y'
+               AND WS-SAR-FLAGGED(WS-SEARCH-IDX) = 'N'
+               MOVE 'Y' TO WS-SAR-FLAGGED(WS-SEARCH-IDX)
+               MOVE 'R' TO WS-SAR-REASON(WS-SEARCH-IDX)
+               MOVE WS-A-ID(WS-TARGET-IDX)
+                   TO WS-SAR-LINKED-ID(WS-SEARCH-IDX)
+           END-IF.
+
+       WRITE-FLAGGED-ACCOUNTS.
+           MOVE 0 TO WS-FLAGGED-COUNT
+           OPEN OUTPUT SAR-FILE
+           IF WS-SAR-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-SAR-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               IF WS-SAR-FLAGGED(WS-ACCT-IDX) = 'Y'
+                   PERFORM WRITE-ONE-FLAG
+               END-IF
+           END-PERFORM
+           CLOSE SAR-FILE.
+
+       WRITE-ONE-FLAG.
+           ADD 1 TO WS-FLAGGED-COUNT
+           MOVE WS-A-ID(WS-ACCT-IDX) TO SAR-ACCT-ID
+           MOVE WS-SAR-REASON(WS-ACCT-IDX) TO SAR-REASON
+           MOVE WS-SAR-DAY-COUNT(WS-ACCT-IDX) TO SAR-DAY-COUNT
+           MOVE WS-SAR-LINKED-ID(WS-ACCT-IDX) TO SAR-LINKED-ACCT-ID
+           MOVE WS-CURRENT-DATE TO SAR-DATE
+           MOVE WS-CURRENT-TIME TO SAR-TIME
+           IF SAR-STRUCTURING
+               MOVE "Repeated near-threshold deposits"
+                   TO SAR-NOTE
+           ELSE
+               MOVE "Linked to a flagged account by transfer"
+                   TO SAR-NOTE
+           END-IF
+           WRITE SAR-RECORD
+           DISPLAY "SAR|" WS-A-ID(WS-ACCT-IDX) "|" SAR-REASON "|"
+               WS-SAR-DAY-COUNT(WS-ACCT-IDX) "|"
+               WS-SAR-LINKED-ID(WS-ACCT-IDX).
+
+       LOAD-ALL-ACCOUNTS.
+           MOVE 0 TO WS-ACCOUNT-COUNT
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ ACCOUNTS-FILE
+                   AT END
+                       CLOSE ACCOUNTS-FILE
+                       EXIT PERFORM
+               END-READ
+               ADD 1 TO WS-ACCOUNT-COUNT
+               MOVE ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
+               MOVE ACCT-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
+               MOVE ACCT-JOINT-OWNER TO WS-A-JOINT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-BENEFICIARY TO WS-A-BENEF(WS-ACCOUNT-COUNT)
+               MOVE ACCT-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-BALANCE TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
+               MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
+               MOVE ACCT-LAST-ACTIVITY
+                   TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+           END-PERFORM.
+
+       FIND-ACCOUNT.
+           MOVE 'N' TO WS-FOUND-FLAG
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               IF WS-A-ID(WS-ACCT-IDX) = WS-IN-ACCT-ID
+                   MOVE 'Y' TO WS-FOUND-FLAG
+                   MOVE WS-ACCT-IDX TO WS-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
