@@ -7,28 +7,45 @@
       *>  Modified:    2026-02-23
       *>
       *>  Purpose:
-      *>    Monthly interest accrual for savings accounts. Reads all
-      *>    accounts from ACCOUNTS.DAT, calculates tiered interest
-      *>    for savings accounts (type 'S'), writes I-type transaction
+      *>    Monthly interest accrual for interest-bearing accounts.
+      *>    Reads all accounts from ACCOUNTS.DAT, calculates tiered
+      *>    interest for savings, checking, and money-market accounts
+      *>    (types 'S', 'C', and 'M'), writes I-type transaction
       *>    records to TRANSACT.DAT, and updates account balances.
       *>
       *>  Operations:
-      *>    ACCRUE  — Calculate and post interest for all savings
-      *>              accounts in the node
+      *>    ACCRUE  — Calculate and post interest for all savings,
+      *>              checking, and money-market accounts in the node
       *>
       *>  Interest Rate Table (annual, tiered):
-      *>    Balance < $10,000       → 0.50% APR
-      *>    $10,000 - $100,000      → 1.50% APR
-      *>    Balance > $100,000      → 2.00% APR
+      *>    Savings:
+      *>      Balance < $10,000       → 0.50% APR
+      *>      $10,000 - $100,000      → 1.50% APR
+      *>      Balance > $100,000      → 2.00% APR
+      *>    Checking (lower tier than savings):
+      *>      Balance < $10,000       → 0.10% APR
+      *>      $10,000 - $100,000      → 0.25% APR
+      *>      Balance > $100,000      → 0.50% APR
+      *>    Money market (matches savings at low balances, rewards
+      *>    the higher MIN-BALANCE-MMKT minimum with a richer top tier):
+      *>      Balance < $10,000       → 0.50% APR
+      *>      $10,000 - $100,000      → 1.75% APR
+      *>      Balance > $100,000      → 2.50% APR
       *>    Monthly rate = APR / 12
       *>
+      *>  CD (type 'D') accounts instead pay ACCT-CD-RATE once, as a
+      *>  single lump sum the first ACCRUE run on or after
+      *>  ACCT-MATURITY-DATE — see CALCULATE-CD-MATURITY-INTEREST.
+      *>
       *>  Files:
-      *>    Input/Output: ACCOUNTS.DAT  (70-byte, LINE SEQUENTIAL)
-      *>    Output:       TRANSACT.DAT  (103-byte, LINE SEQUENTIAL)
+      *>    Input/Output: ACCOUNTS.DAT  (145-byte, INDEXED, keyed on ACCT-ID)
+      *>    Output:       TRANSACT.DAT  (145-byte, LINE SEQUENTIAL)
+      *>    I-O:          TXSEQ.DAT (1-record TRX-n sequence counter)
       *>
       *>  Copybooks:
-      *>    ACCTREC.cpy   — Account record layout (70 bytes)
-      *>    TRANSREC.cpy  — Transaction record layout (103 bytes)
+      *>    ACCTREC.cpy   — Account record layout (145 bytes)
+      *>    TRANSREC.cpy  — Transaction record layout (145 bytes)
+      *>    SEQREC.cpy    — Transaction sequence record layout
       *>    COMCODE.cpy   — Shared status codes and bank identifiers
       *>    ACCTIO.cpy    — Shared account I/O variables
       *>
@@ -43,6 +60,32 @@
       *>
       *>  Change Log:
       *>    2026-02-23  AKD  Initial implementation — Phase 2
+      *>    2026-08-08  AKD  ACCOUNTS.DAT reorganized as INDEXED keyed
+      *>                     on ACCT-ID
+      *>    2026-08-08  AKD  TRX-n numbering now driven by a persistent
+      *>                     TXSEQ.DAT counter instead of rescanning
+      *>                     TRANSACT.DAT on every run
+      *>    2026-08-09  AKD  Carries ACCT-FEE-EXEMPT through the account
+      *>                     table load/save round trip
+      *>    2026-08-09  AKD  CD (type 'D') accounts now pay their fixed
+      *>                     ACCT-CD-RATE as a one-time lump sum at
+      *>                     maturity instead of earning no interest at
+      *>                     all
+      *>    2026-08-09  AKD  CALCULATE-INTEREST extends the tiered
+      *>                     accrual to checking accounts, at a lower
+      *>                     rate tier than savings, instead of gating
+      *>                     on WS-A-TYPE = 'S' only
+      *>    2026-08-09  AKD  New ACCT-TYPE 'M' money-market accounts
+      *>                     accrue on their own rate tier (richer than
+      *>                     savings at high balances)
+      *>    2026-08-09  AKD  CD maturity payout now checked/set via the
+      *>                     new ACCT-MATURITY-PAID flag instead of
+      *>                     comparing ACCT-LAST-ACTIVITY against
+      *>                     ACCT-MATURITY-DATE — ACCOUNTS.cob's
+      *>                     UPDATE-ACCOUNT/CLOSE-ACCOUNT advance
+      *>                     ACCT-LAST-ACTIVITY on every admin call for
+      *>                     reasons unrelated to interest, which could
+      *>                     permanently suppress a CD's one-time payout
       *>
       *>================================================================*
        IDENTIFICATION DIVISION.
@@ -53,12 +96,18 @@
        FILE-CONTROL.
            SELECT ACCOUNTS-FILE
                ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
                FILE STATUS IS WS-FILE-STATUS.
            SELECT TRANSACT-FILE
                ASSIGN TO "TRANSACT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TX-STATUS.
+           SELECT SEQUENCE-FILE
+               ASSIGN TO "TXSEQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -66,10 +115,13 @@
        COPY "ACCTREC.cpy".
        FD  TRANSACT-FILE.
        COPY "TRANSREC.cpy".
+       FD  SEQUENCE-FILE.
+       COPY "SEQREC.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC XX VALUE SPACES.
        01  WS-TX-STATUS           PIC XX VALUE SPACES.
+       01  WS-SEQ-STATUS          PIC XX VALUE SPACES.
        01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
        01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
        01  WS-IN-ACCT-ID          PIC X(10) VALUE SPACES.
@@ -99,7 +151,7 @@
            DISPLAY ""
 
            PERFORM LOAD-ALL-ACCOUNTS
-           PERFORM COUNT-EXISTING-TRANSACTIONS
+           PERFORM READ-TX-SEQUENCE
 
       *>   Derive node code from first account ID
            IF WS-ACCOUNT-COUNT > 0
@@ -109,8 +161,12 @@
            PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
                UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
 
-      *>       Only process active savings accounts
-               IF WS-A-TYPE(WS-ACCT-IDX) = 'S'
+      *>       Only process active savings/checking/money-market accounts
+               IF (WS-A-TYPE(WS-ACCT-IDX) = 'S'
+                       OR WS-A-TYPE(WS-ACCT-IDX) =
+                           ACCT-CHECKING IN ACCOUNT-TYPES
+                       OR WS-A-TYPE(WS-ACCT-IDX) =
+                           ACCT-MMKT IN ACCOUNT-TYPES)
                    AND WS-A-STATUS(WS-ACCT-IDX) = 'A'
                    AND WS-A-BALANCE(WS-ACCT-IDX) > 0
 
@@ -119,6 +175,24 @@
 
                END-IF
 
+      *>       CDs pay their fixed rate once, the first ACCRUE run on
+      *>       or after ACCT-MATURITY-DATE — WS-A-MAT-PAID(idx) still
+      *>       'N' is what proves this account hasn't been paid yet.
+      *>       CALCULATE-CD-MATURITY-INTEREST sets it to 'Y' so the
+      *>       next run skips it, regardless of what ACCOUNTS.cob's
+      *>       UPDATE-ACCOUNT/CLOSE-ACCOUNT do to ACCT-LAST-ACTIVITY
+      *>       in between.
+               IF WS-A-TYPE(WS-ACCT-IDX) = ACCT-CD IN ACCOUNT-TYPES
+                   AND WS-A-STATUS(WS-ACCT-IDX) = 'A'
+                   AND WS-A-BALANCE(WS-ACCT-IDX) > 0
+                   AND WS-CURRENT-DATE >= WS-A-MATURITY(WS-ACCT-IDX)
+                   AND WS-A-MAT-PAID(WS-ACCT-IDX) NOT = 'Y'
+
+                   PERFORM CALCULATE-CD-MATURITY-INTEREST
+                   PERFORM POST-INTEREST
+
+               END-IF
+
            END-PERFORM
 
       *>   Rewrite account file with updated balances
@@ -139,14 +213,37 @@
            STOP RUN.
 
        CALCULATE-INTEREST.
-      *>   Tiered annual rate based on balance
+      *>   Tiered annual rate based on balance -- checking accounts
+      *>   use a lower tier table than savings, money-market uses a
+      *>   richer one (see header note)
            EVALUATE TRUE
-               WHEN WS-A-BALANCE(WS-ACCT-IDX) < 10000.00
-                   MOVE 0.0050 TO WS-ANNUAL-RATE
-               WHEN WS-A-BALANCE(WS-ACCT-IDX) < 100000.00
-                   MOVE 0.0150 TO WS-ANNUAL-RATE
+               WHEN WS-A-TYPE(WS-ACCT-IDX) = ACCT-CHECKING IN ACCOUNT-TYPES
+                   EVALUATE TRUE
+                       WHEN WS-A-BALANCE(WS-ACCT-IDX) < 10000.00
+                           MOVE 0.0010 TO WS-ANNUAL-RATE
+                       WHEN WS-A-BALANCE(WS-ACCT-IDX) < 100000.00
+                           MOVE 0.0025 TO WS-ANNUAL-RATE
+                       WHEN OTHER
+                           MOVE 0.0050 TO WS-ANNUAL-RATE
+                   END-EVALUATE
+               WHEN WS-A-TYPE(WS-ACCT-IDX) = ACCT-MMKT IN ACCOUNT-TYPES
+                   EVALUATE TRUE
+                       WHEN WS-A-BALANCE(WS-ACCT-IDX) < 10000.00
+                           MOVE 0.0050 TO WS-ANNUAL-RATE
+                       WHEN WS-A-BALANCE(WS-ACCT-IDX) < 100000.00
+                           MOVE 0.0175 TO WS-ANNUAL-RATE
+                       WHEN OTHER
+                           MOVE 0.0250 TO WS-ANNUAL-RATE
+                   END-EVALUATE
                WHEN OTHER
-                   MOVE 0.0200 TO WS-ANNUAL-RATE
+                   EVALUATE TRUE
+                       WHEN WS-A-BALANCE(WS-ACCT-IDX) < 10000.00
+                           MOVE 0.0050 TO WS-ANNUAL-RATE
+                       WHEN WS-A-BALANCE(WS-ACCT-IDX) < 100000.00
+                           MOVE 0.0150 TO WS-ANNUAL-RATE
+                       WHEN OTHER
+                           MOVE 0.0200 TO WS-ANNUAL-RATE
+                   END-EVALUATE
            END-EVALUATE
 
       *>   Monthly interest = balance * annual_rate / 12
@@ -154,6 +251,16 @@
                WS-A-BALANCE(WS-ACCT-IDX) * WS-ANNUAL-RATE / 12
            END-COMPUTE.
 
+      *>   CDs pay ACCT-CD-RATE's full fixed rate as a one-time lump
+      *>   sum at maturity — no tiered table, no /12 monthly proration.
+      *>   Sets WS-A-MAT-PAID so this account's maturity payout can
+      *>   never fire again, independent of ACCT-LAST-ACTIVITY.
+       CALCULATE-CD-MATURITY-INTEREST.
+           COMPUTE WS-INTEREST ROUNDED =
+               WS-A-BALANCE(WS-ACCT-IDX) * WS-A-CD-RATE(WS-ACCT-IDX)
+           END-COMPUTE
+           MOVE 'Y' TO WS-A-MAT-PAID(WS-ACCT-IDX).
+
        POST-INTEREST.
       *>   Update balance
            ADD WS-INTEREST TO WS-A-BALANCE(WS-ACCT-IDX)
@@ -161,6 +268,7 @@
 
       *>   Generate transaction ID
            ADD 1 TO WS-TX-ID-NUM
+           PERFORM SAVE-TX-SEQUENCE
            MOVE SPACES TO WS-TX-ID
            STRING "TRX-" DELIMITED SIZE
                WS-NODE-CODE DELIMITED SIZE
@@ -171,11 +279,19 @@
 
       *>   Build description
            MOVE SPACES TO WS-INTEREST-DESC
-           STRING "Monthly interest credit — "
-               DELIMITED SIZE
-               WS-A-ID(WS-ACCT-IDX) DELIMITED SPACES
-               INTO WS-INTEREST-DESC
-           END-STRING
+           IF WS-A-TYPE(WS-ACCT-IDX) = ACCT-CD IN ACCOUNT-TYPES
+               STRING "CD maturity interest — "
+                   DELIMITED SIZE
+                   WS-A-ID(WS-ACCT-IDX) DELIMITED SPACES
+                   INTO WS-INTEREST-DESC
+               END-STRING
+           ELSE
+               STRING "Monthly interest credit — "
+                   DELIMITED SIZE
+                   WS-A-ID(WS-ACCT-IDX) DELIMITED SPACES
+                   INTO WS-INTEREST-DESC
+               END-STRING
+           END-IF
 
       *>   Write transaction record
            MOVE WS-TX-ID TO TRANS-ID
@@ -202,21 +318,30 @@
            ADD 1 TO WS-ACCOUNTS-PROCESSED
            ADD WS-INTEREST TO WS-TOTAL-INTEREST.
 
-       COUNT-EXISTING-TRANSACTIONS.
-           OPEN INPUT TRANSACT-FILE
-           IF WS-TX-STATUS NOT = "00"
-               MOVE 0 TO WS-TX-ID-NUM
-           ELSE
-               PERFORM UNTIL 1 = 0
-                   READ TRANSACT-FILE
-                       AT END
-                           CLOSE TRANSACT-FILE
-                           EXIT PERFORM
-                   END-READ
-                   ADD 1 TO WS-TX-ID-NUM
-               END-PERFORM
+       READ-TX-SEQUENCE.
+           MOVE 0 TO WS-TX-ID-NUM
+           OPEN INPUT SEQUENCE-FILE
+           IF WS-SEQ-STATUS = '00'
+               READ SEQUENCE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SEQ-NUMBER TO WS-TX-ID-NUM
+               END-READ
+               CLOSE SEQUENCE-FILE
            END-IF.
 
+       SAVE-TX-SEQUENCE.
+           MOVE WS-TX-ID-NUM TO SEQ-NUMBER
+           OPEN OUTPUT SEQUENCE-FILE
+           IF WS-SEQ-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-SEQ-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           WRITE SEQUENCE-RECORD
+           CLOSE SEQUENCE-FILE.
+
        LOAD-ALL-ACCOUNTS.
            MOVE 0 TO WS-ACCOUNT-COUNT
            OPEN INPUT ACCOUNTS-FILE
@@ -234,12 +359,20 @@
                ADD 1 TO WS-ACCOUNT-COUNT
                MOVE ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
                MOVE ACCT-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
+               MOVE ACCT-JOINT-OWNER TO WS-A-JOINT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-BENEFICIARY TO WS-A-BENEF(WS-ACCOUNT-COUNT)
                MOVE ACCT-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
                MOVE ACCT-BALANCE TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
                MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
                MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
                MOVE ACCT-LAST-ACTIVITY
                    TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-FEE-EXEMPT TO WS-A-EXEMPT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-DATE
+                   TO WS-A-MATURITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CD-RATE TO WS-A-CD-RATE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-PAID
+                   TO WS-A-MAT-PAID(WS-ACCOUNT-COUNT)
            END-PERFORM.
 
        WRITE-ALL-ACCOUNTS.
@@ -253,12 +386,19 @@
                UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
                MOVE WS-A-ID(WS-ACCT-IDX) TO ACCT-ID
                MOVE WS-A-NAME(WS-ACCT-IDX) TO ACCT-NAME
+               MOVE WS-A-JOINT(WS-ACCT-IDX) TO ACCT-JOINT-OWNER
+               MOVE WS-A-BENEF(WS-ACCT-IDX) TO ACCT-BENEFICIARY
                MOVE WS-A-TYPE(WS-ACCT-IDX) TO ACCT-TYPE
                MOVE WS-A-BALANCE(WS-ACCT-IDX) TO ACCT-BALANCE
                MOVE WS-A-STATUS(WS-ACCT-IDX) TO ACCT-STATUS
                MOVE WS-A-OPEN(WS-ACCT-IDX) TO ACCT-OPEN-DATE
                MOVE WS-A-ACTIVITY(WS-ACCT-IDX)
                    TO ACCT-LAST-ACTIVITY
+               MOVE WS-A-EXEMPT(WS-ACCT-IDX) TO ACCT-FEE-EXEMPT
+               MOVE WS-A-MATURITY(WS-ACCT-IDX) TO ACCT-MATURITY-DATE
+               MOVE WS-A-CD-RATE(WS-ACCT-IDX) TO ACCT-CD-RATE
+               MOVE WS-A-MAT-PAID(WS-ACCT-IDX)
+                   TO ACCT-MATURITY-PAID
                WRITE ACCOUNT-RECORD
            END-PERFORM
            CLOSE ACCOUNTS-FILE.
