@@ -12,30 +12,59 @@
       *>    in the node's ACCOUNTS.DAT sequential file.
       *>
       *>  Operations (via command-line argument):
-      *>    CREATE  — Add new account to master file
-      *>    READ    — Display single account by ID
+      *>    CREATE  — Add new account to master file (command line:
+      *>              CREATE <acct-id> <name> <type> <deposit>
+      *>              <joint-owner> [<maturity-date> <cd-rate>] — the
+      *>              last two only for type 'D' CDs). <joint-owner>
+      *>              is a second account holder's name, or the literal
+      *>              NONE for a sole-owner account. <type> must be one
+      *>              of the codes in COMCODE.cpy's ACCOUNT-TYPES group,
+      *>              and <deposit> must meet that type's minimum in
+      *>              OPENING-MINIMUMS or the account is rejected and
+      *>              never activated — see CREATE-ACCOUNT.
+      *>    READ    — Display single account by ID, including its
+      *>              joint owner (if any)
       *>    LIST    — Display all active accounts
-      *>    UPDATE  — Modify account status
-      *>    CLOSE   — Set account status to 'C' (closed)
+      *>    UPDATE  — Modify account status; optionally also sets or
+      *>              clears the joint owner (command line: UPDATE
+      *>              <acct-id> <status> [<joint-owner>], where
+      *>              <joint-owner> may be omitted to leave it
+      *>              unchanged, or NONE to clear it)
+      *>    CLOSE   — Set account status to 'C' (closed); rejected
+      *>              (RESULT|11) unless ACCT-BALANCE is exactly zero
+      *>    WAIVE   — Set or clear the fee-exempt flag (see SET-FEE-EXEMPT)
+      *>    BENEFIC — Set or view the payable-on-death beneficiary
+      *>              (command line: BENEFIC <acct-id> [<beneficiary>],
+      *>              where <beneficiary> may be omitted to just view
+      *>              the current designation, or NONE to clear it)
       *>
       *>  Files:
-      *>    Input/Output: ACCOUNTS.DAT (LINE SEQUENTIAL, 70-byte records)
+      *>    Input/Output: ACCOUNTS.DAT (INDEXED, keyed on ACCT-ID,
+      *>                  145-byte records)
       *>
       *>  Copybooks:
-      *>    ACCTREC.cpy  — Account record layout (70 bytes)
+      *>    ACCTREC.cpy  — Account record layout (145 bytes)
       *>    COMCODE.cpy  — Shared status codes and bank identifiers
       *>    ACCTIO.cpy   — Shared account I/O paragraphs
       *>
       *>  Output Format (to STDOUT, pipe-delimited):
-      *>    Account: ACCOUNT|ACCT-ID|NAME|TYPE|BALANCE|STATUS|OPENED|LASTACT
+      *>    Account: ACCOUNT|ACCT-ID|NAME|JOINT-OWNER|BENEFICIARY|TYPE|
+      *>             BALANCE|STATUS|OPENED|LASTACT
       *>    Created: ACCOUNT-CREATED|ACCT-ID
       *>    Updated: ACCOUNT-UPDATED|ACCT-ID
       *>    Closed:  ACCOUNT-CLOSED|ACCT-ID
+      *>    Beneficiary: ACCOUNT-BENEFICIARY|ACCT-ID|BENEFICIARY
       *>    Result:  RESULT|XX  (where XX = status code from COMCODE.cpy)
       *>
       *>  Exit Codes:
       *>    RESULT|00 — Success
       *>    RESULT|03 — Account not found (or duplicate on CREATE)
+      *>    RESULT|05 — Concurrent update (account changed since it
+      *>                was read; UPDATE/CLOSE not applied)
+      *>    RESULT|09 — CREATE's opening deposit is below the minimum
+      *>                required for the account's type
+      *>    RESULT|10 — CREATE's account type is not a recognized code
+      *>    RESULT|11 — CLOSE rejected: ACCT-BALANCE is not zero
       *>    RESULT|99 — Invalid operation or file I/O error
       *>
       *>  Dependencies:
@@ -48,6 +77,37 @@
       *>    2026-02-17  AKD  Initial implementation — Phase 1
       *>    2026-02-23  AKD  Production headers, dynamic dates,
       *>                     file status checks, copybook extraction
+      *>    2026-08-08  AKD  ACCOUNTS.DAT reorganized as INDEXED keyed
+      *>                     on ACCT-ID; CRUD ops now do a single keyed
+      *>                     READ/WRITE/REWRITE instead of loading and
+      *>                     rewriting the whole file per operation
+      *>    2026-08-08  AKD  UPDATE/CLOSE now re-check ACCT-LAST-ACTIVITY
+      *>                     immediately before REWRITE and reject with
+      *>                     RESULT|05 if another process touched the
+      *>                     account in the meantime
+      *>    2026-08-09  AKD  Added WAIVE operation and ACCT-FEE-EXEMPT
+      *>                     so branch staff can manually exempt an
+      *>                     account from FEES.cob's fee assessment
+      *>    2026-08-09  AKD  CREATE now takes a required opening-deposit
+      *>                     argument, rejects an unrecognized account
+      *>                     type (RESULT|10), and rejects a deposit
+      *>                     below the type's OPENING-MINIMUMS entry
+      *>                     (RESULT|09) instead of always opening at
+      *>                     a zero balance with no type validation
+      *>    2026-08-09  AKD  CLOSE now rejects (RESULT|11) an account
+      *>                     whose balance isn't exactly zero instead of
+      *>                     closing unconditionally and letting the
+      *>                     remaining balance vanish from the ledger
+      *>    2026-08-09  AKD  Added ACCT-JOINT-OWNER so a checking account
+      *>                     can carry a second account holder's name;
+      *>                     CREATE now takes a required joint-owner
+      *>                     argument (NONE for a sole owner), READ and
+      *>                     LIST display it, and UPDATE can set or
+      *>                     clear it on an existing account
+      *>    2026-08-09  AKD  Added ACCT-BENEFICIARY and new BENEFIC
+      *>                     operation for payable-on-death estate
+      *>                     processing; REPORTS.cob's STATEMENT output
+      *>                     now surfaces the designation as well
       *>
       *>================================================================*
        IDENTIFICATION DIVISION.
@@ -58,7 +118,9 @@
        FILE-CONTROL.
            SELECT ACCOUNTS-FILE
                ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
                FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
@@ -71,10 +133,25 @@
        01  WS-OPERATION           PIC X(10) VALUE SPACES.
        01  WS-IN-ACCT-ID          PIC X(10) VALUE SPACES.
        01  WS-IN-NAME             PIC X(30) VALUE SPACES.
+       01  WS-IN-JOINT-OWNER      PIC X(30) VALUE SPACES.
+       01  WS-IN-JOINT-SET        PIC X(1) VALUE 'N'.
+       01  WS-IN-BENEFICIARY      PIC X(30) VALUE SPACES.
+       01  WS-IN-BENEF-SET        PIC X(1) VALUE 'N'.
        01  WS-IN-TYPE             PIC X(1) VALUE 'C'.
        01  WS-IN-STATUS           PIC X(1) VALUE 'A'.
        01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
        01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
+       01  WS-ORIG-ACTIVITY       PIC 9(8) VALUE 0.
+       01  WS-CONCURRENCY-FLAG    PIC X VALUE 'N'.
+       01  WS-IN-EXEMPT           PIC X(1) VALUE 'N'.
+       01  WS-IN-MATURITY-STR     PIC X(8) VALUE SPACES.
+       01  WS-IN-MATURITY         PIC 9(8) VALUE 0.
+       01  WS-IN-CD-RATE-STR      PIC X(8) VALUE SPACES.
+       01  WS-IN-CD-RATE          PIC 9V9(4) VALUE 0.
+       01  WS-IN-DEPOSIT-STR      PIC X(20) VALUE SPACES.
+       01  WS-IN-DEPOSIT          PIC S9(10)V99 VALUE 0.
+       01  WS-OPEN-MINIMUM        PIC 9(10)V99 VALUE 0.
+       01  WS-RESULT-CODE         PIC X(2) VALUE '00'.
        COPY "ACCTIO.cpy".
        COPY "COMCODE.cpy".
 
@@ -91,6 +168,38 @@
                    ACCEPT WS-IN-ACCT-ID FROM COMMAND-LINE
                    ACCEPT WS-IN-NAME FROM COMMAND-LINE
                    ACCEPT WS-IN-TYPE FROM COMMAND-LINE
+                   ACCEPT WS-IN-DEPOSIT-STR FROM COMMAND-LINE
+                   MOVE FUNCTION TRIM(WS-IN-DEPOSIT-STR)
+                       TO WS-IN-DEPOSIT-STR
+                   MOVE 0 TO WS-IN-DEPOSIT
+                   IF WS-IN-DEPOSIT-STR NOT = SPACES
+                       MOVE FUNCTION NUMVAL(WS-IN-DEPOSIT-STR)
+                           TO WS-IN-DEPOSIT
+                   END-IF
+                   ACCEPT WS-IN-JOINT-OWNER FROM COMMAND-LINE
+                   MOVE FUNCTION TRIM(WS-IN-JOINT-OWNER)
+                       TO WS-IN-JOINT-OWNER
+                   IF WS-IN-JOINT-OWNER = "NONE"
+                       MOVE SPACES TO WS-IN-JOINT-OWNER
+                   END-IF
+                   MOVE 0 TO WS-IN-MATURITY
+                   MOVE 0 TO WS-IN-CD-RATE
+                   IF WS-IN-TYPE = ACCT-CD IN ACCOUNT-TYPES
+                       ACCEPT WS-IN-MATURITY-STR FROM COMMAND-LINE
+                       ACCEPT WS-IN-CD-RATE-STR FROM COMMAND-LINE
+                       MOVE FUNCTION TRIM(WS-IN-MATURITY-STR)
+                           TO WS-IN-MATURITY-STR
+                       MOVE FUNCTION TRIM(WS-IN-CD-RATE-STR)
+                           TO WS-IN-CD-RATE-STR
+                       IF WS-IN-MATURITY-STR NOT = SPACES
+                           MOVE FUNCTION NUMVAL(WS-IN-MATURITY-STR)
+                               TO WS-IN-MATURITY
+                       END-IF
+                       IF WS-IN-CD-RATE-STR NOT = SPACES
+                           MOVE FUNCTION NUMVAL(WS-IN-CD-RATE-STR)
+                               TO WS-IN-CD-RATE
+                       END-IF
+                   END-IF
                    PERFORM CREATE-ACCOUNT
                WHEN "READ"
                    ACCEPT WS-IN-ACCT-ID FROM COMMAND-LINE
@@ -98,10 +207,37 @@
                WHEN "UPDATE"
                    ACCEPT WS-IN-ACCT-ID FROM COMMAND-LINE
                    ACCEPT WS-IN-STATUS FROM COMMAND-LINE
+                   MOVE 'N' TO WS-IN-JOINT-SET
+                   ACCEPT WS-IN-JOINT-OWNER FROM COMMAND-LINE
+                   MOVE FUNCTION TRIM(WS-IN-JOINT-OWNER)
+                       TO WS-IN-JOINT-OWNER
+                   IF WS-IN-JOINT-OWNER NOT = SPACES
+                       MOVE 'Y' TO WS-IN-JOINT-SET
+                       IF WS-IN-JOINT-OWNER = "NONE"
+                           MOVE SPACES TO WS-IN-JOINT-OWNER
+                       END-IF
+                   END-IF
                    PERFORM UPDATE-ACCOUNT
                WHEN "CLOSE"
                    ACCEPT WS-IN-ACCT-ID FROM COMMAND-LINE
                    PERFORM CLOSE-ACCOUNT
+               WHEN "WAIVE"
+                   ACCEPT WS-IN-ACCT-ID FROM COMMAND-LINE
+                   ACCEPT WS-IN-EXEMPT FROM COMMAND-LINE
+                   PERFORM SET-FEE-EXEMPT
+               WHEN "BENEFIC"
+                   ACCEPT WS-IN-ACCT-ID FROM COMMAND-LINE
+                   MOVE 'N' TO WS-IN-BENEF-SET
+                   ACCEPT WS-IN-BENEFICIARY FROM COMMAND-LINE
+                   MOVE FUNCTION TRIM(WS-IN-BENEFICIARY)
+                       TO WS-IN-BENEFICIARY
+                   IF WS-IN-BENEFICIARY NOT = SPACES
+                       MOVE 'Y' TO WS-IN-BENEF-SET
+                       IF WS-IN-BENEFICIARY = "NONE"
+                           MOVE SPACES TO WS-IN-BENEFICIARY
+                       END-IF
+                   END-IF
+                   PERFORM SET-BENEFICIARY
                WHEN OTHER
                    DISPLAY "RESULT|99"
            END-EVALUATE
@@ -116,7 +252,7 @@
                STOP RUN
            END-IF
            PERFORM UNTIL 1 = 0
-               READ ACCOUNTS-FILE
+               READ ACCOUNTS-FILE NEXT RECORD
                    AT END
                        CLOSE ACCOUNTS-FILE
                        EXIT PERFORM
@@ -124,6 +260,8 @@
                DISPLAY "ACCOUNT|"
                    ACCT-ID "|"
                    ACCT-NAME "|"
+                   ACCT-JOINT-OWNER "|"
+                   ACCT-BENEFICIARY "|"
                    ACCT-TYPE "|"
                    ACCT-BALANCE "|"
                    ACCT-STATUS "|"
@@ -132,84 +270,158 @@
            END-PERFORM
            DISPLAY "RESULT|00".
 
-       LOAD-ALL-ACCOUNTS.
-           MOVE 0 TO WS-ACCOUNT-COUNT
-           OPEN INPUT ACCOUNTS-FILE
-           IF WS-FILE-STATUS NOT = '00'
-               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
-               DISPLAY "RESULT|99"
-               STOP RUN
-           END-IF
-           PERFORM UNTIL 1 = 0
-               READ ACCOUNTS-FILE
-                   AT END
-                       CLOSE ACCOUNTS-FILE
-                       EXIT PERFORM
-               END-READ
-               ADD 1 TO WS-ACCOUNT-COUNT
-               MOVE ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
-               MOVE ACCT-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
-               MOVE ACCT-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
-               MOVE ACCT-BALANCE TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
-               MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
-               MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
-               MOVE ACCT-LAST-ACTIVITY TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
-           END-PERFORM.
-
-       WRITE-ALL-ACCOUNTS.
-           OPEN OUTPUT ACCOUNTS-FILE
-           IF WS-FILE-STATUS NOT = '00'
-               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
-               DISPLAY "RESULT|99"
-               STOP RUN
-           END-IF
-           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
-               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
-               MOVE WS-A-ID(WS-ACCT-IDX) TO ACCT-ID
-               MOVE WS-A-NAME(WS-ACCT-IDX) TO ACCT-NAME
-               MOVE WS-A-TYPE(WS-ACCT-IDX) TO ACCT-TYPE
-               MOVE WS-A-BALANCE(WS-ACCT-IDX) TO ACCT-BALANCE
-               MOVE WS-A-STATUS(WS-ACCT-IDX) TO ACCT-STATUS
-               MOVE WS-A-OPEN(WS-ACCT-IDX) TO ACCT-OPEN-DATE
-               MOVE WS-A-ACTIVITY(WS-ACCT-IDX) TO ACCT-LAST-ACTIVITY
-               WRITE ACCOUNT-RECORD
-           END-PERFORM
-           CLOSE ACCOUNTS-FILE.
-
+      *>   FIND-ACCOUNT does a single keyed READ against the indexed
+      *>   file — no more slurping every account into memory just to
+      *>   scan for one ACCT-ID. ACCOUNTS-FILE must already be open
+      *>   (I-O or INPUT) before this is performed.
        FIND-ACCOUNT.
            MOVE 'N' TO WS-FOUND-FLAG
            MOVE 0 TO WS-FOUND-IDX
-           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
-               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
-               IF WS-A-ID(WS-ACCT-IDX) = WS-IN-ACCT-ID
+           MOVE WS-IN-ACCT-ID TO ACCT-ID
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 1 TO WS-ACCOUNT-COUNT
+                   MOVE ACCT-ID TO WS-A-ID(1)
+                   MOVE ACCT-NAME TO WS-A-NAME(1)
+                   MOVE ACCT-JOINT-OWNER TO WS-A-JOINT(1)
+                   MOVE ACCT-BENEFICIARY TO WS-A-BENEF(1)
+                   MOVE ACCT-TYPE TO WS-A-TYPE(1)
+                   MOVE ACCT-BALANCE TO WS-A-BALANCE(1)
+                   MOVE ACCT-STATUS TO WS-A-STATUS(1)
+                   MOVE ACCT-OPEN-DATE TO WS-A-OPEN(1)
+                   MOVE ACCT-LAST-ACTIVITY TO WS-A-ACTIVITY(1)
+                   MOVE ACCT-FEE-EXEMPT TO WS-A-EXEMPT(1)
+                   MOVE ACCT-MATURITY-DATE TO WS-A-MATURITY(1)
+                   MOVE ACCT-CD-RATE TO WS-A-CD-RATE(1)
+                   MOVE ACCT-MATURITY-PAID TO WS-A-MAT-PAID(1)
+                   MOVE ACCT-LAST-ACTIVITY TO WS-ORIG-ACTIVITY
                    MOVE 'Y' TO WS-FOUND-FLAG
-                   MOVE WS-ACCT-IDX TO WS-FOUND-IDX
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM.
+                   MOVE 1 TO WS-FOUND-IDX
+           END-READ.
+
+      *>   REWRITE-FOUND-ACCOUNT persists the single record already
+      *>   populated at WS-FOUND-IDX back to the same key — one
+      *>   REWRITE, not a rewrite of the whole file. Before doing so
+      *>   it re-reads the record by key and compares the on-disk
+      *>   ACCT-LAST-ACTIVITY against WS-ORIG-ACTIVITY (the value seen
+      *>   at FIND-ACCOUNT time). If they no longer match, some other
+      *>   process rewrote this account in between and the blind
+      *>   overwrite is refused rather than silently clobbering it.
+       REWRITE-FOUND-ACCOUNT.
+           MOVE 'N' TO WS-CONCURRENCY-FLAG
+           MOVE WS-A-ID(WS-FOUND-IDX) TO ACCT-ID
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   MOVE 'Y' TO WS-CONCURRENCY-FLAG
+               NOT INVALID KEY
+                   IF ACCT-LAST-ACTIVITY NOT = WS-ORIG-ACTIVITY
+                       MOVE 'Y' TO WS-CONCURRENCY-FLAG
+                   END-IF
+           END-READ
+           IF WS-CONCURRENCY-FLAG = 'Y'
+               DISPLAY "ERROR|CONCURRENT-UPDATE|" WS-A-ID(WS-FOUND-IDX)
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-A-ID(WS-FOUND-IDX) TO ACCT-ID
+           MOVE WS-A-NAME(WS-FOUND-IDX) TO ACCT-NAME
+           MOVE WS-A-JOINT(WS-FOUND-IDX) TO ACCT-JOINT-OWNER
+           MOVE WS-A-BENEF(WS-FOUND-IDX) TO ACCT-BENEFICIARY
+           MOVE WS-A-TYPE(WS-FOUND-IDX) TO ACCT-TYPE
+           MOVE WS-A-BALANCE(WS-FOUND-IDX) TO ACCT-BALANCE
+           MOVE WS-A-STATUS(WS-FOUND-IDX) TO ACCT-STATUS
+           MOVE WS-A-OPEN(WS-FOUND-IDX) TO ACCT-OPEN-DATE
+           MOVE WS-A-ACTIVITY(WS-FOUND-IDX) TO ACCT-LAST-ACTIVITY
+           MOVE WS-A-EXEMPT(WS-FOUND-IDX) TO ACCT-FEE-EXEMPT
+           MOVE WS-A-MATURITY(WS-FOUND-IDX) TO ACCT-MATURITY-DATE
+           MOVE WS-A-CD-RATE(WS-FOUND-IDX) TO ACCT-CD-RATE
+           MOVE WS-A-MAT-PAID(WS-FOUND-IDX) TO ACCT-MATURITY-PAID
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE 'Y' TO WS-CONCURRENCY-FLAG
+                   DISPLAY "ERROR|REWRITE|" WS-FILE-STATUS
+                   DISPLAY "RESULT|99"
+           END-REWRITE.
+
+      *>   Rejects CREATE outright (no file touched) when the account
+      *>   type isn't one of COMCODE.cpy's known codes, or when the
+      *>   opening deposit doesn't meet that type's OPENING-MINIMUMS
+      *>   entry. See CREATE-ACCOUNT.
+       VALIDATE-NEW-ACCOUNT.
+           MOVE '00' TO WS-RESULT-CODE
+           EVALUATE TRUE
+               WHEN WS-IN-TYPE = ACCT-CHECKING IN ACCOUNT-TYPES
+                   MOVE OPEN-MIN-CHECKING TO WS-OPEN-MINIMUM
+               WHEN WS-IN-TYPE = ACCT-SAVINGS IN ACCOUNT-TYPES
+                   MOVE OPEN-MIN-SAVINGS TO WS-OPEN-MINIMUM
+               WHEN WS-IN-TYPE = ACCT-CD IN ACCOUNT-TYPES
+                   MOVE OPEN-MIN-CD TO WS-OPEN-MINIMUM
+               WHEN WS-IN-TYPE = ACCT-MMKT IN ACCOUNT-TYPES
+                   MOVE OPEN-MIN-MMKT TO WS-OPEN-MINIMUM
+               WHEN OTHER
+                   MOVE RC-INVALID-ACCT-TYPE TO WS-RESULT-CODE
+                   EXIT PARAGRAPH
+           END-EVALUATE
+           IF WS-IN-DEPOSIT < WS-OPEN-MINIMUM
+               MOVE RC-MIN-BALANCE TO WS-RESULT-CODE
+           END-IF.
 
        CREATE-ACCOUNT.
-           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM VALIDATE-NEW-ACCOUNT
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF
+           OPEN I-O ACCOUNTS-FILE
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT ACCOUNTS-FILE
+               CLOSE ACCOUNTS-FILE
+               OPEN I-O ACCOUNTS-FILE
+           END-IF
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
            PERFORM FIND-ACCOUNT
            IF WS-FOUND-FLAG = 'Y'
+               CLOSE ACCOUNTS-FILE
                DISPLAY "RESULT|99"
                EXIT PARAGRAPH
            END-IF
-           ADD 1 TO WS-ACCOUNT-COUNT
-           MOVE WS-IN-ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
-           MOVE WS-IN-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
-           MOVE WS-IN-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
-           MOVE 0 TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
-           MOVE 'A' TO WS-A-STATUS(WS-ACCOUNT-COUNT)
-           MOVE WS-CURRENT-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
-           MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
-           PERFORM WRITE-ALL-ACCOUNTS
+           MOVE WS-IN-ACCT-ID TO ACCT-ID
+           MOVE WS-IN-NAME TO ACCT-NAME
+           MOVE WS-IN-JOINT-OWNER TO ACCT-JOINT-OWNER
+           MOVE SPACES TO ACCT-BENEFICIARY
+           MOVE WS-IN-TYPE TO ACCT-TYPE
+           MOVE WS-IN-DEPOSIT TO ACCT-BALANCE
+           MOVE 'A' TO ACCT-STATUS
+           MOVE WS-CURRENT-DATE TO ACCT-OPEN-DATE
+           MOVE WS-CURRENT-DATE TO ACCT-LAST-ACTIVITY
+           MOVE 'N' TO ACCT-FEE-EXEMPT
+           MOVE WS-IN-MATURITY TO ACCT-MATURITY-DATE
+           MOVE WS-IN-CD-RATE TO ACCT-CD-RATE
+           MOVE 'N' TO ACCT-MATURITY-PAID
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR|WRITE|" WS-FILE-STATUS
+                   CLOSE ACCOUNTS-FILE
+                   DISPLAY "RESULT|99"
+                   EXIT PARAGRAPH
+           END-WRITE
+           CLOSE ACCOUNTS-FILE
            DISPLAY "ACCOUNT-CREATED|" WS-IN-ACCT-ID
            DISPLAY "RESULT|00".
 
        READ-ACCOUNT.
-           PERFORM LOAD-ALL-ACCOUNTS
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "RESULT|03"
+               EXIT PARAGRAPH
+           END-IF
            PERFORM FIND-ACCOUNT
+           CLOSE ACCOUNTS-FILE
            IF WS-FOUND-FLAG = 'N'
                DISPLAY "RESULT|03"
                EXIT PARAGRAPH
@@ -217,6 +429,8 @@
            DISPLAY "ACCOUNT|"
                WS-A-ID(WS-FOUND-IDX) "|"
                WS-A-NAME(WS-FOUND-IDX) "|"
+               WS-A-JOINT(WS-FOUND-IDX) "|"
+               WS-A-BENEF(WS-FOUND-IDX) "|"
                WS-A-TYPE(WS-FOUND-IDX) "|"
                WS-A-BALANCE(WS-FOUND-IDX) "|"
                WS-A-STATUS(WS-FOUND-IDX) "|"
@@ -225,27 +439,109 @@
            DISPLAY "RESULT|00".
 
        UPDATE-ACCOUNT.
-           PERFORM LOAD-ALL-ACCOUNTS
+           OPEN I-O ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "RESULT|03"
+               EXIT PARAGRAPH
+           END-IF
            PERFORM FIND-ACCOUNT
            IF WS-FOUND-FLAG = 'N'
+               CLOSE ACCOUNTS-FILE
                DISPLAY "RESULT|03"
                EXIT PARAGRAPH
            END-IF
            MOVE WS-IN-STATUS TO WS-A-STATUS(WS-FOUND-IDX)
+           IF WS-IN-JOINT-SET = 'Y'
+               MOVE WS-IN-JOINT-OWNER TO WS-A-JOINT(WS-FOUND-IDX)
+           END-IF
            MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
-           PERFORM WRITE-ALL-ACCOUNTS
+           PERFORM REWRITE-FOUND-ACCOUNT
+           CLOSE ACCOUNTS-FILE
+           IF WS-CONCURRENCY-FLAG = 'Y'
+               DISPLAY "RESULT|05"
+               EXIT PARAGRAPH
+           END-IF
            DISPLAY "ACCOUNT-UPDATED|" WS-IN-ACCT-ID
            DISPLAY "RESULT|00".
 
        CLOSE-ACCOUNT.
-           PERFORM LOAD-ALL-ACCOUNTS
+           OPEN I-O ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "RESULT|03"
+               EXIT PARAGRAPH
+           END-IF
            PERFORM FIND-ACCOUNT
            IF WS-FOUND-FLAG = 'N'
+               CLOSE ACCOUNTS-FILE
                DISPLAY "RESULT|03"
                EXIT PARAGRAPH
            END-IF
+           IF WS-A-BALANCE(WS-FOUND-IDX) NOT = 0
+               CLOSE ACCOUNTS-FILE
+               DISPLAY "RESULT|11"
+               EXIT PARAGRAPH
+           END-IF
            MOVE 'C' TO WS-A-STATUS(WS-FOUND-IDX)
            MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-FOUND-IDX)
-           PERFORM WRITE-ALL-ACCOUNTS
+           PERFORM REWRITE-FOUND-ACCOUNT
+           CLOSE ACCOUNTS-FILE
+           IF WS-CONCURRENCY-FLAG = 'Y'
+               DISPLAY "RESULT|05"
+               EXIT PARAGRAPH
+           END-IF
            DISPLAY "ACCOUNT-CLOSED|" WS-IN-ACCT-ID
            DISPLAY "RESULT|00".
+
+      *>   Branch-staff override — marks (or unmarks) an account exempt
+      *>   from FEES.cob's monthly maintenance/low-balance assessment
+      *>   regardless of balance. See ASSESS-FEES in FEES.cob.
+       SET-FEE-EXEMPT.
+           OPEN I-O ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "RESULT|03"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               CLOSE ACCOUNTS-FILE
+               DISPLAY "RESULT|03"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-IN-EXEMPT TO WS-A-EXEMPT(WS-FOUND-IDX)
+           PERFORM REWRITE-FOUND-ACCOUNT
+           CLOSE ACCOUNTS-FILE
+           IF WS-CONCURRENCY-FLAG = 'Y'
+               DISPLAY "RESULT|05"
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "ACCOUNT-WAIVED|" WS-IN-ACCT-ID "|" WS-IN-EXEMPT
+           DISPLAY "RESULT|00".
+
+      *>   Sets (or, with no <beneficiary> argument, just displays) the
+      *>   payable-on-death beneficiary on file for estate processing.
+      *>   The literal NONE clears an existing designation.
+       SET-BENEFICIARY.
+           OPEN I-O ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "RESULT|03"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               CLOSE ACCOUNTS-FILE
+               DISPLAY "RESULT|03"
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-IN-BENEF-SET = 'Y'
+               MOVE WS-IN-BENEFICIARY TO WS-A-BENEF(WS-FOUND-IDX)
+               PERFORM REWRITE-FOUND-ACCOUNT
+               IF WS-CONCURRENCY-FLAG = 'Y'
+                   CLOSE ACCOUNTS-FILE
+                   DISPLAY "RESULT|05"
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+           CLOSE ACCOUNTS-FILE
+           DISPLAY "ACCOUNT-BENEFICIARY|" WS-IN-ACCT-ID "|"
+               WS-A-BENEF(WS-FOUND-IDX)
+           DISPLAY "RESULT|00".
