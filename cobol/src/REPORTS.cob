@@ -14,24 +14,62 @@
       *>
       *>  Operations (via command-line argument):
       *>    LEDGER    — All accounts with balance totals by type
+      *>              (command line: LEDGER [CSV] — CSV writes
+      *>              LEDGER.CSV instead of the pipe-delimited STDOUT
+      *>              listing; any other or omitted value is STDOUT)
       *>    STATEMENT — Transaction history for a single account
       *>    EOD       — End-of-day summary with transaction stats
+      *>    EXCEPTIONS — Just the frozen and negative-balance accounts,
+      *>              a stripped-down EOD for the morning skim
       *>    AUDIT     — Full transaction ledger for audit review
+      *>              (command line: AUDIT [CSV] — CSV writes
+      *>              AUDIT.CSV instead of the pipe-delimited STDOUT
+      *>              listing; any other or omitted value is STDOUT)
+      *>    DORMANT   — Accounts with no activity in N days (command
+      *>              line: DORMANT [<days>] — <days> defaults to
+      *>              COMCODE.cpy's DORMANCY-DEFAULT-DAYS when omitted)
+      *>    TRIAL-BALANCE — Sums TRANSACT.DAT's successful credit-type
+      *>              transactions (DEPOSIT, INTEREST) against its
+      *>              debit-type transactions (WITHDRAW, FEE, WIRE),
+      *>              backs out the opening balance the ledger implies,
+      *>              and flags an EXCEPTION if that implied opening
+      *>              balance is negative
+      *>    CONSOLIDATE — Checking/savings totals bank-by-bank and in
+      *>              aggregate across ../BANK_A .. ../BANK_E and
+      *>              ../CLEARING (run from a directory with all 6
+      *>              node directories as siblings; a node whose
+      *>              ACCOUNTS.DAT can't be opened from there is
+      *>              skipped rather than failing the report)
       *>
       *>  Files:
-      *>    Input: ACCOUNTS.DAT  (LINE SEQUENTIAL, 70-byte records)
-      *>    Input: TRANSACT.DAT  (LINE SEQUENTIAL, 103-byte records)
+      *>    Input: ACCOUNTS.DAT  (INDEXED, keyed on ACCT-ID, 145-byte)
+      *>    Input: TRANSACT.DAT  (LINE SEQUENTIAL, 145-byte records)
       *>
       *>  Copybooks:
-      *>    ACCTREC.cpy   — Account record layout (70 bytes)
-      *>    TRANSREC.cpy  — Transaction record layout (103 bytes)
+      *>    ACCTREC.cpy   — Account record layout (145 bytes)
+      *>    TRANSREC.cpy  — Transaction record layout (145 bytes)
       *>    COMCODE.cpy   — Shared status codes and bank identifiers
       *>
       *>  Output Format (to STDOUT, pipe-delimited):
       *>    Ledger:    ACCOUNT|id|name|type|balance|status|opened|lastact
-      *>    Statement: TRANS|id|type|amount|date|time|desc|status
+      *>               (or written as quoted-CSV rows to LEDGER.CSV when
+      *>               the CSV option is given — see LEDGER|CSV-FILE|path)
+      *>    Statement: STATEMENT|BENEFICIARY|beneficiary  +
+      *>               TRANS|id|type|amount|date|time|desc|status
       *>    EOD:       SUMMARY|label|value  +  STATS|category|count
+      *>    Exceptions: EXCEPTION|FROZEN|id|name|balance  +
+      *>               EXCEPTION|NEGATIVE-BALANCE|id|name|balance  +
+      *>               SUMMARY|EXCEPTION-COUNT|count
       *>    Audit:     TRANS|id|acct|type|amount|date|time|desc|status|batch
+      *>               (or written as quoted-CSV rows to AUDIT.CSV when
+      *>               the CSV option is given — see AUDIT|CSV-FILE|path)
+      *>    Dormant:   DORMANT|id|name|lastact|days-inactive
+      *>    Trial Bal: TRIAL-BALANCE|label|value  +
+      *>               EXCEPTION|TRIAL-BALANCE|IMPLIED-OPENING-NEGATIVE|amt
+      *>               (only when the implied opening balance is negative)
+      *>    Consolid.: CONSOLIDATE|bank|checking|savings|total  +
+      *>               SUMMARY|GRAND-CHECKING|value (and GRAND-SAVINGS,
+      *>               GRAND-TOTAL)
       *>    Result:    RESULT|XX  (where XX = status code)
       *>
       *>  Exit Codes:
@@ -46,6 +84,32 @@
       *>    2026-02-17  AKD  Initial implementation — Phase 1
       *>    2026-02-23  AKD  Production headers, file status checks,
       *>                     EVALUATE refactoring for status codes
+      *>    2026-08-08  AKD  ACCOUNTS.DAT reorganized as INDEXED keyed
+      *>                     on ACCT-ID
+      *>    2026-08-09  AKD  STATEMENT now looks up and displays the
+      *>                     account's payable-on-death beneficiary
+      *>                     ahead of the transaction trace
+      *>    2026-08-09  AKD  Added DORMANT operation, flagging accounts
+      *>                     whose ACCT-LAST-ACTIVITY is older than a
+      *>                     configurable day threshold, for unclaimed-
+      *>                     property/escheatment compliance
+      *>    2026-08-09  AKD  LEDGER and AUDIT take an optional CSV
+      *>                     argument to write quoted-CSV files instead
+      *>                     of the pipe-delimited STDOUT listing
+      *>    2026-08-09  AKD  Added TRIAL-BALANCE operation, an arithmetic
+      *>                     self-consistency check across TRANSACT.DAT
+      *>    2026-08-09  AKD  Added CONSOLIDATE operation, rolling up
+      *>                     checking/savings totals across all bank
+      *>                     nodes and the clearing house
+      *>    2026-08-09  AKD  Added EXCEPTIONS operation, an EOD-style
+      *>                     report limited to frozen and negative-
+      *>                     balance accounts
+      *>    2026-08-09  AKD  TRIAL-BALANCE now nets REVERSAL records
+      *>                     against the original DEPOSIT/WITHDRAW they
+      *>                     back out (NET-REVERSAL-AGAINST-ORIGINAL)
+      *>                     instead of excluding them outright, which
+      *>                     let a real imbalance hide behind an
+      *>                     excluded-reversal count
       *>
       *>================================================================*
        IDENTIFICATION DIVISION.
@@ -55,13 +119,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNTS-FILE
-               ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ASSIGN TO WS-ACCT-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
                FILE STATUS IS WS-FILE-STATUS.
            SELECT TRANSACT-FILE
                ASSIGN TO "TRANSACT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TX-STATUS.
+           SELECT CSV-OUTPUT-FILE
+               ASSIGN TO WS-CSV-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -69,11 +139,14 @@
        COPY "ACCTREC.cpy".
        FD  TRANSACT-FILE.
        COPY "TRANSREC.cpy".
+       FD  CSV-OUTPUT-FILE.
+       01  CSV-LINE                  PIC X(200).
 
        WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-PATH      PIC X(60) VALUE "ACCOUNTS.DAT".
        01  WS-FILE-STATUS         PIC XX VALUE SPACES.
        01  WS-TX-STATUS           PIC XX VALUE SPACES.
-       01  WS-OPERATION           PIC X(10) VALUE SPACES.
+       01  WS-OPERATION           PIC X(13) VALUE SPACES.
        01  WS-IN-ACCT-ID          PIC X(10) VALUE SPACES.
        01  WS-TOTAL-BALANCE       PIC S9(15)V99 VALUE 0.
        01  WS-CHECKING-BALANCE    PIC S9(15)V99 VALUE 0.
@@ -84,14 +157,62 @@
        01  WS-TX-LIMIT-COUNT      PIC 9(6) VALUE 0.
        01  WS-TX-BADACCT-COUNT    PIC 9(6) VALUE 0.
        01  WS-TX-FROZEN-COUNT     PIC 9(6) VALUE 0.
+       01  WS-STMT-BENEFICIARY    PIC X(30) VALUE SPACES.
+       01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
+       01  WS-DORMANT-DAYS-STR    PIC X(8) VALUE SPACES.
+       01  WS-DORMANT-DAYS        PIC 9(5) VALUE 0.
+       01  WS-TODAY-INTEGER       PIC 9(8) VALUE 0.
+       01  WS-LASTACT-INTEGER     PIC 9(8) VALUE 0.
+       01  WS-DAYS-INACTIVE       PIC 9(8) VALUE 0.
+       01  WS-OUT-FORMAT          PIC X(4) VALUE SPACES.
+       01  WS-CSV-PATH            PIC X(20) VALUE SPACES.
+       01  WS-CSV-STATUS          PIC XX VALUE SPACES.
+       01  WS-TB-CREDITS          PIC S9(12)V99 VALUE 0.
+       01  WS-TB-DEBITS           PIC S9(12)V99 VALUE 0.
+       01  WS-TB-DIFFERENCE       PIC S9(12)V99 VALUE 0.
+       01  WS-TB-XFER-COUNT       PIC 9(6) VALUE 0.
+       01  WS-TB-XFER-AMOUNT      PIC S9(12)V99 VALUE 0.
+       01  WS-TB-REVERSAL-COUNT   PIC 9(6) VALUE 0.
+       01  WS-TB-REVERSAL-AMOUNT  PIC S9(12)V99 VALUE 0.
+       01  WS-TB-CURRENT-TOTAL    PIC S9(12)V99 VALUE 0.
+       01  WS-TB-IMPLIED-OPENING  PIC S9(12)V99 VALUE 0.
+
+      *>   AKD 2026-08-09: TRANS-ID/TRANS-TYPE of every transaction
+      *>   seen so far this pass, so a REVERSAL ('R') record can look
+      *>   its original transaction's type up by TRANS-REVERSAL-OF and
+      *>   net against it instead of being excluded outright. A
+      *>   REVERSAL's original transaction is always written to
+      *>   TRANSACT.DAT before the reversal itself (TRANSACT.cob's
+      *>   PROCESS-REVERSAL requires FIND-ORIGINAL-TRANSACTION to
+      *>   succeed first), so a single sequential pass always sees it
+      *>   by the time the reversal turns up. Sized the same as
+      *>   RECONCILE.cob's WS-SEEN-TX-TABLE.
+       01  WS-TB-TX-TABLE.
+           05  WS-TB-TX-ENTRY OCCURS 5000 TIMES.
+               10  WS-TB-TX-ID     PIC X(12).
+               10  WS-TB-TX-TYPE   PIC X(1).
+       01  WS-TB-TX-COUNT          PIC 9(6) VALUE 0.
+       01  WS-TB-TX-IDX            PIC 9(6) VALUE 0.
+       01  WS-TB-ORIG-TYPE         PIC X(1) VALUE SPACES.
+       01  WS-TB-ORIG-FOUND        PIC X VALUE 'N'.
+       01  WS-CONS-BANK-LABEL     PIC X(10) VALUE SPACES.
+       01  WS-CONS-BANK-CHECKING  PIC S9(12)V99 VALUE 0.
+       01  WS-CONS-BANK-SAVINGS   PIC S9(12)V99 VALUE 0.
+       01  WS-CONS-BANK-TOTAL     PIC S9(12)V99 VALUE 0.
+       01  WS-CONS-GRAND-CHECKING PIC S9(12)V99 VALUE 0.
+       01  WS-CONS-GRAND-SAVINGS  PIC S9(12)V99 VALUE 0.
+       01  WS-CONS-GRAND-TOTAL    PIC S9(12)V99 VALUE 0.
        COPY "COMCODE.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            ACCEPT WS-OPERATION FROM COMMAND-LINE
 
            EVALUATE WS-OPERATION
                WHEN "LEDGER"
+                   ACCEPT WS-OUT-FORMAT FROM COMMAND-LINE
+                   MOVE FUNCTION TRIM(WS-OUT-FORMAT) TO WS-OUT-FORMAT
                    PERFORM PRINT-LEDGER
                WHEN "STATEMENT"
                    ACCEPT WS-IN-ACCT-ID FROM COMMAND-LINE
@@ -99,7 +220,25 @@
                WHEN "EOD"
                    PERFORM PRINT-EOD
                WHEN "AUDIT"
+                   ACCEPT WS-OUT-FORMAT FROM COMMAND-LINE
+                   MOVE FUNCTION TRIM(WS-OUT-FORMAT) TO WS-OUT-FORMAT
                    PERFORM PRINT-AUDIT
+               WHEN "DORMANT"
+                   MOVE DORMANCY-DEFAULT-DAYS TO WS-DORMANT-DAYS
+                   ACCEPT WS-DORMANT-DAYS-STR FROM COMMAND-LINE
+                   MOVE FUNCTION TRIM(WS-DORMANT-DAYS-STR)
+                       TO WS-DORMANT-DAYS-STR
+                   IF WS-DORMANT-DAYS-STR NOT = SPACES
+                       MOVE FUNCTION NUMVAL(WS-DORMANT-DAYS-STR)
+                           TO WS-DORMANT-DAYS
+                   END-IF
+                   PERFORM PRINT-DORMANT
+               WHEN "TRIAL-BALANCE"
+                   PERFORM PRINT-TRIAL-BALANCE
+               WHEN "CONSOLIDATE"
+                   PERFORM PRINT-CONSOLIDATED
+               WHEN "EXCEPTIONS"
+                   PERFORM PRINT-EXCEPTIONS
                WHEN OTHER
                    DISPLAY "RESULT|99"
            END-EVALUATE
@@ -107,7 +246,15 @@
            STOP RUN.
 
        PRINT-LEDGER.
-           DISPLAY "LEDGER|ACCOUNT DETAIL"
+           IF WS-OUT-FORMAT = "CSV"
+               MOVE "LEDGER.CSV" TO WS-CSV-PATH
+               OPEN OUTPUT CSV-OUTPUT-FILE
+               MOVE '"ACCT-ID","NAME","TYPE","BALANCE","STATUS","OPENED","LASTACT"'
+                   TO CSV-LINE
+               WRITE CSV-LINE
+           ELSE
+               DISPLAY "LEDGER|ACCOUNT DETAIL"
+           END-IF
            OPEN INPUT ACCOUNTS-FILE
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
@@ -120,11 +267,31 @@
                        CLOSE ACCOUNTS-FILE
                        EXIT PERFORM
                END-READ
-               DISPLAY "ACCOUNT|" ACCT-ID "|" ACCT-NAME
-                   "|" ACCT-TYPE "|" ACCT-BALANCE
-                   "|" ACCT-STATUS "|"
-                   ACCT-OPEN-DATE "|"
-                   ACCT-LAST-ACTIVITY
+               IF WS-OUT-FORMAT = "CSV"
+                   STRING '"' DELIMITED BY SIZE
+                       FUNCTION TRIM(ACCT-ID) DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       FUNCTION TRIM(ACCT-NAME) DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       ACCT-TYPE DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       ACCT-BALANCE DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       ACCT-STATUS DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       ACCT-OPEN-DATE DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       ACCT-LAST-ACTIVITY DELIMITED BY SIZE
+                       '"' DELIMITED BY SIZE
+                       INTO CSV-LINE
+                   WRITE CSV-LINE
+               ELSE
+                   DISPLAY "ACCOUNT|" ACCT-ID "|" ACCT-NAME
+                       "|" ACCT-TYPE "|" ACCT-BALANCE
+                       "|" ACCT-STATUS "|"
+                       ACCT-OPEN-DATE "|"
+                       ACCT-LAST-ACTIVITY
+               END-IF
                ADD 1 TO WS-ACCOUNT-COUNT
                ADD ACCT-BALANCE TO WS-TOTAL-BALANCE
                EVALUATE ACCT-TYPE
@@ -134,6 +301,10 @@
                        ADD ACCT-BALANCE TO WS-SAVINGS-BALANCE
                END-EVALUATE
            END-PERFORM
+           IF WS-OUT-FORMAT = "CSV"
+               CLOSE CSV-OUTPUT-FILE
+               DISPLAY "LEDGER|CSV-FILE|" WS-CSV-PATH
+           END-IF
            DISPLAY "SUMMARY|TOTAL-BALANCE|" WS-TOTAL-BALANCE
                "|ACCOUNTS|" WS-ACCOUNT-COUNT
            DISPLAY "SUMMARY|CHECKING-BALANCE|" WS-CHECKING-BALANCE
@@ -142,6 +313,8 @@
 
        PRINT-STATEMENT.
            DISPLAY "STATEMENT|ACCOUNT|" WS-IN-ACCT-ID
+           PERFORM FIND-STATEMENT-ACCOUNT
+           DISPLAY "STATEMENT|BENEFICIARY|" WS-STMT-BENEFICIARY
            OPEN INPUT TRANSACT-FILE
            IF WS-TX-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-TX-STATUS
@@ -163,6 +336,30 @@
            END-PERFORM
            DISPLAY "RESULT|00".
 
+      *>   Scans ACCOUNTS.DAT sequentially for WS-IN-ACCT-ID and
+      *>   captures its payable-on-death beneficiary for the statement
+      *>   header — ACCOUNTS-FILE is opened ACCESS SEQUENTIAL here, so
+      *>   a keyed lookup isn't available; this mirrors the full scan
+      *>   PRINT-LEDGER already does.
+       FIND-STATEMENT-ACCOUNT.
+           MOVE SPACES TO WS-STMT-BENEFICIARY
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ ACCOUNTS-FILE
+                   AT END
+                       CLOSE ACCOUNTS-FILE
+                       EXIT PERFORM
+               END-READ
+               IF ACCT-ID = WS-IN-ACCT-ID
+                   MOVE ACCT-BENEFICIARY TO WS-STMT-BENEFICIARY
+                   CLOSE ACCOUNTS-FILE
+                   EXIT PARAGRAPH
+               END-IF
+           END-PERFORM.
+
        PRINT-EOD.
            DISPLAY "EOD|END-OF-DAY RECONCILIATION"
            OPEN INPUT ACCOUNTS-FILE
@@ -220,8 +417,276 @@
            DISPLAY "STATS|FROZEN|" WS-TX-FROZEN-COUNT
            DISPLAY "RESULT|00".
 
+      *>   A stripped-down EOD for the morning skim: only the accounts
+      *>   that actually need attention -- frozen, or carrying a
+      *>   negative balance -- instead of PRINT-EOD's full summary dump.
+       PRINT-EXCEPTIONS.
+           DISPLAY "EXCEPTIONS|FROZEN AND NEGATIVE-BALANCE ACCOUNTS"
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ ACCOUNTS-FILE
+                   AT END
+                       CLOSE ACCOUNTS-FILE
+                       EXIT PERFORM
+               END-READ
+               IF ACCT-STATUS = 'F'
+                   DISPLAY "EXCEPTION|FROZEN|" ACCT-ID "|" ACCT-NAME
+                       "|" ACCT-BALANCE
+                   ADD 1 TO WS-ACCOUNT-COUNT
+               END-IF
+               IF ACCT-BALANCE < 0
+                   DISPLAY "EXCEPTION|NEGATIVE-BALANCE|" ACCT-ID "|"
+                       ACCT-NAME "|" ACCT-BALANCE
+                   ADD 1 TO WS-ACCOUNT-COUNT
+               END-IF
+           END-PERFORM
+           DISPLAY "SUMMARY|EXCEPTION-COUNT|" WS-ACCOUNT-COUNT
+           DISPLAY "RESULT|00".
+
+      *>   Flags every active account whose ACCT-LAST-ACTIVITY is at
+      *>   least WS-DORMANT-DAYS old, for unclaimed-property/escheatment
+      *>   review. Day counts are compared via FUNCTION INTEGER-OF-DATE
+      *>   rather than raw YYYYMMDD subtraction, so month/year
+      *>   boundaries come out right.
+       PRINT-DORMANT.
+           DISPLAY "DORMANT|INACTIVE ACCOUNTS (>= "
+               WS-DORMANT-DAYS " DAYS)"
+           MOVE FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+               TO WS-TODAY-INTEGER
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ ACCOUNTS-FILE
+                   AT END
+                       CLOSE ACCOUNTS-FILE
+                       EXIT PERFORM
+               END-READ
+               IF ACCT-STATUS = 'A'
+                   MOVE FUNCTION INTEGER-OF-DATE(ACCT-LAST-ACTIVITY)
+                       TO WS-LASTACT-INTEGER
+                   SUBTRACT WS-LASTACT-INTEGER FROM WS-TODAY-INTEGER
+                       GIVING WS-DAYS-INACTIVE
+                   IF WS-DAYS-INACTIVE >= WS-DORMANT-DAYS
+                       DISPLAY "DORMANT|" ACCT-ID "|" ACCT-NAME "|"
+                           ACCT-LAST-ACTIVITY "|" WS-DAYS-INACTIVE
+                       ADD 1 TO WS-ACCOUNT-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+           DISPLAY "SUMMARY|DORMANT-COUNT|" WS-ACCOUNT-COUNT
+           DISPLAY "RESULT|00".
+
+      *>   Arithmetic trial balance across TRANSACT.DAT: sums successful
+      *>   (TRANS-STATUS '00') credit-type transactions (DEPOSIT,
+      *>   INTEREST) against debit-type transactions (WITHDRAW, FEE,
+      *>   WIRE) and derives the opening balance the ledger implies --
+      *>   ACCT-CREATE doesn't post an opening-deposit transaction, so
+      *>   the opening figure can only be backed out, not read directly.
+      *>   TRANSFER records are tallied separately and excluded from
+      *>   the credit/debit totals: a TRANSFER only posts one row (the
+      *>   debit leg on the source account -- see PROCESS-TRANSFER in
+      *>   TRANSACT.cob), and it can't be classified credit or debit
+      *>   from a single sequential pass.
+      *>   REVERSAL records ARE folded into the credit/debit totals
+      *>   (AKD 2026-08-09): NET-REVERSAL-AGAINST-ORIGINAL looks the
+      *>   reversal's TRANS-REVERSAL-OF up against every TRANS-ID seen
+      *>   so far this pass and nets it the opposite way from whatever
+      *>   the original DEPOSIT/WITHDRAW posted -- TRANSACT.cob only
+      *>   ever reverses a 'D' or a 'W', and always writes the
+      *>   original before the reversal, so one sequential pass always
+      *>   has the original in hand by the time the reversal appears.
+      *>   WS-TB-REVERSAL-COUNT/-AMOUNT below still tally every
+      *>   reversal for the DISPLAY line, same as before.
+      *>   A negative implied opening balance is impossible for a real
+      *>   ledger, so it is flagged as an EXCEPTION.
+       PRINT-TRIAL-BALANCE.
+           DISPLAY "TRIAL-BALANCE|LEDGER ARITHMETIC CHECK"
+           OPEN INPUT TRANSACT-FILE
+           IF WS-TX-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-TX-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ TRANSACT-FILE
+                   AT END
+                       CLOSE TRANSACT-FILE
+                       EXIT PERFORM
+               END-READ
+               IF TRANS-STATUS = '00'
+                   EVALUATE TRANS-TYPE
+                       WHEN 'D'
+                       WHEN 'I'
+                           ADD TRANS-AMOUNT TO WS-TB-CREDITS
+                       WHEN 'W'
+                       WHEN 'F'
+                       WHEN 'X'
+                           ADD TRANS-AMOUNT TO WS-TB-DEBITS
+                       WHEN 'T'
+                           ADD 1 TO WS-TB-XFER-COUNT
+                           ADD TRANS-AMOUNT TO WS-TB-XFER-AMOUNT
+                       WHEN 'R'
+                           ADD 1 TO WS-TB-REVERSAL-COUNT
+                           ADD TRANS-AMOUNT TO WS-TB-REVERSAL-AMOUNT
+                           PERFORM NET-REVERSAL-AGAINST-ORIGINAL
+                   END-EVALUATE
+                   IF WS-TB-TX-COUNT < 5000
+                       ADD 1 TO WS-TB-TX-COUNT
+                       MOVE TRANS-ID   TO WS-TB-TX-ID(WS-TB-TX-COUNT)
+                       MOVE TRANS-TYPE TO WS-TB-TX-TYPE(WS-TB-TX-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM
+           SUBTRACT WS-TB-DEBITS FROM WS-TB-CREDITS
+               GIVING WS-TB-DIFFERENCE
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ ACCOUNTS-FILE
+                   AT END
+                       CLOSE ACCOUNTS-FILE
+                       EXIT PERFORM
+               END-READ
+               ADD ACCT-BALANCE TO WS-TB-CURRENT-TOTAL
+           END-PERFORM
+           SUBTRACT WS-TB-DIFFERENCE FROM WS-TB-CURRENT-TOTAL
+               GIVING WS-TB-IMPLIED-OPENING
+           DISPLAY "TRIAL-BALANCE|CREDITS|" WS-TB-CREDITS
+           DISPLAY "TRIAL-BALANCE|DEBITS|" WS-TB-DEBITS
+           DISPLAY "TRIAL-BALANCE|DIFFERENCE|" WS-TB-DIFFERENCE
+           DISPLAY "TRIAL-BALANCE|CURRENT-TOTAL|" WS-TB-CURRENT-TOTAL
+           DISPLAY "TRIAL-BALANCE|IMPLIED-OPENING|" WS-TB-IMPLIED-OPENING
+           DISPLAY "TRIAL-BALANCE|EXCLUDED-TRANSFERS|"
+               WS-TB-XFER-COUNT "|" WS-TB-XFER-AMOUNT
+           DISPLAY "TRIAL-BALANCE|EXCLUDED-REVERSALS|"
+               WS-TB-REVERSAL-COUNT "|" WS-TB-REVERSAL-AMOUNT
+           IF WS-TB-IMPLIED-OPENING < 0
+               DISPLAY "EXCEPTION|TRIAL-BALANCE|IMPLIED-OPENING-NEGATIVE|"
+                   WS-TB-IMPLIED-OPENING
+           END-IF
+           DISPLAY "RESULT|00".
+
+      *>   Looks TRANS-REVERSAL-OF up in WS-TB-TX-TABLE and nets the
+      *>   current REVERSAL record the opposite way from the original
+      *>   DEPOSIT/WITHDRAW it backs out: an 'R' reversing a 'D' is
+      *>   added to debits (undoing a credit), and an 'R' reversing a
+      *>   'W' is added to credits (undoing a debit). If the original
+      *>   can't be found (shouldn't happen -- TRANSACT.cob always
+      *>   writes it first) the reversal is left out of both totals,
+      *>   same as the old behavior, rather than guessed at.
+       NET-REVERSAL-AGAINST-ORIGINAL.
+           MOVE 'N' TO WS-TB-ORIG-FOUND
+           PERFORM VARYING WS-TB-TX-IDX FROM 1 BY 1
+               UNTIL WS-TB-TX-IDX > WS-TB-TX-COUNT
+               IF WS-TB-TX-ID(WS-TB-TX-IDX) = TRANS-REVERSAL-OF
+                   MOVE WS-TB-TX-TYPE(WS-TB-TX-IDX) TO WS-TB-ORIG-TYPE
+                   MOVE 'Y' TO WS-TB-ORIG-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-TB-ORIG-FOUND = 'Y'
+               IF WS-TB-ORIG-TYPE = 'D'
+                   ADD TRANS-AMOUNT TO WS-TB-DEBITS
+               ELSE
+                   IF WS-TB-ORIG-TYPE = 'W'
+                       ADD TRANS-AMOUNT TO WS-TB-CREDITS
+                   END-IF
+               END-IF
+           END-IF.
+
+      *>   Rolls up checking/savings totals bank-by-bank and in
+      *>   aggregate across all 5 bank nodes plus the clearing house.
+      *>   Run from a directory with BANK_A..BANK_E and CLEARING as
+      *>   siblings (the same layout SETTLE.cob's PROCESS-ALL-OUTBOUND
+      *>   already assumes for ../BANK_X/OUTBOUND.DAT) -- a bank whose
+      *>   ACCOUNTS.DAT can't be opened from here is skipped rather
+      *>   than failing the whole report, the same as a bank with no
+      *>   outbound file is skipped by PROCESS-ONE-BANK-OUTBOUND there.
+       PRINT-CONSOLIDATED.
+           DISPLAY "CONSOLIDATE|ALL-BANK ROLLUP"
+           MOVE "../BANK_A/ACCOUNTS.DAT" TO WS-ACCT-FILE-PATH
+           MOVE "BANK_A" TO WS-CONS-BANK-LABEL
+           PERFORM PROCESS-ONE-BANK-LEDGER
+
+           MOVE "../BANK_B/ACCOUNTS.DAT" TO WS-ACCT-FILE-PATH
+           MOVE "BANK_B" TO WS-CONS-BANK-LABEL
+           PERFORM PROCESS-ONE-BANK-LEDGER
+
+           MOVE "../BANK_C/ACCOUNTS.DAT" TO WS-ACCT-FILE-PATH
+           MOVE "BANK_C" TO WS-CONS-BANK-LABEL
+           PERFORM PROCESS-ONE-BANK-LEDGER
+
+           MOVE "../BANK_D/ACCOUNTS.DAT" TO WS-ACCT-FILE-PATH
+           MOVE "BANK_D" TO WS-CONS-BANK-LABEL
+           PERFORM PROCESS-ONE-BANK-LEDGER
+
+           MOVE "../BANK_E/ACCOUNTS.DAT" TO WS-ACCT-FILE-PATH
+           MOVE "BANK_E" TO WS-CONS-BANK-LABEL
+           PERFORM PROCESS-ONE-BANK-LEDGER
+
+           MOVE "../CLEARING/ACCOUNTS.DAT" TO WS-ACCT-FILE-PATH
+           MOVE "CLEARING" TO WS-CONS-BANK-LABEL
+           PERFORM PROCESS-ONE-BANK-LEDGER
+
+           DISPLAY "SUMMARY|GRAND-CHECKING|" WS-CONS-GRAND-CHECKING
+           DISPLAY "SUMMARY|GRAND-SAVINGS|" WS-CONS-GRAND-SAVINGS
+           DISPLAY "SUMMARY|GRAND-TOTAL|" WS-CONS-GRAND-TOTAL
+           DISPLAY "RESULT|00".
+
+       PROCESS-ONE-BANK-LEDGER.
+           MOVE 0 TO WS-CONS-BANK-CHECKING
+           MOVE 0 TO WS-CONS-BANK-SAVINGS
+           MOVE 0 TO WS-CONS-BANK-TOTAL
+           OPEN INPUT ACCOUNTS-FILE
+           IF WS-FILE-STATUS NOT = '00'
+      *>       No node at that path from here -- skip it
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ ACCOUNTS-FILE
+                   AT END
+                       CLOSE ACCOUNTS-FILE
+                       EXIT PERFORM
+               END-READ
+               ADD ACCT-BALANCE TO WS-CONS-BANK-TOTAL
+               EVALUATE ACCT-TYPE
+                   WHEN 'C'
+                       ADD ACCT-BALANCE TO WS-CONS-BANK-CHECKING
+                   WHEN 'S'
+                       ADD ACCT-BALANCE TO WS-CONS-BANK-SAVINGS
+               END-EVALUATE
+           END-PERFORM
+           DISPLAY "CONSOLIDATE|" WS-CONS-BANK-LABEL "|"
+               WS-CONS-BANK-CHECKING "|" WS-CONS-BANK-SAVINGS "|"
+               WS-CONS-BANK-TOTAL
+           ADD WS-CONS-BANK-CHECKING TO WS-CONS-GRAND-CHECKING
+           ADD WS-CONS-BANK-SAVINGS TO WS-CONS-GRAND-SAVINGS
+           ADD WS-CONS-BANK-TOTAL TO WS-CONS-GRAND-TOTAL.
+
        PRINT-AUDIT.
-           DISPLAY "AUDIT|TRANSACTION LEDGER"
+           IF WS-OUT-FORMAT = "CSV"
+               MOVE "AUDIT.CSV" TO WS-CSV-PATH
+               OPEN OUTPUT CSV-OUTPUT-FILE
+               MOVE '"TRANS-ID","ACCT-ID","TYPE","AMOUNT","DATE","TIME","DESC","STATUS","BATCH-ID"'
+                   TO CSV-LINE
+               WRITE CSV-LINE
+           ELSE
+               DISPLAY "AUDIT|TRANSACTION LEDGER"
+           END-IF
            OPEN INPUT TRANSACT-FILE
            IF WS-TX-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-TX-STATUS
@@ -234,10 +699,38 @@
                        CLOSE TRANSACT-FILE
                        EXIT PERFORM
                END-READ
-               DISPLAY "TRANS|" TRANS-ID "|"
-                   TRANS-ACCT-ID "|" TRANS-TYPE "|"
-                   TRANS-AMOUNT "|" TRANS-DATE "|"
-                   TRANS-TIME "|" TRANS-DESC "|"
-                   TRANS-STATUS "|" TRANS-BATCH-ID
+               IF WS-OUT-FORMAT = "CSV"
+                   STRING '"' DELIMITED BY SIZE
+                       FUNCTION TRIM(TRANS-ID) DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       FUNCTION TRIM(TRANS-ACCT-ID) DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       TRANS-TYPE DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       TRANS-AMOUNT DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       TRANS-DATE DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       TRANS-TIME DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       FUNCTION TRIM(TRANS-DESC) DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       TRANS-STATUS DELIMITED BY SIZE
+                       '","' DELIMITED BY SIZE
+                       FUNCTION TRIM(TRANS-BATCH-ID) DELIMITED BY SIZE
+                       '"' DELIMITED BY SIZE
+                       INTO CSV-LINE
+                   WRITE CSV-LINE
+               ELSE
+                   DISPLAY "TRANS|" TRANS-ID "|"
+                       TRANS-ACCT-ID "|" TRANS-TYPE "|"
+                       TRANS-AMOUNT "|" TRANS-DATE "|"
+                       TRANS-TIME "|" TRANS-DESC "|"
+                       TRANS-STATUS "|" TRANS-BATCH-ID
+               END-IF
            END-PERFORM
+           IF WS-OUT-FORMAT = "CSV"
+               CLOSE CSV-OUTPUT-FILE
+               DISPLAY "AUDIT|CSV-FILE|" WS-CSV-PATH
+           END-IF
            DISPLAY "RESULT|00".
