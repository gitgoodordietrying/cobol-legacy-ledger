@@ -21,9 +21,19 @@
       *>    4. Write debit + credit transaction records
       *>
       *>  Files:
-      *>    Input/Output: ACCOUNTS.DAT  (clearing nostro accounts)
+      *>    Input/Output: ACCOUNTS.DAT  (INDEXED, keyed on ACCT-ID,
+      *>                  clearing nostro accounts)
       *>    Output:       TRANSACT.DAT  (settlement transaction log)
       *>    Input:        ../BANK_X/OUTBOUND.DAT (5 bank outbound files)
+      *>    Output:       ../BANK_X/SETTLED.DAT (per-bank confirmation
+      *>                  of which of that bank's outbound requests
+      *>                  settled — SOURCE|DEST|AMOUNT|DAY|SETTLED)
+      *>
+      *>  Result:      RESULT|XX
+      *>
+      *>  Exit Codes:
+      *>    RESULT|00 — Settlement run completed
+      *>    RESULT|99 — File I/O error
       *>
       *>  Copybooks:
       *>    ACCTREC.cpy  — Account record layout
@@ -34,6 +44,24 @@
       *>
       *>  Change Log:
       *>    2026-02-24  AKD  Initial implementation — Simulation
+      *>    2026-08-08  AKD  ACCOUNTS.DAT reorganized as INDEXED keyed
+      *>                     on ACCT-ID
+      *>    2026-08-09  AKD  Carries ACCT-FEE-EXEMPT through the account
+      *>                     table load/save round trip
+      *>    2026-08-09  AKD  Added a net-to-zero check across all
+      *>                     nostro balances at the end of each run
+      *>    2026-08-09  AKD  PROCESS-SETTLEMENT now skips (and warns
+      *>                     on) any outbound record whose day
+      *>                     doesn't match the day being settled
+      *>    2026-08-09  AKD  Writes a SETTLED.DAT confirmation back to
+      *>                     each bank's own directory listing which
+      *>                     outbound requests cleared
+      *>    2026-08-09  AKD  PROCESS-ALL-OUTBOUND now walks COMCODE.cpy's
+      *>                     BANK-NODE-TABLE instead of one hardcoded
+      *>                     PERFORM block per bank
+      *>    2026-08-09  AKD  Added RESULT|XX on exit, matching the
+      *>                     other batch programs — EODRUN.cob halts
+      *>                     the whole chain on anything but RESULT|00
       *>
       *>================================================================*
        IDENTIFICATION DIVISION.
@@ -44,7 +72,9 @@
        FILE-CONTROL.
            SELECT ACCOUNTS-FILE
                ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
                FILE STATUS IS WS-FILE-STATUS.
            SELECT TRANSACT-FILE
                ASSIGN TO "TRANSACT.DAT"
@@ -54,6 +84,10 @@
                ASSIGN TO WS-OB-FILE-PATH
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-OB-STATUS.
+           SELECT SETTLED-FILE
+               ASSIGN TO WS-SETTLED-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SETTLED-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -63,6 +97,8 @@
        COPY "TRANSREC.cpy".
        FD  OUTBOUND-FILE.
        01  OUTBOUND-LINE             PIC X(120).
+       FD  SETTLED-FILE.
+       01  SETTLED-LINE              PIC X(120).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS            PIC XX VALUE SPACES.
@@ -74,6 +110,26 @@
        01  WS-CURRENT-TIME           PIC 9(6) VALUE 0.
        01  WS-CURRENT-BANK-LTR      PIC X(1) VALUE SPACES.
        01  WS-IN-ACCT-ID            PIC X(10) VALUE SPACES.
+      *>   Net-to-zero check across all nostro balances — every
+      *>   settlement leg debits one nostro and credits another for
+      *>   the same amount, so the sum of all nostro balances must
+      *>   be identical before and after a day's run. A non-zero
+      *>   WS-NOSTRO-DIFF means a leg posted without its matching
+      *>   opposite leg and the clearing house has drifted out of
+      *>   balance.
+       01  WS-NOSTRO-SUM-CURRENT    PIC S9(12)V99 VALUE 0.
+       01  WS-NOSTRO-SUM-BEFORE     PIC S9(12)V99 VALUE 0.
+       01  WS-NOSTRO-SUM-AFTER      PIC S9(12)V99 VALUE 0.
+       01  WS-NOSTRO-DIFF           PIC S9(12)V99 VALUE 0.
+       01  WS-STL-SKIPPED           PIC 9(5) VALUE 0.
+      *>   Confirmation file written back into each bank's own
+      *>   directory listing which of its outbound requests settled,
+      *>   so the bank node can reconcile its own side rather than
+      *>   only ever sending requests one-way into the clearing house.
+       01  WS-SETTLED-STATUS        PIC XX VALUE SPACES.
+       01  WS-SETTLED-FILE-PATH     PIC X(60) VALUE SPACES.
+       01  WS-SETTLED-OPEN          PIC X VALUE 'N'.
+       01  WS-BANK-IDX              PIC 9(1) VALUE 0.
        COPY "ACCTIO.cpy".
        COPY "COMCODE.cpy".
        COPY "SIMREC.cpy".
@@ -89,6 +145,8 @@
            MOVE FUNCTION NUMVAL(WS-DAY-NUM-STR) TO WS-DAY-NUM
 
            PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM SUM-NOSTRO-BALANCES
+           MOVE WS-NOSTRO-SUM-CURRENT TO WS-NOSTRO-SUM-BEFORE
 
       *>   Open settlement transaction log for append
            OPEN EXTEND TRANSACT-FILE
@@ -96,6 +154,7 @@
                OPEN OUTPUT TRANSACT-FILE
                IF WS-TX-STATUS NOT = '00'
                    DISPLAY "ERROR|TX-FILE|" WS-TX-STATUS
+                   DISPLAY "RESULT|99"
                    STOP RUN
                END-IF
            END-IF
@@ -104,11 +163,15 @@
 
            PERFORM PROCESS-ALL-OUTBOUND
 
+           PERFORM SUM-NOSTRO-BALANCES
+           MOVE WS-NOSTRO-SUM-CURRENT TO WS-NOSTRO-SUM-AFTER
+
            CLOSE TRANSACT-FILE
            PERFORM SAVE-ALL-ACCOUNTS
 
            DISPLAY "  Settlements:  " WS-STL-COUNT
            DISPLAY "  Total volume: " WS-STL-TOTAL-VOL
+           DISPLAY "  Skipped (wrong day): " WS-STL-SKIPPED
            DISPLAY "=== END SETTLE DAY " WS-DAY-NUM " ==="
            DISPLAY ""
 
@@ -120,6 +183,27 @@
                    " = " WS-A-BALANCE(WS-ACCT-IDX)
            END-PERFORM
 
+      *>   Net-to-zero check — every leg pair must cancel out
+           COMPUTE WS-NOSTRO-DIFF =
+               WS-NOSTRO-SUM-AFTER - WS-NOSTRO-SUM-BEFORE
+           END-COMPUTE
+           IF WS-NOSTRO-DIFF = 0
+               DISPLAY "NOSTRO-CHECK|BALANCED|" WS-NOSTRO-SUM-BEFORE
+                   "|" WS-NOSTRO-SUM-AFTER
+           ELSE
+               DISPLAY "********************************************"
+               DISPLAY "  NOSTRO OUT OF BALANCE"
+               DISPLAY "  Sum before: " WS-NOSTRO-SUM-BEFORE
+               DISPLAY "  Sum after:  " WS-NOSTRO-SUM-AFTER
+               DISPLAY "  Difference: " WS-NOSTRO-DIFF
+               DISPLAY "********************************************"
+               DISPLAY "NOSTRO-CHECK|OUT-OF-BALANCE|"
+                   WS-NOSTRO-SUM-BEFORE "|" WS-NOSTRO-SUM-AFTER
+                   "|" WS-NOSTRO-DIFF
+           END-IF
+
+           DISPLAY "RESULT|00"
+
            STOP RUN.
 
        LOAD-ALL-ACCOUNTS.
@@ -127,6 +211,7 @@
            OPEN INPUT ACCOUNTS-FILE
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
                STOP RUN
            END-IF
            PERFORM UNTIL 1 = 0
@@ -138,33 +223,56 @@
                ADD 1 TO WS-ACCOUNT-COUNT
                MOVE ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
                MOVE ACCT-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
+               MOVE ACCT-JOINT-OWNER TO WS-A-JOINT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-BENEFICIARY TO WS-A-BENEF(WS-ACCOUNT-COUNT)
                MOVE ACCT-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
                MOVE ACCT-BALANCE TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
                MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
                MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
                MOVE ACCT-LAST-ACTIVITY
                    TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-FEE-EXEMPT TO WS-A-EXEMPT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-DATE
+                   TO WS-A-MATURITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CD-RATE TO WS-A-CD-RATE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-PAID
+                   TO WS-A-MAT-PAID(WS-ACCOUNT-COUNT)
            END-PERFORM.
 
        SAVE-ALL-ACCOUNTS.
            OPEN OUTPUT ACCOUNTS-FILE
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY "ERROR|FILE-OPEN|" WS-FILE-STATUS
+               DISPLAY "RESULT|99"
                STOP RUN
            END-IF
            PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
                UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
                MOVE WS-A-ID(WS-ACCT-IDX) TO ACCT-ID
                MOVE WS-A-NAME(WS-ACCT-IDX) TO ACCT-NAME
+               MOVE WS-A-JOINT(WS-ACCT-IDX) TO ACCT-JOINT-OWNER
+               MOVE WS-A-BENEF(WS-ACCT-IDX) TO ACCT-BENEFICIARY
                MOVE WS-A-TYPE(WS-ACCT-IDX) TO ACCT-TYPE
                MOVE WS-A-BALANCE(WS-ACCT-IDX) TO ACCT-BALANCE
                MOVE WS-A-STATUS(WS-ACCT-IDX) TO ACCT-STATUS
                MOVE WS-A-OPEN(WS-ACCT-IDX) TO ACCT-OPEN-DATE
                MOVE WS-A-ACTIVITY(WS-ACCT-IDX) TO ACCT-LAST-ACTIVITY
+               MOVE WS-A-EXEMPT(WS-ACCT-IDX) TO ACCT-FEE-EXEMPT
+               MOVE WS-A-MATURITY(WS-ACCT-IDX) TO ACCT-MATURITY-DATE
+               MOVE WS-A-CD-RATE(WS-ACCT-IDX) TO ACCT-CD-RATE
+               MOVE WS-A-MAT-PAID(WS-ACCT-IDX)
+                   TO ACCT-MATURITY-PAID
                WRITE ACCOUNT-RECORD
            END-PERFORM
            CLOSE ACCOUNTS-FILE.
 
+       SUM-NOSTRO-BALANCES.
+           MOVE 0 TO WS-NOSTRO-SUM-CURRENT
+           PERFORM VARYING WS-ACCT-IDX FROM 1 BY 1
+               UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
+               ADD WS-A-BALANCE(WS-ACCT-IDX) TO WS-NOSTRO-SUM-CURRENT
+           END-PERFORM.
+
        FIND-NOSTRO-ACCOUNT.
       *>   Search clearing account table for WS-IN-ACCT-ID
            MOVE 'N' TO WS-FOUND-FLAG
@@ -179,26 +287,23 @@
            END-PERFORM.
 
        PROCESS-ALL-OUTBOUND.
-      *>   Process outbound files from each bank
-           MOVE "../BANK_A/OUTBOUND.DAT" TO WS-OB-FILE-PATH
-           MOVE 'A' TO WS-CURRENT-BANK-LTR
-           PERFORM PROCESS-ONE-BANK-OUTBOUND
-
-           MOVE "../BANK_B/OUTBOUND.DAT" TO WS-OB-FILE-PATH
-           MOVE 'B' TO WS-CURRENT-BANK-LTR
-           PERFORM PROCESS-ONE-BANK-OUTBOUND
-
-           MOVE "../BANK_C/OUTBOUND.DAT" TO WS-OB-FILE-PATH
-           MOVE 'C' TO WS-CURRENT-BANK-LTR
-           PERFORM PROCESS-ONE-BANK-OUTBOUND
-
-           MOVE "../BANK_D/OUTBOUND.DAT" TO WS-OB-FILE-PATH
-           MOVE 'D' TO WS-CURRENT-BANK-LTR
-           PERFORM PROCESS-ONE-BANK-OUTBOUND
-
-           MOVE "../BANK_E/OUTBOUND.DAT" TO WS-OB-FILE-PATH
-           MOVE 'E' TO WS-CURRENT-BANK-LTR
-           PERFORM PROCESS-ONE-BANK-OUTBOUND.
+      *>   Walk every spoke bank node in COMCODE.cpy's BANK-NODE-TABLE
+      *>   (the first BANK-NODE-COUNT entries — the last is CLEARING
+      *>   itself) rather than one hardcoded PERFORM block per bank,
+      *>   so a new bank node is onboarded by adding a table entry,
+      *>   not by editing this program.
+           PERFORM VARYING WS-BANK-IDX FROM 1 BY 1
+               UNTIL WS-BANK-IDX > BANK-NODE-COUNT
+               MOVE BANK-NODE-ENTRY(WS-BANK-IDX)(6:1)
+                   TO WS-CURRENT-BANK-LTR
+               MOVE SPACES TO WS-OB-FILE-PATH
+               STRING "../" DELIMITED BY SIZE
+                   FUNCTION TRIM(BANK-NODE-ENTRY(WS-BANK-IDX))
+                       DELIMITED BY SIZE
+                   "/OUTBOUND.DAT" DELIMITED BY SIZE
+                   INTO WS-OB-FILE-PATH
+               PERFORM PROCESS-ONE-BANK-OUTBOUND
+           END-PERFORM.
 
        PROCESS-ONE-BANK-OUTBOUND.
            OPEN INPUT OUTBOUND-FILE
@@ -206,10 +311,28 @@
       *>       No outbound file for this bank — skip
                EXIT PARAGRAPH
            END-IF
+
+      *>   Open this bank's confirmation file in its own directory
+           MOVE SPACES TO WS-SETTLED-FILE-PATH
+           STRING "../BANK_" DELIMITED BY SIZE
+               WS-CURRENT-BANK-LTR DELIMITED BY SIZE
+               "/SETTLED.DAT" DELIMITED BY SIZE
+               INTO WS-SETTLED-FILE-PATH
+           OPEN OUTPUT SETTLED-FILE
+           IF WS-SETTLED-STATUS = '00'
+               MOVE 'Y' TO WS-SETTLED-OPEN
+           ELSE
+               MOVE 'N' TO WS-SETTLED-OPEN
+               DISPLAY "WARN: Could not open " WS-SETTLED-FILE-PATH
+           END-IF
+
            PERFORM UNTIL 1 = 0
                READ OUTBOUND-FILE
                    AT END
                        CLOSE OUTBOUND-FILE
+                       IF WS-SETTLED-OPEN = 'Y'
+                           CLOSE SETTLED-FILE
+                       END-IF
                        EXIT PERFORM
                END-READ
                PERFORM PROCESS-SETTLEMENT
@@ -231,6 +354,21 @@
                FUNCTION TRIM(WS-OBP-AMT-STR))
                TO WS-STL-AMOUNT
 
+      *>   An outbound file can accumulate more than one day's
+      *>   records before SETTLE runs — skip anything not stamped
+      *>   for the day this run was invoked for, rather than posting
+      *>   stale or future-dated entries as if they were today's
+           MOVE FUNCTION NUMVAL(
+               FUNCTION TRIM(WS-OBP-DAY-STR))
+               TO WS-OBP-DAY
+           IF WS-OBP-DAY NOT = WS-DAY-NUM
+               ADD 1 TO WS-STL-SKIPPED
+               DISPLAY "WARN: Outbound record for day " WS-OBP-DAY
+                   " skipped (settling day " WS-DAY-NUM ") "
+                   WS-OBP-SOURCE " -> " WS-OBP-DEST
+               EXIT PARAGRAPH
+           END-IF
+
       *>   Extract source bank letter (ACT-A-xxx → 'A', pos 5)
            MOVE WS-OBP-SOURCE(5:1) TO WS-STL-SOURCE-LTR
       *>   Extract dest bank letter (ACT-B-xxx → 'B', pos 5)
@@ -326,4 +464,19 @@
            MOVE WS-CURRENT-DATE TO WS-A-ACTIVITY(WS-STL-DST-IDX)
 
            ADD WS-STL-AMOUNT TO WS-STL-TOTAL-VOL
-           ADD 1 TO WS-STL-COUNT.
+           ADD 1 TO WS-STL-COUNT
+
+      *>   Confirm settlement back to the originating bank
+           IF WS-SETTLED-OPEN = 'Y'
+               MOVE SPACES TO SETTLED-LINE
+               STRING WS-OBP-SOURCE DELIMITED BY SPACE
+                   "|" DELIMITED BY SIZE
+                   WS-OBP-DEST DELIMITED BY SPACE
+                   "|" DELIMITED BY SIZE
+                   WS-STL-AMOUNT DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-OBP-DAY DELIMITED BY SIZE
+                   "|SETTLED" DELIMITED BY SIZE
+                   INTO SETTLED-LINE
+               WRITE SETTLED-LINE
+           END-IF.
