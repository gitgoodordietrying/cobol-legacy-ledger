@@ -24,12 +24,14 @@
       *>                        balance (fixes KNOWN_ISSUES T11)
       *>
       *>  Files:
-      *>    Input/Output: ACCOUNTS.DAT  (70-byte, LINE SEQUENTIAL)
-      *>    Output:       TRANSACT.DAT  (103-byte, LINE SEQUENTIAL)
+      *>    Input/Output: ACCOUNTS.DAT  (145-byte, INDEXED, keyed on ACCT-ID)
+      *>    Output:       TRANSACT.DAT  (145-byte, LINE SEQUENTIAL)
+      *>    I-O:          TXSEQ.DAT (1-record TRX-n sequence counter)
       *>
       *>  Copybooks:
-      *>    ACCTREC.cpy   — Account record layout (70 bytes)
-      *>    TRANSREC.cpy  — Transaction record layout (103 bytes)
+      *>    ACCTREC.cpy   — Account record layout (145 bytes)
+      *>    TRANSREC.cpy  — Transaction record layout (145 bytes)
+      *>    SEQREC.cpy    — Transaction sequence record layout
       *>    COMCODE.cpy   — Shared status codes and bank identifiers
       *>    ACCTIO.cpy    — Shared account I/O variables
       *>
@@ -45,6 +47,13 @@
       *>
       *>  Change Log:
       *>    2026-02-23  AKD  Initial implementation — Phase 2
+      *>    2026-08-08  AKD  ACCOUNTS.DAT reorganized as INDEXED keyed
+      *>                     on ACCT-ID
+      *>    2026-08-08  AKD  TRX-n numbering now driven by a persistent
+      *>                     TXSEQ.DAT counter instead of rescanning
+      *>                     TRANSACT.DAT on every run
+      *>    2026-08-09  AKD  ASSESS-FEES checks ACCT-FEE-EXEMPT before the
+      *>                     balance-threshold waiver logic
       *>
       *>================================================================*
        IDENTIFICATION DIVISION.
@@ -55,12 +64,18 @@
        FILE-CONTROL.
            SELECT ACCOUNTS-FILE
                ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
                FILE STATUS IS WS-FILE-STATUS.
            SELECT TRANSACT-FILE
                ASSIGN TO "TRANSACT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-TX-STATUS.
+           SELECT SEQUENCE-FILE
+               ASSIGN TO "TXSEQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -68,10 +83,13 @@
        COPY "ACCTREC.cpy".
        FD  TRANSACT-FILE.
        COPY "TRANSREC.cpy".
+       FD  SEQUENCE-FILE.
+       COPY "SEQREC.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC XX VALUE SPACES.
        01  WS-TX-STATUS           PIC XX VALUE SPACES.
+       01  WS-SEQ-STATUS          PIC XX VALUE SPACES.
        01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
        01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
        01  WS-IN-ACCT-ID          PIC X(10) VALUE SPACES.
@@ -108,7 +126,7 @@
            DISPLAY ""
 
            PERFORM LOAD-ALL-ACCOUNTS
-           PERFORM COUNT-EXISTING-TRANSACTIONS
+           PERFORM READ-TX-SEQUENCE
 
       *>   Derive node code from first account ID
            IF WS-ACCOUNT-COUNT > 0
@@ -152,6 +170,16 @@
        ASSESS-FEES.
            MOVE 0 TO WS-TOTAL-FEE
 
+      *>   Branch-staff-set exemption checked ahead of the usual
+      *>   balance-threshold waiver -- VIP/negotiated-fee accounts
+      *>   skip fees regardless of balance.
+           IF WS-A-EXEMPT(WS-ACCT-IDX) = 'Y'
+               ADD 1 TO WS-ACCOUNTS-WAIVED
+               DISPLAY "FEE-SKIP|" WS-A-ID(WS-ACCT-IDX)
+                   "|FEE-EXEMPT-ACCOUNT"
+               EXIT PARAGRAPH
+           END-IF
+
       *>   Check maintenance fee waiver
            IF WS-A-BALANCE(WS-ACCT-IDX) > WS-WAIVER-THRESHOLD
                ADD 1 TO WS-ACCOUNTS-WAIVED
@@ -182,6 +210,7 @@
 
       *>   Generate transaction ID
            ADD 1 TO WS-TX-ID-NUM
+           PERFORM SAVE-TX-SEQUENCE
            MOVE SPACES TO WS-TX-ID
            STRING "TRX-" DELIMITED SIZE
                WS-NODE-CODE DELIMITED SIZE
@@ -231,21 +260,30 @@
            ADD 1 TO WS-ACCOUNTS-ASSESSED
            ADD WS-TOTAL-FEE TO WS-TOTAL-FEES.
 
-       COUNT-EXISTING-TRANSACTIONS.
-           OPEN INPUT TRANSACT-FILE
-           IF WS-TX-STATUS NOT = "00"
-               MOVE 0 TO WS-TX-ID-NUM
-           ELSE
-               PERFORM UNTIL 1 = 0
-                   READ TRANSACT-FILE
-                       AT END
-                           CLOSE TRANSACT-FILE
-                           EXIT PERFORM
-                   END-READ
-                   ADD 1 TO WS-TX-ID-NUM
-               END-PERFORM
+       READ-TX-SEQUENCE.
+           MOVE 0 TO WS-TX-ID-NUM
+           OPEN INPUT SEQUENCE-FILE
+           IF WS-SEQ-STATUS = '00'
+               READ SEQUENCE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SEQ-NUMBER TO WS-TX-ID-NUM
+               END-READ
+               CLOSE SEQUENCE-FILE
            END-IF.
 
+       SAVE-TX-SEQUENCE.
+           MOVE WS-TX-ID-NUM TO SEQ-NUMBER
+           OPEN OUTPUT SEQUENCE-FILE
+           IF WS-SEQ-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-SEQ-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           WRITE SEQUENCE-RECORD
+           CLOSE SEQUENCE-FILE.
+
        LOAD-ALL-ACCOUNTS.
            MOVE 0 TO WS-ACCOUNT-COUNT
            OPEN INPUT ACCOUNTS-FILE
@@ -263,12 +301,20 @@
                ADD 1 TO WS-ACCOUNT-COUNT
                MOVE ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
                MOVE ACCT-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
+               MOVE ACCT-JOINT-OWNER TO WS-A-JOINT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-BENEFICIARY TO WS-A-BENEF(WS-ACCOUNT-COUNT)
                MOVE ACCT-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
                MOVE ACCT-BALANCE TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
                MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
                MOVE ACCT-OPEN-DATE TO WS-A-OPEN(WS-ACCOUNT-COUNT)
                MOVE ACCT-LAST-ACTIVITY
                    TO WS-A-ACTIVITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-FEE-EXEMPT TO WS-A-EXEMPT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-DATE
+                   TO WS-A-MATURITY(WS-ACCOUNT-COUNT)
+               MOVE ACCT-CD-RATE TO WS-A-CD-RATE(WS-ACCOUNT-COUNT)
+               MOVE ACCT-MATURITY-PAID
+                   TO WS-A-MAT-PAID(WS-ACCOUNT-COUNT)
            END-PERFORM.
 
        WRITE-ALL-ACCOUNTS.
@@ -282,12 +328,19 @@
                UNTIL WS-ACCT-IDX > WS-ACCOUNT-COUNT
                MOVE WS-A-ID(WS-ACCT-IDX) TO ACCT-ID
                MOVE WS-A-NAME(WS-ACCT-IDX) TO ACCT-NAME
+               MOVE WS-A-JOINT(WS-ACCT-IDX) TO ACCT-JOINT-OWNER
+               MOVE WS-A-BENEF(WS-ACCT-IDX) TO ACCT-BENEFICIARY
                MOVE WS-A-TYPE(WS-ACCT-IDX) TO ACCT-TYPE
                MOVE WS-A-BALANCE(WS-ACCT-IDX) TO ACCT-BALANCE
                MOVE WS-A-STATUS(WS-ACCT-IDX) TO ACCT-STATUS
                MOVE WS-A-OPEN(WS-ACCT-IDX) TO ACCT-OPEN-DATE
                MOVE WS-A-ACTIVITY(WS-ACCT-IDX)
                    TO ACCT-LAST-ACTIVITY
+               MOVE WS-A-EXEMPT(WS-ACCT-IDX) TO ACCT-FEE-EXEMPT
+               MOVE WS-A-MATURITY(WS-ACCT-IDX) TO ACCT-MATURITY-DATE
+               MOVE WS-A-CD-RATE(WS-ACCT-IDX) TO ACCT-CD-RATE
+               MOVE WS-A-MAT-PAID(WS-ACCT-IDX)
+                   TO ACCT-MATURITY-PAID
                WRITE ACCOUNT-RECORD
            END-PERFORM
            CLOSE ACCOUNTS-FILE.
