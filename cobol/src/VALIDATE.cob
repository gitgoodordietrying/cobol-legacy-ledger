@@ -13,35 +13,83 @@
       *>    Python bridge before debit operations.
       *>
       *>  Operations:
-      *>    Single validation pass: account_id + amount via CLI args
-      *>    Sequence: exists → active → balance → daily limit
+      *>    Single validation pass (no keyword, back-compat with the
+      *>    original CLI contract): account_id + amount via CLI args
+      *>    Sequence: exists → active → available balance → daily limit
+      *>    RESERVE <acct-id> <amount>  — place a hold on funds
+      *>    CAPTURE <hold-id>           — mark a hold captured (call
+      *>                                  this once TRANSACT.cob has
+      *>                                  actually posted the debit)
+      *>    RELEASE <hold-id>           — let a hold go without capture
+      *>
+      *>  Available balance for the validation pass and for RESERVE is
+      *>  ACCT-BALANCE minus the sum of that account's still-Active
+      *>  holds — a hold reduces available-to-spend without touching
+      *>  the posted balance until CAPTURE.
       *>
       *>  Files:
-      *>    Input: ACCOUNTS.DAT (LINE SEQUENTIAL, 70-byte records)
+      *>    Input:  ACCOUNTS.DAT (INDEXED, keyed on ACCT-ID, 145-byte)
+      *>    I-O:    HOLDS.DAT (INDEXED, keyed on HOLD-ID, 89-byte)
+      *>    I-O:    HOLDSEQ.DAT (1-record HLD-n sequence counter)
       *>
       *>  Copybooks:
-      *>    ACCTREC.cpy  — Account record layout (70 bytes)
+      *>    ACCTREC.cpy  — Account record layout (145 bytes)
+      *>    HOLDREC.cpy  — Funds hold record layout (89 bytes)
+      *>    SEQREC.cpy   — Hold sequence record layout
       *>    COMCODE.cpy  — Shared status codes and bank identifiers
       *>    ACCTIO.cpy   — Shared account I/O paragraphs
       *>
       *>  Output Format (to STDOUT):
-      *>    Result: RESULT|XX  (where XX = status code)
+      *>    RESERVE success: OK|RESERVE|HOLD-ID|ACCT-ID|AVAILABLE-BAL
+      *>    CAPTURE/RELEASE success: OK|CAPTURE|HOLD-ID  (or RELEASE)
+      *>    Result:  RESULT|XX  (where XX = status code)
       *>
       *>  Exit Codes:
-      *>    RESULT|00 — All checks pass
-      *>    RESULT|01 — Insufficient funds
+      *>    RESULT|00 — All checks pass / hold action succeeded
+      *>    RESULT|01 — Insufficient available funds
       *>    RESULT|02 — Daily limit exceeded
       *>    RESULT|03 — Account not found
       *>    RESULT|04 — Account frozen
+      *>    RESULT|06 — Hold not found, or not Active (CAPTURE/RELEASE
+      *>                on an unknown, already-captured, or already-
+      *>                released hold id)
+      *>    RESULT|09 — Withdrawal would take a money-market account
+      *>                below its required minimum balance
       *>
       *>  Dependencies:
-      *>    Requires ACCOUNTS.DAT in CWD. Read-only — does not
-      *>    modify any files.
+      *>    Requires ACCOUNTS.DAT in CWD. The plain validation pass and
+      *>    RESERVE are read-only against ACCOUNTS.DAT; RESERVE,
+      *>    CAPTURE, and RELEASE read/write HOLDS.DAT and HOLDSEQ.DAT.
       *>
       *>  Change Log:
       *>    2026-02-17  AKD  Initial implementation — Phase 1
       *>    2026-02-23  AKD  Production headers, file status checks,
       *>                     copybook extraction
+      *>    2026-08-08  AKD  ACCOUNTS.DAT reorganized as INDEXED keyed
+      *>                     on ACCT-ID
+      *>    2026-08-08  AKD  New RESERVE/CAPTURE/RELEASE operations
+      *>                     against a new HOLDS.DAT — two-phase
+      *>                     authorization ahead of an actual debit.
+      *>                     The original no-keyword validation pass
+      *>                     is unchanged for existing callers, and now
+      *>                     also nets out Active holds when checking
+      *>                     available balance
+      *>    2026-08-08  AKD  CHECK-DAILY-LIMIT now looks up the limit
+      *>                     per account type from COMCODE.cpy's
+      *>                     DAILY-LIMITS group via SET-DAILY-LIMIT
+      *>                     instead of a local hardcoded 50000.00
+      *>                     (was out of step with TRANSACT.cob's own
+      *>                     hardcoded copy and with COMCODE.cpy's
+      *>                     now-retired flat DAILY-LIMIT constant)
+      *>    2026-08-09  AKD  New CHECK-MIN-BALANCE rejects a withdrawal
+      *>                     (RESULT|09) that would take a money-market
+      *>                     account below MIN-BALANCE-MMKT
+      *>    2026-08-09  AKD  CHECK-MIN-BALANCE now nets against
+      *>                     WS-AVAILABLE-BALANCE (posted balance minus
+      *>                     active holds, from CHECK-BALANCE) instead
+      *>                     of the raw posted balance, so a held
+      *>                     money-market withdrawal can no longer pass
+      *>                     on balance a hold has already earmarked
       *>
       *>================================================================*
        IDENTIFICATION DIVISION.
@@ -52,70 +100,155 @@
        FILE-CONTROL.
            SELECT ACCOUNTS-FILE
                ASSIGN TO "ACCOUNTS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT HOLDS-FILE
+               ASSIGN TO "HOLDS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOLD-ID
+               FILE STATUS IS WS-HOLD-FILE-STATUS.
+           SELECT HOLD-SEQUENCE-FILE
+               ASSIGN TO "HOLDSEQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HSEQ-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNTS-FILE.
        COPY "ACCTREC.cpy".
+       FD  HOLDS-FILE.
+       COPY "HOLDREC.cpy".
+       FD  HOLD-SEQUENCE-FILE.
+       COPY "SEQREC.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC XX VALUE SPACES.
        01  WS-CMD-LINE            PIC X(200) VALUE SPACES.
+       01  WS-OPERATION           PIC X(10) VALUE SPACES.
        01  WS-IN-ACCT-ID          PIC X(10) VALUE SPACES.
        01  WS-IN-AMOUNT           PIC S9(10)V99 VALUE 0.
        01  WS-IN-AMOUNT-STR       PIC X(20) VALUE SPACES.
+       01  WS-IN-HOLD-ID          PIC X(12) VALUE SPACES.
        01  WS-RESULT-CODE         PIC X(2) VALUE '00'.
+       01  WS-HOLD-FILE-STATUS    PIC XX VALUE SPACES.
+       01  WS-HSEQ-STATUS         PIC XX VALUE SPACES.
+       01  WS-HSEQ-LOADED         PIC X VALUE 'N'.
+       01  WS-HOLD-ID-NUM         PIC 9(6) VALUE 0.
+       01  WS-HOLD-ID             PIC X(12) VALUE SPACES.
+       01  WS-NODE-CODE           PIC X(1) VALUE 'A'.
+       01  WS-HELD-AMOUNT         PIC S9(10)V99 VALUE 0.
+       01  WS-AVAILABLE-BALANCE   PIC S9(10)V99 VALUE 0.
+       01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
+       01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
        COPY "ACCTIO.cpy".
-       01  WS-DAILY-LIMIT         PIC 9(10)V99 VALUE 50000.00.
+       01  WS-DAILY-LIMIT         PIC 9(10)V99 VALUE 0.
        COPY "COMCODE.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
            ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-OPERATION
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WS-OPERATION) TO WS-OPERATION
+
+           EVALUATE WS-OPERATION
+               WHEN "RESERVE"
+                   PERFORM PARSE-RESERVE-LINE
+                   PERFORM PROCESS-RESERVE
+               WHEN "CAPTURE"
+                   PERFORM PARSE-HOLD-ID-LINE
+                   PERFORM PROCESS-CAPTURE
+               WHEN "RELEASE"
+                   PERFORM PARSE-HOLD-ID-LINE
+                   PERFORM PROCESS-RELEASE
+               WHEN OTHER
+                   PERFORM PARSE-VALIDATE-LINE
+                   PERFORM PROCESS-VALIDATE
+           END-EVALUATE
+
+           STOP RUN.
+
+      *>   Original CLI contract, unchanged: no operation keyword,
+      *>   just account_id + amount. Kept as its own small UNSTRING
+      *>   (rather than reusing WS-OPERATION as the account id) so
+      *>   existing callers see no behavior change.
+       PARSE-VALIDATE-LINE.
            UNSTRING WS-CMD-LINE DELIMITED BY SPACE
                INTO WS-IN-ACCT-ID
                     WS-IN-AMOUNT-STR
            END-UNSTRING
            MOVE FUNCTION TRIM(WS-IN-ACCT-ID) TO WS-IN-ACCT-ID
            MOVE FUNCTION TRIM(WS-IN-AMOUNT-STR) TO WS-IN-AMOUNT-STR
+           IF WS-IN-AMOUNT-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-IN-AMOUNT-STR)
+                   TO WS-IN-AMOUNT
+           END-IF.
 
+       PARSE-RESERVE-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-OPERATION
+                    WS-IN-ACCT-ID
+                    WS-IN-AMOUNT-STR
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WS-IN-ACCT-ID) TO WS-IN-ACCT-ID
+           MOVE FUNCTION TRIM(WS-IN-AMOUNT-STR) TO WS-IN-AMOUNT-STR
            IF WS-IN-AMOUNT-STR NOT = SPACES
                MOVE FUNCTION NUMVAL(WS-IN-AMOUNT-STR)
                    TO WS-IN-AMOUNT
-           END-IF
+           END-IF.
 
+      *>   CAPTURE/RELEASE take a single argument, the hold id, so
+      *>   they get their own small UNSTRING rather than overloading
+      *>   PARSE-RESERVE-LINE (that one would misparse a 12-char hold
+      *>   id into the 10-byte WS-IN-ACCT-ID field).
+       PARSE-HOLD-ID-LINE.
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-OPERATION
+                    WS-IN-HOLD-ID
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WS-IN-HOLD-ID) TO WS-IN-HOLD-ID.
+
+       PROCESS-VALIDATE.
            PERFORM LOAD-ALL-ACCOUNTS
            PERFORM FIND-ACCOUNT
 
            IF WS-FOUND-FLAG = 'N'
                MOVE RC-INVALID-ACCT TO WS-RESULT-CODE
                DISPLAY "RESULT|" WS-RESULT-CODE
-               STOP RUN
+               EXIT PARAGRAPH
            END-IF
 
            PERFORM CHECK-ACCOUNT-STATUS
            IF WS-RESULT-CODE NOT = '00'
                DISPLAY "RESULT|" WS-RESULT-CODE
-               STOP RUN
+               EXIT PARAGRAPH
            END-IF
 
            PERFORM CHECK-BALANCE
            IF WS-RESULT-CODE NOT = '00'
                DISPLAY "RESULT|" WS-RESULT-CODE
-               STOP RUN
+               EXIT PARAGRAPH
            END-IF
 
-           PERFORM CHECK-DAILY-LIMIT
+           PERFORM CHECK-MIN-BALANCE
            IF WS-RESULT-CODE NOT = '00'
                DISPLAY "RESULT|" WS-RESULT-CODE
-               STOP RUN
+               EXIT PARAGRAPH
            END-IF
 
-           DISPLAY "RESULT|" WS-RESULT-CODE
+           PERFORM CHECK-DAILY-LIMIT
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF
 
-           STOP RUN.
+           DISPLAY "RESULT|" WS-RESULT-CODE.
 
        LOAD-ALL-ACCOUNTS.
            MOVE 0 TO WS-ACCOUNT-COUNT
@@ -134,6 +267,8 @@
                ADD 1 TO WS-ACCOUNT-COUNT
                MOVE ACCT-ID TO WS-A-ID(WS-ACCOUNT-COUNT)
                MOVE ACCT-NAME TO WS-A-NAME(WS-ACCOUNT-COUNT)
+               MOVE ACCT-JOINT-OWNER TO WS-A-JOINT(WS-ACCOUNT-COUNT)
+               MOVE ACCT-BENEFICIARY TO WS-A-BENEF(WS-ACCOUNT-COUNT)
                MOVE ACCT-TYPE TO WS-A-TYPE(WS-ACCOUNT-COUNT)
                MOVE ACCT-BALANCE TO WS-A-BALANCE(WS-ACCOUNT-COUNT)
                MOVE ACCT-STATUS TO WS-A-STATUS(WS-ACCOUNT-COUNT)
@@ -160,16 +295,239 @@
                EXIT PARAGRAPH
            END-IF.
 
+      *>   Checks against available balance (posted balance minus the
+      *>   sum of any still-Active holds on the account), not the raw
+      *>   posted balance — an outstanding hold reduces what's left
+      *>   to spend even though it hasn't touched ACCT-BALANCE yet.
        CHECK-BALANCE.
            MOVE '00' TO WS-RESULT-CODE
-           IF WS-A-BALANCE(WS-FOUND-IDX) < WS-IN-AMOUNT
+           PERFORM SUM-ACTIVE-HOLDS
+           COMPUTE WS-AVAILABLE-BALANCE =
+               WS-A-BALANCE(WS-FOUND-IDX) - WS-HELD-AMOUNT
+           IF WS-AVAILABLE-BALANCE < WS-IN-AMOUNT
                MOVE RC-NSF TO WS-RESULT-CODE
                EXIT PARAGRAPH
            END-IF.
 
+      *>   Money-market accounts (ACCT-TYPE 'M') carry a minimum
+      *>   balance requirement -- reject a withdrawal that would take
+      *>   the available balance (WS-AVAILABLE-BALANCE, posted balance
+      *>   minus active holds, computed by CHECK-BALANCE just above --
+      *>   which always runs first) below MIN-BALANCE-MMKT. Other
+      *>   account types have no minimum and always pass.
+       CHECK-MIN-BALANCE.
+           MOVE '00' TO WS-RESULT-CODE
+           IF WS-A-TYPE(WS-FOUND-IDX) = ACCT-MMKT IN ACCOUNT-TYPES
+               AND WS-AVAILABLE-BALANCE - WS-IN-AMOUNT
+                   < MIN-BALANCE-MMKT
+               MOVE RC-MIN-BALANCE TO WS-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+      *>   Looks up the per-account-type limit from COMCODE.cpy's
+      *>   DAILY-LIMITS group (shared with TRANSACT.cob's
+      *>   SET-DAILY-LIMIT) instead of a locally hardcoded constant.
        CHECK-DAILY-LIMIT.
            MOVE '00' TO WS-RESULT-CODE
+           PERFORM SET-DAILY-LIMIT
            IF WS-IN-AMOUNT > WS-DAILY-LIMIT
                MOVE RC-LIMIT-EXCEEDED TO WS-RESULT-CODE
                EXIT PARAGRAPH
            END-IF.
+
+       SET-DAILY-LIMIT.
+           IF WS-A-TYPE(WS-FOUND-IDX) = ACCT-SAVINGS IN ACCOUNT-TYPES
+               MOVE DAILY-LIMIT-SAVINGS TO WS-DAILY-LIMIT
+           ELSE
+               MOVE DAILY-LIMIT-CHECKING TO WS-DAILY-LIMIT
+           END-IF.
+
+      *>   Sums HOLD-AMOUNT for every still-Active hold on
+      *>   WS-IN-ACCT-ID. HOLDS.DAT may not exist yet on a node that
+      *>   has never placed a hold — file status '35' on OPEN INPUT
+      *>   just means there's nothing to sum.
+       SUM-ACTIVE-HOLDS.
+           MOVE 0 TO WS-HELD-AMOUNT
+           OPEN INPUT HOLDS-FILE
+           IF WS-HOLD-FILE-STATUS = '35'
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-HOLD-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-HOLD-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           PERFORM UNTIL 1 = 0
+               READ HOLDS-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               IF HOLD-ACCT-ID = WS-IN-ACCT-ID AND HOLD-ACTIVE
+                   ADD HOLD-AMOUNT TO WS-HELD-AMOUNT
+               END-IF
+           END-PERFORM
+           CLOSE HOLDS-FILE.
+
+      *>   Mirrors TRANSACT.cob's GENERATE-TX-ID / READ-TX-SEQUENCE /
+      *>   SAVE-TX-SEQUENCE trio, against this program's own
+      *>   HOLDSEQ.DAT so hold ids never collide with TRX ids.
+       GENERATE-HOLD-ID.
+           IF WS-HSEQ-LOADED = 'N'
+               PERFORM READ-HOLD-SEQUENCE
+               MOVE 'Y' TO WS-HSEQ-LOADED
+           END-IF
+           IF WS-ACCOUNT-COUNT > 0
+               MOVE WS-A-ID(1)(5:1) TO WS-NODE-CODE
+           END-IF
+           ADD 1 TO WS-HOLD-ID-NUM
+           PERFORM SAVE-HOLD-SEQUENCE
+           MOVE SPACES TO WS-HOLD-ID
+           STRING "HLD-" DELIMITED SIZE
+               WS-NODE-CODE DELIMITED SIZE
+               "-" DELIMITED SIZE
+               WS-HOLD-ID-NUM DELIMITED SIZE
+               INTO WS-HOLD-ID
+           END-STRING.
+
+       READ-HOLD-SEQUENCE.
+           MOVE 0 TO WS-HOLD-ID-NUM
+           OPEN INPUT HOLD-SEQUENCE-FILE
+           IF WS-HSEQ-STATUS = '00'
+               READ HOLD-SEQUENCE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SEQ-NUMBER TO WS-HOLD-ID-NUM
+               END-READ
+               CLOSE HOLD-SEQUENCE-FILE
+           END-IF.
+
+       SAVE-HOLD-SEQUENCE.
+           MOVE WS-HOLD-ID-NUM TO SEQ-NUMBER
+           OPEN OUTPUT HOLD-SEQUENCE-FILE
+           IF WS-HSEQ-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-HSEQ-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           WRITE SEQUENCE-RECORD
+           CLOSE HOLD-SEQUENCE-FILE.
+
+      *>   Adds a new Active hold record. HOLDS.DAT is created on
+      *>   first use the same way ACCOUNTS.cob's CREATE-ACCOUNT
+      *>   creates ACCOUNTS.DAT — OPEN I-O fails '35' on a file that
+      *>   doesn't exist yet, so build an empty one and reopen.
+       WRITE-HOLD-RECORD.
+           OPEN I-O HOLDS-FILE
+           IF WS-HOLD-FILE-STATUS = '35'
+               OPEN OUTPUT HOLDS-FILE
+               CLOSE HOLDS-FILE
+               OPEN I-O HOLDS-FILE
+           END-IF
+           IF WS-HOLD-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-HOLD-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           MOVE WS-HOLD-ID TO HOLD-ID
+           MOVE WS-IN-ACCT-ID TO HOLD-ACCT-ID
+           MOVE WS-IN-AMOUNT TO HOLD-AMOUNT
+           MOVE 'A' TO HOLD-STATUS
+           MOVE WS-CURRENT-DATE TO HOLD-DATE
+           MOVE WS-CURRENT-TIME TO HOLD-TIME
+           MOVE SPACES TO HOLD-DESC
+           WRITE HOLD-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR|WRITE|" WS-HOLD-FILE-STATUS
+                   CLOSE HOLDS-FILE
+                   DISPLAY "RESULT|99"
+                   STOP RUN
+           END-WRITE
+           CLOSE HOLDS-FILE.
+
+      *>   Keyed lookup of a hold by WS-IN-HOLD-ID for CAPTURE/RELEASE.
+       FIND-HOLD.
+           MOVE 'N' TO WS-FOUND-FLAG
+           OPEN I-O HOLDS-FILE
+           IF WS-HOLD-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR|FILE-OPEN|" WS-HOLD-FILE-STATUS
+               DISPLAY "RESULT|99"
+               STOP RUN
+           END-IF
+           MOVE WS-IN-HOLD-ID TO HOLD-ID
+           READ HOLDS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF HOLD-ACTIVE
+                       MOVE 'Y' TO WS-FOUND-FLAG
+                   END-IF
+           END-READ.
+
+       PROCESS-RESERVE.
+           PERFORM LOAD-ALL-ACCOUNTS
+           PERFORM FIND-ACCOUNT
+           IF WS-FOUND-FLAG = 'N'
+               MOVE RC-INVALID-ACCT TO WS-RESULT-CODE
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM CHECK-ACCOUNT-STATUS
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM CHECK-BALANCE
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM CHECK-DAILY-LIMIT
+           IF WS-RESULT-CODE NOT = '00'
+               DISPLAY "RESULT|" WS-RESULT-CODE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM GENERATE-HOLD-ID
+           PERFORM WRITE-HOLD-RECORD
+           SUBTRACT WS-IN-AMOUNT FROM WS-AVAILABLE-BALANCE
+           DISPLAY "OK|RESERVE|" WS-HOLD-ID "|" WS-IN-ACCT-ID "|"
+               WS-AVAILABLE-BALANCE
+           DISPLAY "RESULT|00".
+
+       PROCESS-CAPTURE.
+           PERFORM FIND-HOLD
+           IF WS-FOUND-FLAG = 'N'
+               CLOSE HOLDS-FILE
+               DISPLAY "RESULT|06"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'C' TO HOLD-STATUS
+           REWRITE HOLD-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR|REWRITE|" WS-HOLD-FILE-STATUS
+                   CLOSE HOLDS-FILE
+                   DISPLAY "RESULT|99"
+                   EXIT PARAGRAPH
+           END-REWRITE
+           CLOSE HOLDS-FILE
+           DISPLAY "OK|CAPTURE|" WS-IN-HOLD-ID
+           DISPLAY "RESULT|00".
+
+       PROCESS-RELEASE.
+           PERFORM FIND-HOLD
+           IF WS-FOUND-FLAG = 'N'
+               CLOSE HOLDS-FILE
+               DISPLAY "RESULT|06"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'R' TO HOLD-STATUS
+           REWRITE HOLD-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR|REWRITE|" WS-HOLD-FILE-STATUS
+                   CLOSE HOLDS-FILE
+                   DISPLAY "RESULT|99"
+                   EXIT PARAGRAPH
+           END-REWRITE
+           CLOSE HOLDS-FILE
+           DISPLAY "OK|RELEASE|" WS-IN-HOLD-ID
+           DISPLAY "RESULT|00".
