@@ -1,10 +1,21 @@
-      *================================================================*
-      * SMOKETEST.cob — Compiler and I/O verification
-      * Tests: compilation, copybook resolution, file write, file read,
-      *        fixed-width record format, pipe-delimited DISPLAY output
-      * Compile: cobc -x -free -I ../copybooks SMOKETEST.cob -o ../bin/SMOKETEST
-      * Run:     cd banks/BANK_A && ../../cobol/bin/SMOKETEST
-      *================================================================*
+      *>================================================================*
+      *> SMOKETEST.cob — Compiler and I/O verification
+      *> Tests: compilation, copybook resolution, file write, file read,
+      *>        fixed-width record format, pipe-delimited DISPLAY output,
+      *>        and a TRANSACT.DAT posting end-to-end against a balance
+      *>        update (see POST-TEST-TRANSACTION/APPLY-BALANCE-UPDATE)
+      *> Compile: cobc -x -free -I ../copybooks SMOKETEST.cob -o ../bin/SMOKETEST
+      *> Run:     cd banks/BANK_A && ../../cobol/bin/SMOKETEST
+      *>
+      *> Change Log:
+      *>   2026-08-09  AKD  Extended past the ACCOUNTS.DAT round trip
+      *>                    to also post a test deposit to TEST-
+      *>                    TRANSACT.DAT and verify the resulting
+      *>                    balance update, the same way TRANSACT.cob's
+      *>                    PROCESS-DEPOSIT does it (load, add amount,
+      *>                    rewrite), so a break anywhere in that path
+      *>                    is caught here too, not just ACCTREC I/O.
+      *>================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SMOKETEST.
 
@@ -15,22 +26,40 @@
                ASSIGN TO "TEST-ACCOUNTS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT TRANSACT-FILE
+               ASSIGN TO "TEST-TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
        COPY "ACCTREC.cpy".
+       FD  TRANSACT-FILE.
+       COPY "TRANSREC.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS         PIC XX VALUE SPACES.
            88  WS-FILE-OK         VALUE '00'.
            88  WS-FILE-EOF        VALUE '10'.
+       01  WS-TX-STATUS           PIC XX VALUE SPACES.
+           88  WS-TX-OK           VALUE '00'.
        01  WS-RECORD-COUNT        PIC 9(4) VALUE 0.
+       01  WS-CURRENT-DATE        PIC 9(8) VALUE 0.
+       01  WS-CURRENT-TIME        PIC 9(6) VALUE 0.
+       01  WS-INITIAL-BALANCE     PIC S9(10)V99 VALUE 0.
+       01  WS-EXPECTED-BALANCE    PIC S9(10)V99 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
            PERFORM WRITE-TEST-RECORD
            PERFORM READ-TEST-RECORD
+           PERFORM POST-TEST-TRANSACTION
+           PERFORM READ-AND-VERIFY-TRANSACTION
+           PERFORM APPLY-AND-VERIFY-BALANCE-UPDATE
            PERFORM CLEANUP
            STOP RUN.
 
@@ -88,8 +117,131 @@
                ACCT-OPEN-DATE "|"
                ACCT-LAST-ACTIVITY
 
+           MOVE ACCT-BALANCE TO WS-INITIAL-BALANCE
+
+           CLOSE ACCOUNT-FILE.
+
+      *>------------------------------------------------------------*
+      *> POST-TEST-TRANSACTION — writes one TRANSACTION-RECORD for
+      *> ACT-T-001, the same shape TRANSACT.cob's PROCESS-DEPOSIT
+      *> writes via WRITE-TRANSACTION-RECORD.
+      *>------------------------------------------------------------*
+       POST-TEST-TRANSACTION.
+           OPEN OUTPUT TRANSACT-FILE
+           IF NOT WS-TX-OK
+               DISPLAY "ERROR|FILE-OPEN-WRITE|" WS-TX-STATUS
+               STOP RUN
+           END-IF
+
+           INITIALIZE TRANSACTION-RECORD
+           MOVE "TXT-T-00001"         TO TRANS-ID
+           MOVE "ACT-T-001"           TO TRANS-ACCT-ID
+           MOVE "D"                   TO TRANS-TYPE
+           MOVE 100.00                TO TRANS-AMOUNT
+           MOVE WS-CURRENT-DATE       TO TRANS-DATE
+           MOVE WS-CURRENT-TIME       TO TRANS-TIME
+           MOVE "Smoke test deposit"  TO TRANS-DESC
+           MOVE "00"                  TO TRANS-STATUS
+
+           WRITE TRANSACTION-RECORD
+           IF NOT WS-TX-OK
+               DISPLAY "ERROR|FILE-WRITE|" WS-TX-STATUS
+               STOP RUN
+           END-IF
+
+           CLOSE TRANSACT-FILE
+           DISPLAY "OK|WRITE-TXN|TXT-T-00001|ACT-T-001|D|100.00".
+
+      *>------------------------------------------------------------*
+      *> READ-AND-VERIFY-TRANSACTION — rereads TEST-TRANSACT.DAT and
+      *> confirms the record round-tripped through TRANSREC.cpy
+      *> intact, then computes the balance POST-TEST-TRANSACTION
+      *> should have produced.
+      *>------------------------------------------------------------*
+       READ-AND-VERIFY-TRANSACTION.
+           OPEN INPUT TRANSACT-FILE
+           IF NOT WS-TX-OK
+               DISPLAY "ERROR|FILE-OPEN-READ|" WS-TX-STATUS
+               STOP RUN
+           END-IF
+
+           READ TRANSACT-FILE
+               AT END
+                   DISPLAY "ERROR|EMPTY-FILE|No transaction found"
+                   CLOSE TRANSACT-FILE
+                   STOP RUN
+           END-READ
+
+           IF TRANS-ID NOT = "TXT-T-00001"
+               OR TRANS-ACCT-ID NOT = "ACT-T-001"
+               OR TRANS-TYPE NOT = "D"
+               OR TRANS-AMOUNT NOT = 100.00
+               OR TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR|TXN-MISMATCH|" TRANS-ID "|"
+                   TRANS-ACCT-ID "|" TRANS-TYPE "|" TRANS-AMOUNT
+               CLOSE TRANSACT-FILE
+               STOP RUN
+           END-IF
+
+           DISPLAY "OK|READ-TXN|" TRANS-ID "|" TRANS-ACCT-ID "|"
+               TRANS-TYPE "|" TRANS-AMOUNT "|" TRANS-STATUS
+
+           COMPUTE WS-EXPECTED-BALANCE =
+               WS-INITIAL-BALANCE + TRANS-AMOUNT
+
+           CLOSE TRANSACT-FILE.
+
+      *>------------------------------------------------------------*
+      *> APPLY-AND-VERIFY-BALANCE-UPDATE — rewrites TEST-ACCOUNTS.DAT
+      *> with the posted deposit applied (load, add amount, rewrite —
+      *> the same sequence PROCESS-DEPOSIT uses against ACCOUNTS.DAT),
+      *> then rereads it to confirm the new balance actually persisted.
+      *>------------------------------------------------------------*
+       APPLY-AND-VERIFY-BALANCE-UPDATE.
+           OPEN OUTPUT ACCOUNT-FILE
+           IF NOT WS-FILE-OK
+               DISPLAY "ERROR|FILE-OPEN-WRITE|" WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE "ACT-T-001"            TO ACCT-ID
+           MOVE "Smoke Test User"      TO ACCT-NAME
+           MOVE "C"                    TO ACCT-TYPE
+           MOVE WS-EXPECTED-BALANCE    TO ACCT-BALANCE
+           MOVE "A"                    TO ACCT-STATUS
+           MOVE 20260217                TO ACCT-OPEN-DATE
+           MOVE WS-CURRENT-DATE        TO ACCT-LAST-ACTIVITY
+
+           WRITE ACCOUNT-RECORD
+           IF NOT WS-FILE-OK
+               DISPLAY "ERROR|FILE-WRITE|" WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           CLOSE ACCOUNT-FILE
+
+           OPEN INPUT ACCOUNT-FILE
+           READ ACCOUNT-FILE
+               AT END
+                   DISPLAY "ERROR|EMPTY-FILE|No record after update"
+                   CLOSE ACCOUNT-FILE
+                   STOP RUN
+           END-READ
+
+           IF ACCT-BALANCE NOT = WS-EXPECTED-BALANCE
+               DISPLAY "ERROR|BALANCE-MISMATCH|expected="
+                   WS-EXPECTED-BALANCE " actual=" ACCT-BALANCE
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+
+           DISPLAY "OK|BALANCE-UPDATE|ACT-T-001|"
+               WS-INITIAL-BALANCE " + " TRANS-AMOUNT " = "
+               ACCT-BALANCE
+
            CLOSE ACCOUNT-FILE.
 
        CLEANUP.
-      *    Test file is left in banks/BANK_A/TEST-ACCOUNTS.DAT for inspection
+      *>    Test files are left in banks/BANK_A/TEST-ACCOUNTS.DAT and
+      *>    TEST-TRANSACT.DAT for inspection
            DISPLAY "SMOKE-TEST|PASS|All checks succeeded".
