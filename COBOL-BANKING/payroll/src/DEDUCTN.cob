@@ -20,6 +20,14 @@
       *>    1991-11-30  SLW  Bug fix — GO TO for negative balance
       *>    1993-03-15  PMR  "Disabled" union dues (set flag, left code)
       *>    2002-01-15  Y2K  No changes (but added a comment anyway)
+      *>    2026-08-09  AKD  COMPUTE-UNION-DUES now looks up real
+      *>                     per-employee dues via EMPREC.cpy's
+      *>                     EMP-UNION-FLAG/LOCAL and PAYCOM.cpy's
+      *>                     per-local rate table
+      *>    2026-08-09  AKD  Added COMPUTE-FSA-HSA — spreads the
+      *>                     employee's EMP-FSA-HSA-ANNUAL election
+      *>                     across pay periods, folded into
+      *>                     WS-TOTAL-DEDUCTIONS
       *>
       *>  STYLE NOTE: SLW started writing structured COBOL (top half)
       *>  but reverted to GO TO when debugging under pressure (bottom
@@ -69,6 +77,7 @@
            05  WS-401K-DEDUCTION   PIC S9(5)V99.
            05  WS-401K-MATCH       PIC S9(5)V99.
            05  WS-UNION-DEDUCTION  PIC S9(5)V99 COMP-3.
+           05  WS-FSA-HSA-DEDUCTION PIC S9(5)V99 COMP-3.
            05  WS-TOTAL-DEDUCTIONS PIC S9(7)V99 COMP-3.
 
       *> SLW: Employee gross pay (passed in or computed)
@@ -82,6 +91,15 @@
            88  WS-UNION-ACTIVE     VALUE 'Y'.
            88  WS-UNION-INACTIVE   VALUE 'N'.
 
+      *> AKD 2026-08-09: Real per-employee union dues lookup —
+      *> WS-UNION-FLAG above stays exactly as PMR left it (global,
+      *> always 'N', no longer consulted) since we have real union
+      *> members again and they're driven by EMPREC.cpy's per-
+      *> employee EMP-UNION-FLAG/EMP-UNION-LOCAL now, not a switch.
+       01  WS-UNION-LOOKUP.
+           05  WS-UNION-IDX        PIC 9(1) VALUE 0.
+           05  WS-UNION-RATE       PIC 9(3)V99 VALUE 0.
+
       *> Counters
        01  WS-COUNTERS.
            05  WS-EMP-COUNT        PIC 9(5) VALUE 0.
@@ -157,6 +175,7 @@
            MOVE 0 TO WS-401K-DEDUCTION
            MOVE 0 TO WS-401K-MATCH
            MOVE 0 TO WS-UNION-DEDUCTION
+           MOVE 0 TO WS-FSA-HSA-DEDUCTION
            MOVE 0 TO WS-TOTAL-DEDUCTIONS
 
       *>   Compute gross for this period
@@ -191,13 +210,21 @@
       *>   SLW: "Fine, but this is stupid."
            PERFORM COMPUTE-UNION-DUES
 
+      *>   ── FSA/HSA election (per pay period) ───────────────
+      *>   AKD 2026-08-09: New deduction category alongside medical/
+      *>   dental/401(k) above — spreads the employee's annual
+      *>   election over 26 pay periods the same way medical/dental
+      *>   are spread.
+           PERFORM COMPUTE-FSA-HSA
+
       *>   ── Total ───────────────────────────────────────────
       *>   Here's where the spaghetti starts: if total > gross,
       *>   SLW added a GO TO to an error handler instead of using
       *>   structured error handling. This was a 2 AM production fix.
            COMPUTE WS-TOTAL-DEDUCTIONS =
                WS-MED-DEDUCTION + WS-DENTAL-DEDUCTION +
-               WS-401K-DEDUCTION + WS-UNION-DEDUCTION
+               WS-401K-DEDUCTION + WS-UNION-DEDUCTION +
+               WS-FSA-HSA-DEDUCTION
 
            IF WS-TOTAL-DEDUCTIONS > WS-GROSS-PAY
       *>       SLW 1991-11-30: "Deductions exceed gross — can't
@@ -269,19 +296,43 @@
                MOVE 0 TO WS-401K-MATCH
            END-IF.
 
+      *>================================================================*
+      *>  COMPUTE-FSA-HSA: Flexible-spending / health-savings election
+      *>  AKD 2026-08-09: Employee elects one annual amount (FSA or
+      *>  HSA — EMP-FSA-HSA-TYPE says which, but both are deducted
+      *>  pre-tax the same way here) and it's spread evenly over the
+      *>  26 pay periods, same divisor P-040/TAXCALC.cob use.
+      *>================================================================*
+       COMPUTE-FSA-HSA.
+           IF EMP-HAS-FSA OR EMP-HAS-HSA
+               COMPUTE WS-FSA-HSA-DEDUCTION ROUNDED =
+                   EMP-FSA-HSA-ANNUAL / 26
+           ELSE
+               MOVE 0 TO WS-FSA-HSA-DEDUCTION
+           END-IF.
+
       *>================================================================*
       *>  COMPUTE-UNION-DUES: Disabled since 1993
       *>  PMR: "Set flag to N, leave code for audit trail"
       *>  The PERFORM still runs, it just computes 0.
       *>================================================================*
        COMPUTE-UNION-DUES.
-           IF WS-UNION-ACTIVE
-      *>       Monthly union dues: $45 per pay period
-      *>       (Nobody knows where $45 came from — SLW is gone)
-               MOVE 45.00 TO WS-UNION-DEDUCTION
-           ELSE
-               MOVE 0 TO WS-UNION-DEDUCTION
-           END-IF.
+      *>   AKD 2026-08-09: Per-employee membership and local drive
+      *>   this now — WS-UNION-ACTIVE (PMR's 1993 global switch) is
+      *>   no longer checked here, see WS-UNION-LOOKUP above.
+           MOVE 0 TO WS-UNION-RATE
+           IF EMP-UNION-MEMBER
+               PERFORM VARYING WS-UNION-IDX FROM 1 BY 1
+                   UNTIL WS-UNION-IDX > PAYCOM-UNION-LOCAL-COUNT
+                   IF PAYCOM-UNION-LOCAL-ENTRY(WS-UNION-IDX)
+                           = EMP-UNION-LOCAL
+                       MOVE PAYCOM-UNION-RATE-ENTRY(WS-UNION-IDX)
+                           TO WS-UNION-RATE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           MOVE WS-UNION-RATE TO WS-UNION-DEDUCTION.
 
       *>================================================================*
       *>  DEDUCTION-OVERFLOW-HANDLER: The spaghetti zone
