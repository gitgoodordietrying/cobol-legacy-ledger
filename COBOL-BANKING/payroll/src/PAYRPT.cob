@@ -0,0 +1,227 @@
+      *>================================================================*
+      *>  Program:     PAYRPT.cob
+      *>  System:      ENTERPRISE PAYROLL — Printable Pay Stub Report
+      *>  Author:      AKD
+      *>  Written:     2026-08-09
+      *>
+      *>  JCL Reference:
+      *>    //PAYRL500 JOB (ACCT),'PAYSTUB RPT',CLASS=A
+      *>    //STEP01   EXEC PGM=PAYRPT
+      *>    //STUBFILE DD DSN=PAYRL.PAYSTUB.YYYYMMDD,DISP=SHR
+      *>    //RPTFILE  DD DSN=PAYRL.PAYSTUB.REPORT,DISP=(NEW,CATLG)
+      *>    //SYSOUT   DD SYSOUT=*
+      *>
+      *>  Change Log:
+      *>    2026-08-09  AKD  Initial — PAYSTUBS.DAT carries PAY-STUB-
+      *>                     RECORD's COMP-3 fields for downstream
+      *>                     processing, and neither PAYROLL.cob's own
+      *>                     output nor PAYBATCH.cob's report are
+      *>                     anything an employee or HR could read.
+      *>                     This formats one plain-text stub per
+      *>                     employee, suitable for printing or
+      *>                     emailing.
+      *>
+      *>================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYSTUB-FILE
+               ASSIGN TO "PAYSTUBS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUB-STATUS.
+           SELECT REPORT-FILE
+               ASSIGN TO "PAYSTUBS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYSTUB-FILE.
+           COPY "PAYREC.cpy".
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      *> File statuses
+       01  WS-FILE-STATUSES.
+           05  WS-STUB-STATUS          PIC X(2).
+           05  WS-RPT-STATUS           PIC X(2).
+
+       01  WS-EOF-FLAG                 PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+
+      *> Counters
+       01  WS-COUNTERS.
+           05  WS-STUB-COUNT           PIC 9(5) VALUE 0.
+
+      *> One line of the printed stub, built fresh for each line —
+      *> same STRING-into-a-line-buffer approach PAYROLL.cob and
+      *> PAYBATCH.cob already use to build WS-OB-DESC/WS-OL-DESC.
+       01  WS-OUT-LINE                 PIC X(132).
+
+      *> Edited numeric used to format every dollar line on the
+      *> stub — re-loaded and re-strung for each amount.
+       01  WS-AMT-EDIT                 PIC $$$,$$$,$$9.99-.
+
+       PROCEDURE DIVISION.
+
+      *>================================================================*
+      *>  MAIN-PARA: Entry point
+      *>================================================================*
+       MAIN-PARA.
+           DISPLAY "PAYRPT|START"
+
+           OPEN INPUT PAYSTUB-FILE
+           IF WS-STUB-STATUS NOT = '00'
+               DISPLAY "PAYRPT|ERROR|STUBFILE|" WS-STUB-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM FORMAT-STUB UNTIL WS-EOF
+
+           CLOSE PAYSTUB-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY "PAYRPT|SUMMARY"
+           DISPLAY "PAYRPT|STUBS|" WS-STUB-COUNT
+           DISPLAY "PAYRPT|COMPLETE"
+
+           STOP RUN.
+
+      *>================================================================*
+      *>  FORMAT-STUB: Read one PAY-STUB-RECORD and print it as a
+      *>  labeled, human-readable block — gross, each tax line, each
+      *>  deduction line, and net.
+      *>================================================================*
+       FORMAT-STUB.
+           READ PAYSTUB-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+
+           IF WS-EOF
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-STUB-COUNT
+
+           MOVE "========================================"
+               TO WS-OUT-LINE
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           STRING
+               "PAY STUB FOR: " DELIMITED SIZE
+               PAY-EMP-NAME DELIMITED SPACES
+               INTO WS-OUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           STRING
+               "Employee ID:  " DELIMITED SIZE
+               PAY-EMP-ID DELIMITED SIZE
+               "     Pay Period: " DELIMITED SIZE
+               PAY-PERIOD-NUM DELIMITED SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           STRING
+               "Pay Date:     " DELIMITED SIZE
+               PAY-DATE-FULL DELIMITED SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           MOVE "----------------------------------------"
+               TO WS-OUT-LINE
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           MOVE PAY-GROSS TO WS-AMT-EDIT
+           STRING
+               "  Gross Pay ............ " DELIMITED SIZE
+               WS-AMT-EDIT DELIMITED SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           MOVE PAY-FED-TAX TO WS-AMT-EDIT
+           STRING
+               "  Federal Tax .......... " DELIMITED SIZE
+               WS-AMT-EDIT DELIMITED SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           MOVE PAY-STATE-TAX TO WS-AMT-EDIT
+           STRING
+               "  State Tax ............ " DELIMITED SIZE
+               WS-AMT-EDIT DELIMITED SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           MOVE PAY-FICA TO WS-AMT-EDIT
+           STRING
+               "  FICA ................. " DELIMITED SIZE
+               WS-AMT-EDIT DELIMITED SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           MOVE PAY-MEDICAL TO WS-AMT-EDIT
+           STRING
+               "  Medical Deduction .... " DELIMITED SIZE
+               WS-AMT-EDIT DELIMITED SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           MOVE PAY-DENTAL TO WS-AMT-EDIT
+           STRING
+               "  Dental Deduction ..... " DELIMITED SIZE
+               WS-AMT-EDIT DELIMITED SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           MOVE PAY-401K TO WS-AMT-EDIT
+           STRING
+               "  401(k) Deduction ..... " DELIMITED SIZE
+               WS-AMT-EDIT DELIMITED SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           MOVE "----------------------------------------"
+               TO WS-OUT-LINE
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           MOVE PAY-NET TO WS-AMT-EDIT
+           STRING
+               "  NET PAY .............. " DELIMITED SIZE
+               WS-AMT-EDIT DELIMITED SIZE
+               INTO WS-OUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           STRING
+               "Deposited to: " DELIMITED SIZE
+               PAY-DEST-BANK DELIMITED SPACES
+               " / Acct " DELIMITED SIZE
+               PAY-DEST-ACCT DELIMITED SPACES
+               INTO WS-OUT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           MOVE SPACES TO WS-OUT-LINE
+           WRITE REPORT-RECORD FROM WS-OUT-LINE
+
+           DISPLAY "PAYRPT|STUB|" PAY-EMP-ID "|" PAY-NET.
