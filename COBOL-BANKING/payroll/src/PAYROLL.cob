@@ -25,6 +25,66 @@
       *>    1991-04-15  SLW  Added deductions call, broke P-060
       *>    1991-11-30  SLW  "Fixed" P-060 with another GO TO
       *>    2002-01-15  Y2K  Added date handling, left old code
+      *>    2026-08-09  AKD  P-060 applies per-employee garnishment
+      *>                     (EMPREC.cpy EMP-GARN-FLAG/PCT) against
+      *>                     disposable income, capped at the
+      *>                     existing global PAYCOM-GARN-MAX
+      *>    2026-08-09  AKD  TX-COMPUTE-FED now looks brackets up in
+      *>                     TAXREC.cpy's TAX-BRACKET-ENTRY instead of
+      *>                     its own hardcoded thresholds
+      *>    2026-08-09  AKD  P-080 now enforces PAYCOM-DAILY-LIMIT
+      *>                     against WS-BATCH-GROSS and finally sets
+      *>                     JRK's WK-D4 overflow flag when it trips
+      *>    2026-08-09  AKD  Added P-070-YTD-UPDATE and the YTDREC.cpy
+      *>                     old-master/new-master pair so YTD gross/
+      *>                     tax/deduction/net totals carry forward
+      *>                     for W-2 prep
+      *>    2026-08-09  AKD  Added OFFCYCLE command-line mode and
+      *>                     P-000-OFFCYCLE — cuts one check for one
+      *>                     employee (skips benefit deductions) without
+      *>                     touching the rest of the batch
+      *>    2026-08-09  AKD  P-040 divides by the employee's own
+      *>                     EMP-PAY-PERIODS (12/24/26/52) instead of
+      *>                     the single hardcoded WK-PERIODS (26)
+      *>    2026-08-09  AKD  P-040 prorates salaried pay against
+      *>                     EMP-HIRE-DATE for hires mid-period
+      *>    2026-08-09  AKD  Negative-net cases now also logged to
+      *>                     EXCEPTION-FILE (PAYEXCPT.DAT) instead of
+      *>                     just zeroed out silently
+      *>    2026-08-09  AKD  P-070 splits net pay between the primary
+      *>                     account and EMPREC.cpy's split account
+      *>                     (EMP-SPLIT-*), writing a second outbound
+      *>                     settlement entry when one is on file
+      *>    2026-08-09  AKD  TX-COMPUTE-STATE now looks EMP-STATE up in
+      *>                     TAXREC.cpy's TAX-STATE-CODE-ENTRY table,
+      *>                     same as TAXCALC.cob's COMPUTE-STATE, instead
+      *>                     of its own hardcoded 7.25% flat rate
+      *>    2026-08-09  AKD  P-070-YTD-UPDATE now looks an employee's
+      *>                     prior YTD totals up by YTD-EMP-ID (via the
+      *>                     new LOAD-YTD-OLD-TABLE) instead of reading
+      *>                     YTD-OLD-FILE positionally — a re-sorted or
+      *>                     edited roster used to hand one employee's
+      *>                     YTD balances to another
+      *>    2026-08-09  AKD  OFFCYCLE takes an optional 4th command-line
+      *>                     token to backdate/postdate that one check
+      *>                     instead of always posting it to the one
+      *>                     fixed date — supports retroactive and
+      *>                     advance off-cycle pay runs
+      *>    2026-08-09  AKD  P-000-OFFCYCLE now opens EXCEPTION-FILE,
+      *>                     YTD-NEW-FILE, PAYSTUB-FILE and OUTBOUND-FILE
+      *>                     with EXTEND instead of OUTPUT, so an
+      *>                     off-cycle run no longer truncates the
+      *>                     regular batch's output for the day
+      *>    2026-08-09  AKD  TX-COMPUTE-FED's bracket-1 test is now >=
+      *>                     instead of > so a $0 gross period taxes at
+      *>                     0 instead of leaving the prior employee's
+      *>                     TAX-FED-AMOUNT in place
+      *>    2026-08-09  AKD  P-060 now folds union dues (PAYCOM-UNION-
+      *>                     LOCAL-TABLE/RATE-TABLE lookup) and FSA/HSA
+      *>                     (EMP-FSA-HSA-ANNUAL / 26) into WK-DED-TOT,
+      *>                     same computations DEDUCTN.cob carries —
+      *>                     they now actually reduce a real paycheck
+      *>                     instead of only ever being DISPLAYed there
       *>
       *>  WARNING: This program uses GO TO and ALTER statements.
       *>  ALTER modifies GO TO targets AT RUNTIME. If you don't
@@ -55,6 +115,24 @@
                ASSIGN TO "OUTBOUND.DAT"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-OB-STATUS.
+      *>   AKD 2026-08-09: YTD old/new master pair — see YTDREC.cpy
+      *>   for why there are two files instead of one.
+           SELECT YTD-OLD-FILE
+               ASSIGN TO "YTDPAY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-OLD-STATUS.
+           SELECT YTD-NEW-FILE
+               ASSIGN TO "YTDPAY.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-NEW-STATUS.
+      *>   AKD 2026-08-09: Negative-net cases used to just get zeroed
+      *>   out silently. Now they're also logged here so payroll staff
+      *>   have something to actually work from instead of a mystery
+      *>   zero-dollar stub.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "PAYEXCPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -64,6 +142,12 @@
            COPY "PAYREC.cpy".
        FD  OUTBOUND-FILE.
        01  OUTBOUND-RECORD         PIC X(200).
+       FD  YTD-OLD-FILE.
+           COPY "YTDREC.cpy".
+       FD  YTD-NEW-FILE.
+       01  YTD-NEW-RECORD          PIC X(77).
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD        PIC X(80).
 
        WORKING-STORAGE SECTION.
 
@@ -72,6 +156,50 @@
            05  WS-EMP-STATUS       PIC X(2).
            05  WS-PAY-STATUS       PIC X(2).
            05  WS-OB-STATUS        PIC X(2).
+           05  WS-YTD-OLD-STATUS   PIC X(2).
+           05  WS-YTD-NEW-STATUS   PIC X(2).
+           05  WS-EXCEPT-STATUS    PIC X(2).
+
+      *> AKD 2026-08-09: YTD accumulation work area. YTD-OLD-FILE's
+      *> own fields (COPYed from YTDREC.cpy) hold whatever this
+      *> employee's running balance was coming in; these COMP-3
+      *> fields hold it restated for arithmetic, same split EMPREC.cpy
+      *> uses between on-disk DISPLAY and WORKING-STORAGE COMP-3.
+       01  WS-YTD-FIELDS.
+           05  WS-YTD-OLD-FLAG     PIC X(1) VALUE 'N'.
+               88  WS-YTD-OLD-OPEN VALUE 'Y'.
+           05  WS-YTD-AT-EOF       PIC X(1) VALUE 'N'.
+               88  WS-YTD-EOF      VALUE 'Y'.
+           05  WK-YTD-GROSS        PIC S9(9)V99 COMP-3.
+           05  WK-YTD-FED-TAX      PIC S9(9)V99 COMP-3.
+           05  WK-YTD-STATE-TAX    PIC S9(9)V99 COMP-3.
+           05  WK-YTD-FICA-TAX     PIC S9(9)V99 COMP-3.
+           05  WK-YTD-DED-TOTAL    PIC S9(9)V99 COMP-3.
+           05  WK-YTD-NET          PIC S9(9)V99 COMP-3.
+
+      *> AKD 2026-08-09: P-070-YTD-UPDATE used to READ YTD-OLD-FILE
+      *> NEXT RECORD and trust that the Nth record read lined up with
+      *> the Nth employee read from EMPLOYEE-FILE. A new hire inserted
+      *> mid-roster, a termination, or a re-sort of EMPLOYEE.DAT was
+      *> enough to hand one employee's YTD totals to a different one.
+      *> LOAD-YTD-OLD-TABLE now stages the whole old master into this
+      *> table once, and P-070-YTD-UPDATE looks its employee up by
+      *> WS-YTD-T-EMP-ID — same load-once/search-by-key shape as
+      *> ACCTIO.cpy's WS-ACCOUNT-TABLE/FIND-ACCOUNT on the bank ledger
+      *> side, sized to PAYCOM-MAX-EMPLOYEES.
+       01  WS-YTD-TABLE.
+           05  WS-YTD-T-ENTRY OCCURS 9999 TIMES.
+               10  WS-YTD-T-EMP-ID     PIC X(7).
+               10  WS-YTD-T-YEAR       PIC 9(4).
+               10  WS-YTD-T-GROSS      PIC S9(9)V99.
+               10  WS-YTD-T-FED-TAX    PIC S9(9)V99.
+               10  WS-YTD-T-STATE-TAX  PIC S9(9)V99.
+               10  WS-YTD-T-FICA-TAX   PIC S9(9)V99.
+               10  WS-YTD-T-DED-TOTAL  PIC S9(9)V99.
+               10  WS-YTD-T-NET        PIC S9(9)V99.
+       01  WS-YTD-COUNT            PIC 9(4) VALUE 0.
+       01  WS-YTD-SUB              PIC 9(4) VALUE 0.
+       01  WS-YTD-MATCH-FLAG       PIC X(1) VALUE 'N'.
 
       *> JRK: Cryptic working fields — P-010 through P-090 use these
       *> DO NOT RENAME — ALTER targets depend on paragraph names,
@@ -81,11 +209,35 @@
            05  WK-NET              PIC S9(7)V99 COMP-3.
            05  WK-TAX-TOT         PIC S9(7)V99 COMP-3.
            05  WK-DED-TOT         PIC S9(7)V99 COMP-3.
+           05  WK-DISPOSABLE      PIC S9(7)V99 COMP-3.
+           05  WK-GARN-AMT        PIC S9(5)V99 COMP-3.
            05  WK-OT-HRS          PIC S9(4) COMP.
            05  WK-OT-PAY          PIC S9(7)V99 COMP-3.
            05  WK-REG-PAY         PIC S9(7)V99 COMP-3.
            05  WK-PERIODS         PIC S9(4) COMP VALUE 26.
       *>   JRK: 26 pay periods per year (biweekly)
+           05  WK-PRIMARY-AMT      PIC S9(7)V99 COMP-3.
+           05  WK-SPLIT-AMT        PIC S9(7)V99 COMP-3.
+      *>   AKD 2026-08-09: WK-NET broken into a primary-account share
+      *>   and a split-account share — see P-070-SPLIT-PAY.
+
+      *> AKD 2026-08-09: Union dues lookup work fields — P-060 drives
+      *> these against PAYCOM-UNION-LOCAL-TABLE/PAYCOM-UNION-RATE-TABLE
+      *> the same way DEDUCTN.cob's COMPUTE-UNION-DUES does, so the
+      *> per-employee rate actually lands on the real pay stub.
+       01  WS-UNION-LOOKUP.
+           05  WS-UNION-IDX        PIC 9(1) VALUE 0.
+           05  WS-UNION-RATE       PIC 9(3)V99 VALUE 0.
+
+      *> AKD 2026-08-09: Mid-period-hire proration work fields — P-040
+      *> uses these to pay a salaried new hire only for the days of
+      *> the current period on or after EMP-HIRE-DATE.
+       01  WS-PRORATE-FIELDS.
+           05  WS-PERIOD-DAYS      PIC S9(4) COMP VALUE 14.
+           05  WS-RUN-INT          PIC S9(9) COMP.
+           05  WS-HIRE-INT         PIC S9(9) COMP.
+           05  WS-PERIOD-START-INT PIC S9(9) COMP.
+           05  WS-DAYS-WORKED      PIC S9(4) COMP.
 
       *> Counters and flags
        01  WS-COUNTERS.
@@ -96,6 +248,9 @@
            05  WS-EOF-FLAG         PIC X(1) VALUE 'N'.
                88  WS-EOF          VALUE 'Y'.
                88  WS-NOT-EOF      VALUE 'N'.
+           05  WS-BRACKET-IDX      PIC 9(2) VALUE 0.
+           05  WS-STATE-IDX        PIC 9(2) VALUE 0.
+           05  WS-STATE-RATE-USED  PIC 9V9999 VALUE 0.
 
       *> SLW 1991: Added batch total for daily limit check
        01  WS-BATCH-TOTALS.
@@ -127,10 +282,51 @@
            05  WS-OB-PIPE4         PIC X(1) VALUE '|'.
            05  WS-OB-DAY           PIC 9(8).
 
+      *> AKD 2026-08-09: Negative-net exception record — one line per
+      *> employee routed for manual correction instead of a silent
+      *> zero-dollar stub. Same pipe-delimited layout style as
+      *> WS-OUTBOUND-LINE above.
+       01  WS-EXCEPT-LINE.
+           05  EXCEPT-EMP-ID       PIC X(7).
+           05  EXCEPT-PIPE1        PIC X(1) VALUE '|'.
+           05  EXCEPT-DEFICIT      PIC 9(7)V99.
+           05  EXCEPT-PIPE2        PIC X(1) VALUE '|'.
+           05  EXCEPT-GROSS        PIC 9(7)V99.
+           05  EXCEPT-PIPE3        PIC X(1) VALUE '|'.
+           05  EXCEPT-FED-TAX      PIC 9(7)V99.
+           05  EXCEPT-PIPE4        PIC X(1) VALUE '|'.
+           05  EXCEPT-STATE-TAX    PIC 9(7)V99.
+           05  EXCEPT-PIPE5        PIC X(1) VALUE '|'.
+           05  EXCEPT-FICA-TAX     PIC 9(7)V99.
+           05  EXCEPT-PIPE6        PIC X(1) VALUE '|'.
+           05  EXCEPT-DED-TOT      PIC 9(7)V99.
+           05  EXCEPT-PIPE7        PIC X(1) VALUE '|'.
+           05  EXCEPT-DAY          PIC 9(8).
+
       *> Command line args
        01  WS-CMD-ARGS.
            05  WS-ARG-DAY          PIC 9(8) VALUE 0.
 
+      *> AKD 2026-08-09: Off-cycle mode — "OFFCYCLE empid amount
+      *> [yyyymmdd]" on the command line cuts one check for one
+      *> employee without running the rest of the batch. The optional
+      *> 4th token backdates/postdates that one check (a retroactive
+      *> correction, or a payment cut ahead of an upcoming date) —
+      *> omitting it keeps the old fixed default so existing callers
+      *> don't have to change. Anything else on the command line is
+      *> still just the run day, same as before.
+       01  WS-CMD-LINE              PIC X(60) VALUE SPACES.
+       01  WS-OC-FIELDS.
+           05  WS-OC-KEYWORD        PIC X(10) VALUE SPACES.
+               88  WS-OC-REQUESTED  VALUE 'OFFCYCLE'.
+           05  WS-OC-EMP-ID         PIC X(7) VALUE SPACES.
+           05  WS-OC-AMOUNT-STR     PIC X(15) VALUE SPACES.
+           05  WS-OC-AMOUNT         PIC S9(7)V99 COMP-3 VALUE 0.
+           05  WS-OC-DATE-STR       PIC X(8) VALUE SPACES.
+           05  WS-OC-DATE           PIC 9(8) VALUE 0.
+           05  WS-OC-FOUND-FLAG     PIC X(1) VALUE 'N'.
+               88  WS-OC-FOUND      VALUE 'Y'.
+
       *> Formatted output line
        01  WS-DISPLAY-LINE         PIC X(80).
 
@@ -151,7 +347,22 @@
       *>  Reality: It also sets up ALTER chains.
       *>================================================================*
        P-000.
-           ACCEPT WS-ARG-DAY FROM COMMAND-LINE
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+
+           UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+               INTO WS-OC-KEYWORD WS-OC-EMP-ID WS-OC-AMOUNT-STR
+                   WS-OC-DATE-STR
+           END-UNSTRING
+
+           IF WS-OC-REQUESTED
+               PERFORM P-000-OFFCYCLE
+               GO TO P-090
+           END-IF
+
+           MOVE 0 TO WS-ARG-DAY
+           IF WS-CMD-LINE NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-OC-KEYWORD) TO WS-ARG-DAY
+           END-IF
            IF WS-ARG-DAY = 0
                MOVE 20260301 TO WS-ARG-DAY
            END-IF
@@ -177,6 +388,19 @@
            OPEN OUTPUT PAYSTUB-FILE
            OPEN OUTPUT OUTBOUND-FILE
 
+      *>   AKD 2026-08-09: YTDPAY.DAT may not exist yet (first run of
+      *>   the year) — that's not an error, it just means every
+      *>   employee starts the year from zero.
+           OPEN INPUT YTD-OLD-FILE
+           IF WS-YTD-OLD-STATUS = '00'
+               MOVE 'Y' TO WS-YTD-OLD-FLAG
+           ELSE
+               MOVE 'N' TO WS-YTD-OLD-FLAG
+           END-IF
+           PERFORM LOAD-YTD-OLD-TABLE
+           OPEN OUTPUT YTD-NEW-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+
            PERFORM P-010
 
            GO TO P-080.
@@ -236,12 +460,61 @@
       *>================================================================*
       *>  P-040: SALARIED PAY CALCULATION
       *>  JRK: Divides annual salary by WK-PERIODS (26)
+      *>  AKD 2026-08-09: ...unless the employee's own EMP-PAY-PERIODS
+      *>  names a real pay frequency (12/24/26/52), in which case that
+      *>  wins. WK-PERIODS is still the fallback for blank/unrecognized
+      *>  values, so records without EMP-PAY-PERIODS set keep behaving
+      *>  exactly as before. Also prorates the period's pay down when
+      *>  EMP-HIRE-DATE lands inside the current period.
       *>================================================================*
        P-040.
            IF EMP-SALARIED
-      *>       Salaried: annual / 26 pay periods
-               COMPUTE WK-REG-PAY ROUNDED =
-                   EMP-SALARY / WK-PERIODS
+               EVALUATE EMP-PAY-PERIODS
+                   WHEN 12
+                       MOVE 30 TO WS-PERIOD-DAYS
+                       COMPUTE WK-REG-PAY ROUNDED =
+                           EMP-SALARY / EMP-PAY-PERIODS
+                   WHEN 24
+                       MOVE 15 TO WS-PERIOD-DAYS
+                       COMPUTE WK-REG-PAY ROUNDED =
+                           EMP-SALARY / EMP-PAY-PERIODS
+                   WHEN 26
+                       MOVE 14 TO WS-PERIOD-DAYS
+                       COMPUTE WK-REG-PAY ROUNDED =
+                           EMP-SALARY / EMP-PAY-PERIODS
+                   WHEN 52
+                       MOVE 7 TO WS-PERIOD-DAYS
+                       COMPUTE WK-REG-PAY ROUNDED =
+                           EMP-SALARY / EMP-PAY-PERIODS
+                   WHEN OTHER
+                       MOVE 14 TO WS-PERIOD-DAYS
+                       COMPUTE WK-REG-PAY ROUNDED =
+                           EMP-SALARY / WK-PERIODS
+               END-EVALUATE
+
+      *>       AKD 2026-08-09: If EMP-HIRE-DATE falls inside this
+      *>       period, only pay for the days actually worked — a
+      *>       brand-new hire's first stub shouldn't cover days
+      *>       before their start date.
+               IF EMP-HIRE-DATE > 0
+                   MOVE FUNCTION INTEGER-OF-DATE(WS-RUN-DAY)
+                       TO WS-RUN-INT
+                   MOVE FUNCTION INTEGER-OF-DATE(EMP-HIRE-DATE)
+                       TO WS-HIRE-INT
+                   COMPUTE WS-PERIOD-START-INT =
+                       WS-RUN-INT - WS-PERIOD-DAYS + 1
+                   IF WS-HIRE-INT > WS-PERIOD-START-INT AND
+                      WS-HIRE-INT <= WS-RUN-INT
+                       COMPUTE WS-DAYS-WORKED =
+                           WS-RUN-INT - WS-HIRE-INT + 1
+                       COMPUTE WK-REG-PAY ROUNDED =
+                           WK-REG-PAY * WS-DAYS-WORKED /
+                               WS-PERIOD-DAYS
+                       DISPLAY "PAYROLL|PRORATED|" EMP-ID "|"
+                           WS-DAYS-WORKED "/" WS-PERIOD-DAYS
+                   END-IF
+               END-IF
+
                MOVE WK-REG-PAY TO WK-GROSS
       *>       JRK: Salaried employees get no overtime
       *>       (but we still fall through to P-050, which is fine
@@ -333,6 +606,53 @@
                    WK-DED-TOT + (WK-GROSS * EMP-401K-PCT)
            END-IF
 
+      *>   Union dues — 2026-08-09 AKD: mirrors DEDUCTN.cob's
+      *>   COMPUTE-UNION-DUES lookup against PAYCOM-UNION-LOCAL-TABLE/
+      *>   PAYCOM-UNION-RATE-TABLE, but folded into WK-DED-TOT here so
+      *>   it actually reduces a real paycheck instead of only ever
+      *>   being DISPLAYed by the standalone deductions utility.
+           MOVE 0 TO WS-UNION-RATE
+           IF EMP-UNION-MEMBER
+               PERFORM VARYING WS-UNION-IDX FROM 1 BY 1
+                   UNTIL WS-UNION-IDX > PAYCOM-UNION-LOCAL-COUNT
+                   IF PAYCOM-UNION-LOCAL-ENTRY(WS-UNION-IDX)
+                           = EMP-UNION-LOCAL
+                       MOVE PAYCOM-UNION-RATE-ENTRY(WS-UNION-IDX)
+                           TO WS-UNION-RATE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               ADD WS-UNION-RATE TO WK-DED-TOT
+           END-IF
+
+      *>   FSA/HSA election — 2026-08-09 AKD: mirrors DEDUCTN.cob's
+      *>   COMPUTE-FSA-HSA, spreading EMP-FSA-HSA-ANNUAL over 26 pay
+      *>   periods and folding it into WK-DED-TOT for the same reason
+      *>   as the union dues above.
+           IF EMP-HAS-FSA OR EMP-HAS-HSA
+               COMPUTE WK-DED-TOT ROUNDED =
+                   WK-DED-TOT + (EMP-FSA-HSA-ANNUAL / 26)
+           END-IF
+
+      *>   Court-ordered garnishment — 2026-08-09 AKD: revives the
+      *>   feature PAYCOM-GARN-FLAG/PCT/MAX were left stranded for
+      *>   since 1988. Applies against disposable income (gross
+      *>   less taxes and the deductions already taken above),
+      *>   capped at the global PAYCOM-GARN-MAX.
+           IF EMP-GARN-ACTIVE
+               COMPUTE WK-DISPOSABLE ROUNDED =
+                   WK-GROSS - WK-TAX-TOT - WK-DED-TOT
+               IF WK-DISPOSABLE > 0
+                   COMPUTE WK-GARN-AMT ROUNDED =
+                       WK-DISPOSABLE * EMP-GARN-PCT
+                   IF WK-GARN-AMT > PAYCOM-GARN-MAX
+                       MOVE PAYCOM-GARN-MAX TO WK-GARN-AMT
+                   END-IF
+                   ADD WK-GARN-AMT TO WK-DED-TOT
+                   DISPLAY "PAYROLL|GARNISH|" EMP-ID "|" WK-GARN-AMT
+               END-IF
+           END-IF
+
            GO TO P-070.
 
       *>================================================================*
@@ -346,6 +666,7 @@
       *>   Sanity check — net pay should not be negative
            IF WK-NET < 0
                DISPLAY "PAYROLL|NEG-NET|" EMP-ID "|" WK-NET
+               PERFORM P-070-EXCEPTION
                MOVE 0 TO WK-NET
                ADD 1 TO WS-ERROR-COUNT
            END-IF
@@ -355,6 +676,13 @@
            ADD WK-NET TO WS-BATCH-NET
            ADD 1 TO WS-PROC-COUNT
 
+      *>   AKD 2026-08-09: Roll this employee's YTD totals forward
+           PERFORM P-070-YTD-UPDATE
+
+      *>   AKD 2026-08-09: Split WK-NET between the primary account
+      *>   and the split account, if one is on file for this employee
+           PERFORM P-070-SPLIT-PAY
+
       *>   Write pay stub
            MOVE EMP-ID TO PAY-EMP-ID
            MOVE EMP-NAME TO PAY-EMP-NAME
@@ -375,10 +703,10 @@
 
            WRITE PAY-STUB-RECORD
 
-      *>   Write outbound settlement record
+      *>   Write outbound settlement record — primary account
            MOVE EMP-ACCT-ID TO WS-OB-ACCT
            MOVE EMP-ACCT-ID TO WS-OB-DEST
-           MOVE WK-NET TO WS-OB-AMOUNT
+           MOVE WK-PRIMARY-AMT TO WS-OB-AMOUNT
            STRING
                "Payroll deposit — " DELIMITED SIZE
                EMP-NAME DELIMITED SPACES
@@ -388,18 +716,178 @@
 
            WRITE OUTBOUND-RECORD FROM WS-OUTBOUND-LINE
 
+      *>   AKD 2026-08-09: Second settlement entry for the split
+      *>   account, when this employee has one on file
+           IF EMP-HAS-SPLIT AND WK-SPLIT-AMT > 0
+               MOVE EMP-SPLIT-ACCT-ID TO WS-OB-ACCT
+               MOVE EMP-SPLIT-ACCT-ID TO WS-OB-DEST
+               MOVE WK-SPLIT-AMT TO WS-OB-AMOUNT
+               STRING
+                   "Payroll split deposit — " DELIMITED SIZE
+                   EMP-NAME DELIMITED SPACES
+                   INTO WS-OB-DESC
+               END-STRING
+               MOVE WS-RUN-DAY TO WS-OB-DAY
+
+               WRITE OUTBOUND-RECORD FROM WS-OUTBOUND-LINE
+           END-IF
+
            DISPLAY "PAYROLL|PAID|" EMP-ID "|" WK-NET
 
       *>   Loop back for next employee
            GO TO P-010.
 
+      *>================================================================*
+      *>  LOAD-YTD-OLD-TABLE: Stages the whole of YTD-OLD-FILE into
+      *>  WS-YTD-TABLE right after it's opened, so P-070-YTD-UPDATE can
+      *>  look an employee's prior YTD totals up by YTD-EMP-ID instead
+      *>  of trusting that YTDPAY.DAT and EMPLOYEE.DAT are still in the
+      *>  same order. AKD 2026-08-09.
+      *>================================================================*
+       LOAD-YTD-OLD-TABLE.
+           MOVE 0 TO WS-YTD-COUNT
+           IF WS-YTD-OLD-OPEN
+               MOVE 'N' TO WS-YTD-AT-EOF
+               PERFORM UNTIL WS-YTD-EOF
+                   READ YTD-OLD-FILE NEXT RECORD
+                       AT END
+                           SET WS-YTD-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-YTD-COUNT
+                           MOVE YTD-EMP-ID    TO
+                               WS-YTD-T-EMP-ID(WS-YTD-COUNT)
+                           MOVE YTD-YEAR      TO
+                               WS-YTD-T-YEAR(WS-YTD-COUNT)
+                           MOVE YTD-GROSS     TO
+                               WS-YTD-T-GROSS(WS-YTD-COUNT)
+                           MOVE YTD-FED-TAX   TO
+                               WS-YTD-T-FED-TAX(WS-YTD-COUNT)
+                           MOVE YTD-STATE-TAX TO
+                               WS-YTD-T-STATE-TAX(WS-YTD-COUNT)
+                           MOVE YTD-FICA-TAX  TO
+                               WS-YTD-T-FICA-TAX(WS-YTD-COUNT)
+                           MOVE YTD-DED-TOTAL TO
+                               WS-YTD-T-DED-TOTAL(WS-YTD-COUNT)
+                           MOVE YTD-NET       TO
+                               WS-YTD-T-NET(WS-YTD-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE YTD-OLD-FILE
+               MOVE 'N' TO WS-YTD-OLD-FLAG
+           END-IF.
+
+      *>================================================================*
+      *>  P-070-YTD-UPDATE: Roll one employee's year-to-date totals
+      *>  forward into YTD-NEW-FILE. See YTDREC.cpy for the
+      *>  old-master/new-master design this relies on. Prior totals
+      *>  come from WS-YTD-TABLE (loaded by LOAD-YTD-OLD-TABLE), keyed
+      *>  on YTD-EMP-ID rather than assumed file position.
+      *>================================================================*
+       P-070-YTD-UPDATE.
+           MOVE 'N' TO WS-YTD-MATCH-FLAG
+           PERFORM VARYING WS-YTD-SUB FROM 1 BY 1
+               UNTIL WS-YTD-SUB > WS-YTD-COUNT
+               IF WS-YTD-T-EMP-ID(WS-YTD-SUB) = EMP-ID
+                   AND WS-YTD-T-YEAR(WS-YTD-SUB) = WS-DATE-YYYY
+                   MOVE 'Y' TO WS-YTD-MATCH-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-YTD-MATCH-FLAG = 'N'
+      *>       New employee, first run of the year, or no prior
+      *>       master at all — start this employee's YTD from zero.
+               MOVE 0 TO WK-YTD-GROSS WK-YTD-FED-TAX WK-YTD-STATE-TAX
+                   WK-YTD-FICA-TAX WK-YTD-DED-TOTAL WK-YTD-NET
+           ELSE
+               MOVE WS-YTD-T-GROSS(WS-YTD-SUB)     TO WK-YTD-GROSS
+               MOVE WS-YTD-T-FED-TAX(WS-YTD-SUB)   TO WK-YTD-FED-TAX
+               MOVE WS-YTD-T-STATE-TAX(WS-YTD-SUB) TO WK-YTD-STATE-TAX
+               MOVE WS-YTD-T-FICA-TAX(WS-YTD-SUB)  TO WK-YTD-FICA-TAX
+               MOVE WS-YTD-T-DED-TOTAL(WS-YTD-SUB) TO WK-YTD-DED-TOTAL
+               MOVE WS-YTD-T-NET(WS-YTD-SUB)       TO WK-YTD-NET
+           END-IF
+
+           ADD WK-GROSS          TO WK-YTD-GROSS
+           ADD TAX-FED-AMOUNT    TO WK-YTD-FED-TAX
+           ADD TAX-STATE-AMOUNT  TO WK-YTD-STATE-TAX
+           ADD TAX-FICA-AMOUNT   TO WK-YTD-FICA-TAX
+           ADD WK-DED-TOT        TO WK-YTD-DED-TOTAL
+           ADD WK-NET            TO WK-YTD-NET
+
+           MOVE EMP-ID          TO YTD-EMP-ID
+           MOVE WS-DATE-YYYY    TO YTD-YEAR
+           MOVE WK-YTD-GROSS     TO YTD-GROSS
+           MOVE WK-YTD-FED-TAX   TO YTD-FED-TAX
+           MOVE WK-YTD-STATE-TAX TO YTD-STATE-TAX
+           MOVE WK-YTD-FICA-TAX  TO YTD-FICA-TAX
+           MOVE WK-YTD-DED-TOTAL TO YTD-DED-TOTAL
+           MOVE WK-YTD-NET       TO YTD-NET
+
+           WRITE YTD-NEW-RECORD FROM YTD-RECORD.
+
+      *>================================================================*
+      *>  P-070-EXCEPTION: Logs a negative-net case for manual
+      *>  correction instead of letting it go out as a silent
+      *>  zero-dollar stub. AKD 2026-08-09.
+      *>================================================================*
+       P-070-EXCEPTION.
+           MOVE EMP-ID           TO EXCEPT-EMP-ID
+           COMPUTE EXCEPT-DEFICIT = 0 - WK-NET
+           MOVE WK-GROSS          TO EXCEPT-GROSS
+           MOVE TAX-FED-AMOUNT    TO EXCEPT-FED-TAX
+           MOVE TAX-STATE-AMOUNT  TO EXCEPT-STATE-TAX
+           MOVE TAX-FICA-AMOUNT   TO EXCEPT-FICA-TAX
+           MOVE WK-DED-TOT        TO EXCEPT-DED-TOT
+           MOVE WS-RUN-DAY        TO EXCEPT-DAY
+
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPT-LINE.
+
+      *>================================================================*
+      *>  P-070-SPLIT-PAY: Divides WK-NET between the primary account
+      *>  and one split account, by percentage or fixed amount.
+      *>  AKD 2026-08-09.
+      *>================================================================*
+       P-070-SPLIT-PAY.
+           IF EMP-HAS-SPLIT
+               IF EMP-SPLIT-PERCENT
+                   COMPUTE WK-SPLIT-AMT ROUNDED =
+                       WK-NET * EMP-SPLIT-PCT
+               ELSE
+                   MOVE EMP-SPLIT-AMOUNT TO WK-SPLIT-AMT
+               END-IF
+               IF WK-SPLIT-AMT > WK-NET
+                   MOVE WK-NET TO WK-SPLIT-AMT
+               END-IF
+               COMPUTE WK-PRIMARY-AMT = WK-NET - WK-SPLIT-AMT
+           ELSE
+               MOVE WK-NET TO WK-PRIMARY-AMT
+               MOVE 0 TO WK-SPLIT-AMT
+           END-IF.
+
       *>================================================================*
       *>  P-080: WRAP-UP — Close files and display totals
+      *>  AKD 2026-08-09: Added the daily-limit check JRK's WK-D4
+      *>  "overflow flag" was supposed to drive back in 1974 but
+      *>  never did — see PAYCOM.cpy for which of the two competing
+      *>  limit constants this uses and why.
       *>================================================================*
        P-080.
            CLOSE EMPLOYEE-FILE
            CLOSE PAYSTUB-FILE
            CLOSE OUTBOUND-FILE
+           IF WS-YTD-OLD-OPEN
+               CLOSE YTD-OLD-FILE
+           END-IF
+           CLOSE YTD-NEW-FILE
+           CLOSE EXCEPTION-FILE
+
+           IF WS-BATCH-GROSS > PAYCOM-DAILY-LIMIT
+               MOVE 1 TO WK-D4
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "PAYROLL|BATCH-LIMIT-EXCEEDED|"
+                   WS-BATCH-GROSS "|" PAYCOM-DAILY-LIMIT
+           END-IF
 
            DISPLAY "PAYROLL|SUMMARY"
            DISPLAY "PAYROLL|TOTAL-EMP|" WS-EMP-COUNT
@@ -408,6 +896,7 @@
            DISPLAY "PAYROLL|ERRORS|" WS-ERROR-COUNT
            DISPLAY "PAYROLL|BATCH-GROSS|" WS-BATCH-GROSS
            DISPLAY "PAYROLL|BATCH-NET|" WS-BATCH-NET
+           DISPLAY "PAYROLL|OVER-LIMIT|" WK-D4
            DISPLAY "PAYROLL|COMPLETE|" WS-RUN-DAY
 
            GO TO P-090.
@@ -430,31 +919,191 @@
        P-090.
            STOP RUN.
 
+      *>================================================================*
+      *>  P-000-OFFCYCLE: One-off check for a single employee
+      *>  AKD 2026-08-09: "OFFCYCLE empid amount [yyyymmdd]" on the
+      *>  command line — finds that one employee, taxes the supplied
+      *>  amount, and writes a single pay stub plus outbound
+      *>  settlement entry without running the rest of the batch.
+      *>  The optional 4th token sets the check's date for a
+      *>  retroactive correction or an advance payment; omitted (or
+      *>  non-numeric), it falls back to the old fixed default so
+      *>  existing 3-token callers behave exactly as before. Off-cycle
+      *>  checks skip the regular benefit deductions (medical/dental/
+      *>  401k) — they're supplemental pay, not a normal period's
+      *>  paycheck, and there is no period to prorate a benefit
+      *>  against. Kept deliberately self-contained instead of joining
+      *>  the ALTER/GO TO chain above: it PERFORMs a scan loop and the
+      *>  already-safe TX-COMPUTE-FED THRU TX-COMPUTE-EXIT range, and
+      *>  opens/closes its own files since P-080 never runs for this
+      *>  mode (P-000 goes straight to P-090 once this returns).
+      *>  AKD 2026-08-09: EXCEPTION-FILE, YTD-NEW-FILE, PAYSTUB-FILE and
+      *>  OUTBOUND-FILE are all opened EXTEND here, not OUTPUT — this
+      *>  mode runs after the regular batch has already written that
+      *>  day's records to those files, and OUTPUT would truncate them.
+      *>================================================================*
+       P-000-OFFCYCLE.
+           MOVE 0 TO WS-OC-DATE
+           IF WS-OC-DATE-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-OC-DATE-STR) TO WS-OC-DATE
+           END-IF
+           IF WS-OC-DATE = 0
+               MOVE 20260301 TO WS-OC-DATE
+           END-IF
+           MOVE WS-OC-DATE TO WS-RUN-DAY
+           MOVE WS-RUN-DAY(1:4) TO WS-DATE-YYYY
+           MOVE WS-RUN-DAY(5:2) TO WS-DATE-MM
+           MOVE WS-RUN-DAY(7:2) TO WS-DATE-DD
+
+           MOVE FUNCTION NUMVAL(WS-OC-AMOUNT-STR) TO WS-OC-AMOUNT
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMP-STATUS NOT = '00'
+               DISPLAY "PAYROLL|ERROR|EMPFILE|" WS-EMP-STATUS
+               GO TO P-000-OFFCYCLE-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-OC-FOUND-FLAG
+           PERFORM UNTIL WS-OC-FOUND OR WS-EOF
+               READ EMPLOYEE-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF EMP-ID = WS-OC-EMP-ID
+                           SET WS-OC-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE
+
+           IF NOT WS-OC-FOUND
+               DISPLAY "PAYROLL|OFFCYCLE-NOT-FOUND|" WS-OC-EMP-ID
+               GO TO P-000-OFFCYCLE-EXIT
+           END-IF
+
+           OPEN EXTEND EXCEPTION-FILE
+
+           MOVE WS-OC-AMOUNT TO WK-GROSS
+           MOVE 0 TO WK-DED-TOT
+           COMPUTE WS-PAY-PERIOD =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DAY) / 14 + 1
+
+           MOVE WK-GROSS TO TAX-GROSS-PAY
+           PERFORM TX-COMPUTE-FED THRU TX-COMPUTE-EXIT
+           MOVE TAX-TOTAL-AMOUNT TO WK-TAX-TOT
+
+           COMPUTE WK-NET ROUNDED = WK-GROSS - WK-TAX-TOT - WK-DED-TOT
+           IF WK-NET < 0
+               DISPLAY "PAYROLL|NEG-NET|" EMP-ID "|" WK-NET
+               PERFORM P-070-EXCEPTION
+               MOVE 0 TO WK-NET
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+
+           ADD WK-GROSS TO WS-BATCH-GROSS
+           ADD WK-NET TO WS-BATCH-NET
+           ADD 1 TO WS-PROC-COUNT
+
+           CLOSE EXCEPTION-FILE
+
+           OPEN INPUT YTD-OLD-FILE
+           IF WS-YTD-OLD-STATUS = '00'
+               MOVE 'Y' TO WS-YTD-OLD-FLAG
+           ELSE
+               MOVE 'N' TO WS-YTD-OLD-FLAG
+           END-IF
+           PERFORM LOAD-YTD-OLD-TABLE
+           OPEN EXTEND YTD-NEW-FILE
+
+           PERFORM P-070-YTD-UPDATE
+
+           IF WS-YTD-OLD-OPEN
+               CLOSE YTD-OLD-FILE
+           END-IF
+           CLOSE YTD-NEW-FILE
+
+           OPEN EXTEND PAYSTUB-FILE
+           OPEN EXTEND OUTBOUND-FILE
+
+           MOVE EMP-ID TO PAY-EMP-ID
+           MOVE EMP-NAME TO PAY-EMP-NAME
+           MOVE WS-PAY-PERIOD TO PAY-PERIOD-NUM
+           MOVE WK-GROSS TO PAY-GROSS
+           MOVE TAX-FED-AMOUNT TO PAY-FED-TAX
+           MOVE TAX-STATE-AMOUNT TO PAY-STATE-TAX
+           MOVE TAX-FICA-AMOUNT TO PAY-FICA
+           MOVE 0 TO PAY-MEDICAL
+           MOVE 0 TO PAY-DENTAL
+           MOVE 0 TO PAY-401K
+           MOVE WK-NET TO PAY-NET
+           MOVE EMP-BANK-CODE TO PAY-DEST-BANK
+           MOVE EMP-ACCT-ID TO PAY-DEST-ACCT
+           MOVE WS-RUN-DAY TO PAY-DATE-FULL
+           MOVE WS-DATE-YY TO PAY-DATE-YY
+
+           WRITE PAY-STUB-RECORD
+
+           MOVE EMP-ACCT-ID TO WS-OB-ACCT
+           MOVE EMP-ACCT-ID TO WS-OB-DEST
+           MOVE WK-NET TO WS-OB-AMOUNT
+           STRING
+               "Off-cycle payroll deposit — " DELIMITED SIZE
+               EMP-NAME DELIMITED SPACES
+               INTO WS-OB-DESC
+           END-STRING
+           MOVE WS-RUN-DAY TO WS-OB-DAY
+
+           WRITE OUTBOUND-RECORD FROM WS-OUTBOUND-LINE
+
+           CLOSE PAYSTUB-FILE
+           CLOSE OUTBOUND-FILE
+
+           DISPLAY "PAYROLL|OFFCYCLE-PAID|" EMP-ID "|" WK-NET.
+
+       P-000-OFFCYCLE-EXIT.
+           EXIT.
+
       *>================================================================*
       *>  TX-COMPUTE-FED: Federal tax computation
       *>  PMR 1983: Simplified bracket lookup
       *>  PERFORM THRU range: TX-COMPUTE-FED THRU TX-COMPUTE-EXIT
+      *>  AKD 2026-08-09: PMR's literal 100000/50000/20000 thresholds
+      *>  used to ignore TAXREC.cpy's table same as TAXCALC.cob's old
+      *>  WS-HARDCODED-BRACKETS did. Now looks TAX-GROSS-PAY up in the
+      *>  same TAX-BRACKET-ENTRY table TAXCALC.cob's COMPUTE-FEDERAL
+      *>  uses, so there's one bracket source instead of two.
       *>================================================================*
        TX-COMPUTE-FED.
-      *>   PMR: "Use simple bracket. Close enough for demo."
-           IF TAX-GROSS-PAY > 100000
-               COMPUTE TAX-FED-AMOUNT ROUNDED =
-                   TAX-GROSS-PAY * 0.32
-           ELSE IF TAX-GROSS-PAY > 50000
-               COMPUTE TAX-FED-AMOUNT ROUNDED =
-                   TAX-GROSS-PAY * 0.22
-           ELSE IF TAX-GROSS-PAY > 20000
-               COMPUTE TAX-FED-AMOUNT ROUNDED =
-                   TAX-GROSS-PAY * 0.12
-           ELSE
-               COMPUTE TAX-FED-AMOUNT ROUNDED =
-                   TAX-GROSS-PAY * 0.10
-           END-IF.
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+               UNTIL WS-BRACKET-IDX > 6
+               IF TAX-GROSS-PAY >= TAX-BRACKET-MIN (WS-BRACKET-IDX)
+                  AND
+                  TAX-GROSS-PAY <= TAX-BRACKET-MAX (WS-BRACKET-IDX)
+                   COMPUTE TAX-FED-AMOUNT ROUNDED =
+                       TAX-GROSS-PAY * TAX-BRACKET-RATE (WS-BRACKET-IDX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
 
       *>   State tax — PMR says "5%" but uses 7.25%
+      *>   AKD 2026-08-09: That 7.25% was a flat rate applied to every
+      *>   employee regardless of EMP-STATE. Now looks EMP-STATE up in
+      *>   the same TAX-STATE-CODE-ENTRY table TAXCALC.cob's COMPUTE-
+      *>   STATE uses, falling back to TAX-DEFAULT-STATE-RATE (the old
+      *>   7.25%) for any state not in the table.
        TX-COMPUTE-STATE.
+           MOVE TAX-DEFAULT-STATE-RATE TO WS-STATE-RATE-USED
+           PERFORM VARYING WS-STATE-IDX FROM 1 BY 1
+               UNTIL WS-STATE-IDX > TAX-STATE-COUNT
+               IF EMP-STATE = TAX-STATE-CODE-ENTRY (WS-STATE-IDX)
+                   MOVE TAX-STATE-RATE-ENTRY (WS-STATE-IDX)
+                       TO WS-STATE-RATE-USED
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
            COMPUTE TAX-STATE-AMOUNT ROUNDED =
-               TAX-GROSS-PAY * 0.0725.
+               TAX-GROSS-PAY * WS-STATE-RATE-USED.
 
       *>   FICA
        TX-COMPUTE-FICA.
