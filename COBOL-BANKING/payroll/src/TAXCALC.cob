@@ -23,6 +23,21 @@
       *>    1992-06-30  JRK  "Temporary" flat tax option (still here)
       *>    1997-08-22  PMR  Updated FICA limit (last update ever)
       *>    2002-01-15  Y2K  Added 4-digit year (left old code)
+      *>    2026-08-09  AKD  COMPUTE-STATE now looks up EMP-STATE in
+      *>                     a real per-state rate table instead of
+      *>                     always applying WS-DEFAULT-STATE-RATE
+      *>    2026-08-09  AKD  COMPUTE-FEDERAL now looks brackets up in
+      *>                     TAXREC.cpy's TAX-BRACKET-ENTRY instead of
+      *>                     the hardcoded WS-HARDCODED-BRACKETS/
+      *>                     6-level nested IF (both removed)
+      *>    2026-08-09  AKD  Per-state rate table moved into TAXREC.cpy
+      *>                     (TAX-STATE-*) so PAYROLL.cob's TX-COMPUTE-
+      *>                     STATE can share it instead of carrying its
+      *>                     own hardcoded 7.25% flat rate
+      *>    2026-08-09  AKD  COMPUTE-FEDERAL's bracket-1 test is now >=
+      *>                     instead of > so a $0 annual gross taxes at
+      *>                     0 instead of leaving WS-FED-TAX holding
+      *>                     whatever the previous employee computed
       *>
       *>  WARNING: This program has 6-level nested IF statements
       *>  without END-IF. Indentation is the ONLY way to follow
@@ -76,34 +91,23 @@
            05  WS-EMP-COUNT        PIC 9(5) VALUE 0.
            05  WS-BRACKET-IDX      PIC 9(2) VALUE 0.
 
-      *> PMR: Hardcoded brackets that OVERRIDE the copybook table
-      *> "Just in case the copybook isn't loaded correctly"
-       01  WS-HARDCODED-BRACKETS.
-           05  WS-BRACKET-1-MAX    PIC S9(7)V99 COMP-3
-                                   VALUE 10000.00.
-           05  WS-BRACKET-1-RATE   PIC 9V9999 VALUE 0.1000.
-           05  WS-BRACKET-2-MAX    PIC S9(7)V99 COMP-3
-                                   VALUE 40000.00.
-           05  WS-BRACKET-2-RATE   PIC 9V9999 VALUE 0.1200.
-           05  WS-BRACKET-3-MAX    PIC S9(7)V99 COMP-3
-                                   VALUE 85000.00.
-           05  WS-BRACKET-3-RATE   PIC 9V9999 VALUE 0.2200.
-           05  WS-BRACKET-4-MAX    PIC S9(7)V99 COMP-3
-                                   VALUE 165000.00.
-           05  WS-BRACKET-4-RATE   PIC 9V9999 VALUE 0.2400.
-           05  WS-BRACKET-5-MAX    PIC S9(7)V99 COMP-3
-                                   VALUE 500000.00.
-           05  WS-BRACKET-5-RATE   PIC 9V9999 VALUE 0.3200.
-      *>   JRK 1992: "Top bracket for high earners"
-           05  WS-BRACKET-6-MAX    PIC S9(7)V99 COMP-3
-                                   VALUE 9999999.99.
-           05  WS-BRACKET-6-RATE   PIC 9V9999 VALUE 0.3700.
+      *> AKD 2026-08-09: PMR/JRK's hardcoded WS-BRACKET-n-MAX/RATE
+      *> literals used to live here and override TAXREC.cpy's
+      *> TAX-BRACKET-TABLE outright. Removed — COMPUTE-FEDERAL now
+      *> looks the bracket up in TAX-BRACKET-ENTRY for real, so the
+      *> copybook is the one source of truth PMR meant it to be.
 
       *> State tax rates per state code — JRK 1992
       *> PMR comment: "5% flat state tax"
       *> JRK code: 7.25% — the comment was never updated
-       01  WS-STATE-RATES.
-           05  WS-DEFAULT-STATE-RATE PIC 9V9999 VALUE 0.0725.
+      *> AKD 2026-08-09: JRK's flat rate never actually varied by
+      *> state despite the comment block's name. The real per-state
+      *> table (and the flat rate, now TAX-DEFAULT-STATE-RATE) moved
+      *> into TAXREC.cpy below so PAYROLL.cob's TX-COMPUTE-STATE can
+      *> share it — COMPUTE-STATE looks the employee's real state up
+      *> first and falls back to TAX-DEFAULT-STATE-RATE otherwise.
+       01  WS-STATE-IDX             PIC 9(2) VALUE 0.
+       01  WS-STATE-RATE-USED       PIC 9V9999 VALUE 0.
 
            COPY "TAXREC.cpy".
            COPY "PAYCOM.cpy".
@@ -184,17 +188,16 @@
            EXIT.
 
       *>================================================================*
-      *>  COMPUTE-FEDERAL: Federal tax with 6-level nested IF
+      *>  COMPUTE-FEDERAL: Federal tax computation
       *>  PMR original, extended by JRK 1992.
       *>
-      *>  WARNING: The nested IF below has NO END-IF terminators.
-      *>  This is pre-COBOL-85 style. Each ELSE matches the nearest
-      *>  unmatched IF. Indentation is cosmetic only — the compiler
-      *>  ignores it. If you add a line in the wrong place, every
-      *>  subsequent ELSE will bind to a different IF.
-      *>
-      *>  To follow the logic, count IF/ELSE pairs from the inside
-      *>  out. The period at the end terminates ALL nested IFs.
+      *>  AKD 2026-08-09: The 6-level nested IF that used to live here
+      *>  (no END-IF terminators, a single closing period binding all
+      *>  six ELSEs) tested WS-ANNUAL-GROSS against the hardcoded
+      *>  WS-BRACKET-n-MAX/RATE literals removed above. Replaced with
+      *>  a real lookup against TAXREC.cpy's TAX-BRACKET-ENTRY, so
+      *>  editing the copybook's bracket VALUEs now actually changes
+      *>  what gets withheld.
       *>================================================================*
        COMPUTE-FEDERAL.
       *>   JRK 1992: "temporary" flat tax shortcut
@@ -202,51 +205,41 @@
                COMPUTE WS-FED-TAX ROUNDED =
                    WS-PERIOD-GROSS * 0.2000
            ELSE
-      *>   PMR: Progressive brackets (nested IF, no END-IF)
-      *>   6 levels deep — each ELSE matches its nearest IF
-           IF WS-ANNUAL-GROSS > 500000
-      *>       PMR: "Top bracket 37%" — JRK addition
-               COMPUTE WS-FED-TAX ROUNDED =
-                   WS-PERIOD-GROSS * WS-BRACKET-6-RATE
-           ELSE
-           IF WS-ANNUAL-GROSS > 165000
-      *>       PMR: "Bracket 5 — 32%"
-               COMPUTE WS-FED-TAX ROUNDED =
-                   WS-PERIOD-GROSS * WS-BRACKET-5-RATE
-           ELSE
-           IF WS-ANNUAL-GROSS > 85000
-      *>       PMR: "Bracket 4 — 24%"
-               COMPUTE WS-FED-TAX ROUNDED =
-                   WS-PERIOD-GROSS * WS-BRACKET-4-RATE
-           ELSE
-           IF WS-ANNUAL-GROSS > 40000
-      *>       PMR: "Bracket 3 — 22%"
-               COMPUTE WS-FED-TAX ROUNDED =
-                   WS-PERIOD-GROSS * WS-BRACKET-3-RATE
-           ELSE
-           IF WS-ANNUAL-GROSS > 10000
-      *>       PMR: "Bracket 2 — 12%"
-               COMPUTE WS-FED-TAX ROUNDED =
-                   WS-PERIOD-GROSS * WS-BRACKET-2-RATE
-           ELSE
-      *>       PMR: "Bracket 1 — 10%"
-               COMPUTE WS-FED-TAX ROUNDED =
-                   WS-PERIOD-GROSS * WS-BRACKET-1-RATE.
-      *>   ^ Period terminates all 6 nested IFs at once.
-      *>     This is legal COBOL but incredibly fragile.
-      *>     Adding END-IF here would change the binding.
+               PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+                   UNTIL WS-BRACKET-IDX > 6
+                   IF WS-ANNUAL-GROSS >= TAX-BRACKET-MIN (WS-BRACKET-IDX)
+                      AND
+                      WS-ANNUAL-GROSS <= TAX-BRACKET-MAX (WS-BRACKET-IDX)
+                       COMPUTE WS-FED-TAX ROUNDED =
+                           WS-PERIOD-GROSS *
+                               TAX-BRACKET-RATE (WS-BRACKET-IDX)
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
 
       *>================================================================*
       *>  COMPUTE-STATE: State tax calculation
-      *>  PMR comment: "5% flat state tax rate"
-      *>  JRK code: Uses WS-DEFAULT-STATE-RATE which is 0.0725 (7.25%)
-      *>  KNOWN ISSUE: Comment says 5%, code does 7.25%. Trust the code.
+      *>  AKD 2026-08-09: Looks up EMP-STATE in TAXREC.cpy's TAX-
+      *>  STATE-CODE-TABLE and applies that state's real rate. Any
+      *>  state not in the table (or a blank EMP-STATE on old/test
+      *>  data) falls back to JRK's old TAX-DEFAULT-STATE-RATE — the
+      *>  PMR/JRK comment mismatch above is left as a record of that
+      *>  history.
       *>================================================================*
        COMPUTE-STATE.
-      *>   PMR: "Apply standard 5% state tax"
-      *>   (Actual rate: 7.25% — see WS-DEFAULT-STATE-RATE above)
+           MOVE TAX-DEFAULT-STATE-RATE TO WS-STATE-RATE-USED
+           PERFORM VARYING WS-STATE-IDX FROM 1 BY 1
+               UNTIL WS-STATE-IDX > TAX-STATE-COUNT
+               IF EMP-STATE = TAX-STATE-CODE-ENTRY (WS-STATE-IDX)
+                   MOVE TAX-STATE-RATE-ENTRY (WS-STATE-IDX)
+                       TO WS-STATE-RATE-USED
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
            COMPUTE WS-STATE-TAX ROUNDED =
-               WS-PERIOD-GROSS * WS-DEFAULT-STATE-RATE.
+               WS-PERIOD-GROSS * WS-STATE-RATE-USED.
 
       *>================================================================*
       *>  COMPUTE-FICA: Social Security / Medicare
@@ -276,9 +269,9 @@
       *>   "For now, the flat-per-bracket approach is close enough"
       *>   This paragraph is never PERFORMed or GO TO'd.
            MOVE 0 TO TAX-WORK-TEMP
-           IF WS-ANNUAL-GROSS > WS-BRACKET-1-MAX
+           IF WS-ANNUAL-GROSS > TAX-BRACKET-MAX (1)
                COMPUTE TAX-WORK-TEMP =
-                   WS-BRACKET-1-MAX * WS-BRACKET-1-RATE
+                   TAX-BRACKET-MAX (1) * TAX-BRACKET-RATE (1)
            END-IF
       *>   JRK: "will finish this later" (1992, never finished)
            DISPLAY "MARGINAL-CALC-INCOMPLETE".
