@@ -1,6 +1,6 @@
 *> ================================================================
 *> TAXREC.cpy — Tax Bracket Table Layout
-*> Used by: TAXCALC.cob
+*> Used by: TAXCALC.cob, PAYROLL.cob
 *> ================================================================
 *>
 *> PMR 1983: "Brackets change every year. Put them in a table
@@ -11,13 +11,86 @@
 *> JRK 1992: Added bracket 06 for new top rate. Never tested.
 *> SLW 1995: "Don't touch this. It works. I think."
 *>
- 01  TAX-BRACKET-TABLE.
+*> AKD 2026-08-09: The table below used to have no VALUE clauses at
+*> all, so TAXCALC.cob's own WS-HARDCODED-BRACKETS (and PAYROLL.cob's
+*> TX-COMPUTE-FED) grew a second, real set of numbers instead of ever
+*> loading this one — "updating the copybook" never did anything.
+*> Seeded as a flat group below, REDEFINES'd into the OCCURS table
+*> PMR always intended, so editing these VALUE clauses is now the
+*> one real way to change a bracket.
+ 01  TAX-BRACKET-DATA.
+     05  TAX-BRACKET-MIN-01      PIC S9(7)V99 COMP-3 VALUE 0.00.
+     05  TAX-BRACKET-MAX-01      PIC S9(7)V99 COMP-3 VALUE 10000.00.
+     05  TAX-BRACKET-RATE-01     PIC 9V9999 VALUE 0.1000.
+     05  TAX-BRACKET-LABEL-01    PIC X(15) VALUE '10% BRACKET'.
+     05  TAX-BRACKET-MIN-02      PIC S9(7)V99 COMP-3 VALUE 10000.01.
+     05  TAX-BRACKET-MAX-02      PIC S9(7)V99 COMP-3 VALUE 40000.00.
+     05  TAX-BRACKET-RATE-02     PIC 9V9999 VALUE 0.1200.
+     05  TAX-BRACKET-LABEL-02    PIC X(15) VALUE '12% BRACKET'.
+     05  TAX-BRACKET-MIN-03      PIC S9(7)V99 COMP-3 VALUE 40000.01.
+     05  TAX-BRACKET-MAX-03      PIC S9(7)V99 COMP-3 VALUE 85000.00.
+     05  TAX-BRACKET-RATE-03     PIC 9V9999 VALUE 0.2200.
+     05  TAX-BRACKET-LABEL-03    PIC X(15) VALUE '22% BRACKET'.
+     05  TAX-BRACKET-MIN-04      PIC S9(7)V99 COMP-3 VALUE 85000.01.
+     05  TAX-BRACKET-MAX-04      PIC S9(7)V99 COMP-3 VALUE 165000.00.
+     05  TAX-BRACKET-RATE-04     PIC 9V9999 VALUE 0.2400.
+     05  TAX-BRACKET-LABEL-04    PIC X(15) VALUE '24% BRACKET'.
+     05  TAX-BRACKET-MIN-05      PIC S9(7)V99 COMP-3 VALUE 165000.01.
+     05  TAX-BRACKET-MAX-05      PIC S9(7)V99 COMP-3 VALUE 500000.00.
+     05  TAX-BRACKET-RATE-05     PIC 9V9999 VALUE 0.3200.
+     05  TAX-BRACKET-LABEL-05    PIC X(15) VALUE '32% BRACKET'.
+*>   JRK 1992: bracket 06, added for the new top rate. Never tested
+*>   -- until now, since nothing ever loaded this table to test it.
+     05  TAX-BRACKET-MIN-06      PIC S9(7)V99 COMP-3 VALUE 500000.01.
+     05  TAX-BRACKET-MAX-06      PIC S9(7)V99 COMP-3 VALUE 9999999.99.
+     05  TAX-BRACKET-RATE-06     PIC 9V9999 VALUE 0.3700.
+     05  TAX-BRACKET-LABEL-06    PIC X(15) VALUE '37% TOP BRACKET'.
+
+ 01  TAX-BRACKET-TABLE REDEFINES TAX-BRACKET-DATA.
      05  TAX-BRACKET-ENTRY OCCURS 6 TIMES.
          10  TAX-BRACKET-MIN     PIC S9(7)V99 COMP-3.
          10  TAX-BRACKET-MAX     PIC S9(7)V99 COMP-3.
          10  TAX-BRACKET-RATE    PIC 9V9999.
          10  TAX-BRACKET-LABEL   PIC X(15).
 
+*> AKD 2026-08-09: Per-state rates, moved here from TAXCALC.cob's own
+*> WORKING-STORAGE so PAYROLL.cob's TX-COMPUTE-STATE can look EMP-
+*> STATE up in the same table TAXCALC.cob uses, instead of carrying
+*> its own hardcoded 7.25% flat rate. Same flat-group + REDEFINES
+*> convention as TAX-BRACKET-DATA above. TAX-DEFAULT-STATE-RATE is
+*> JRK's old flat rate, kept as the fallback for any EMP-STATE not
+*> in the table (or blank, on old/test data).
+ 01  TAX-STATE-RATES.
+     05  TAX-DEFAULT-STATE-RATE  PIC 9V9999 VALUE 0.0725.
+
+ 01  TAX-STATE-CODES.
+     05  TAX-STATE-CODE-01       PIC X(2) VALUE 'CA'.
+     05  TAX-STATE-CODE-02       PIC X(2) VALUE 'NY'.
+     05  TAX-STATE-CODE-03       PIC X(2) VALUE 'NJ'.
+     05  TAX-STATE-CODE-04       PIC X(2) VALUE 'IL'.
+     05  TAX-STATE-CODE-05       PIC X(2) VALUE 'PA'.
+     05  TAX-STATE-CODE-06       PIC X(2) VALUE 'TX'.
+     05  TAX-STATE-CODE-07       PIC X(2) VALUE 'FL'.
+     05  TAX-STATE-CODE-08       PIC X(2) VALUE 'WA'.
+
+ 01  TAX-STATE-CODE-TABLE REDEFINES TAX-STATE-CODES.
+     05  TAX-STATE-CODE-ENTRY PIC X(2) OCCURS 8 TIMES.
+
+ 01  TAX-STATE-TAX-RATES.
+     05  TAX-STATE-RATE-01       PIC 9V9999 VALUE 0.0930.
+     05  TAX-STATE-RATE-02       PIC 9V9999 VALUE 0.0685.
+     05  TAX-STATE-RATE-03       PIC 9V9999 VALUE 0.0637.
+     05  TAX-STATE-RATE-04       PIC 9V9999 VALUE 0.0495.
+     05  TAX-STATE-RATE-05       PIC 9V9999 VALUE 0.0307.
+     05  TAX-STATE-RATE-06       PIC 9V9999 VALUE 0.0000.
+     05  TAX-STATE-RATE-07       PIC 9V9999 VALUE 0.0000.
+     05  TAX-STATE-RATE-08       PIC 9V9999 VALUE 0.0000.
+
+ 01  TAX-STATE-RATE-TABLE REDEFINES TAX-STATE-TAX-RATES.
+     05  TAX-STATE-RATE-ENTRY PIC 9V9999 OCCURS 8 TIMES.
+
+ 01  TAX-STATE-COUNT          PIC 9(2) VALUE 8.
+
 *> PMR: Working fields for tax computation
  01  TAX-WORK-FIELDS.
      05  TAX-GROSS-PAY           PIC S9(7)V99 COMP-3.
