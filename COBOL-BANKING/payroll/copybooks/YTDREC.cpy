@@ -0,0 +1,42 @@
+*> ================================================================
+*> YTDREC.cpy — Year-To-Date Payroll Accumulation Record (77 bytes,
+*> LINE SEQUENTIAL)
+*> Used by: PAYROLL.cob
+*> ================================================================
+*>
+*> AKD 2026-08-09: New copybook — one record per employee, carrying
+*> running YTD totals so W-2 prep doesn't require summing every pay
+*> stub of the year by hand. DISPLAY format throughout, same reason
+*> EMPREC.cpy gives for its own on-disk fields: LINE SEQUENTIAL file
+*> compatibility. PAYROLL.cob converts to COMP-3 in WORKING-STORAGE
+*> to do the actual accumulation, same as it does for EMPREC.cpy's
+*> DISPLAY fields.
+*>
+*> OLD-MASTER/NEW-MASTER PATTERN: PAYROLL.cob reads this year's
+*> running balances from YTDPAY.DAT (the old master) and writes the
+*> updated balances to YTDPAY.NEW (the new master) one record per
+*> employee, in the same order EMPLOYEE-FILE is read. As with
+*> PAYRL100's other generation-data-set files, promoting YTDPAY.NEW
+*> to YTDPAY.DAT for the next run is a JCL step, not something this
+*> program does itself. If YTDPAY.DAT doesn't exist yet (first run
+*> of the year) every employee simply starts from zero.
+*>
+*> Layout (77 bytes total):
+*>   Bytes 01-07:  YTD-EMP-ID        PIC X(7)
+*>   Bytes 08-11:  YTD-YEAR          PIC 9(4)
+*>   Bytes 12-22:  YTD-GROSS         PIC S9(9)V99  (DISPLAY, 11 bytes)
+*>   Bytes 23-33:  YTD-FED-TAX       PIC S9(9)V99  (DISPLAY, 11 bytes)
+*>   Bytes 34-44:  YTD-STATE-TAX     PIC S9(9)V99  (DISPLAY, 11 bytes)
+*>   Bytes 45-55:  YTD-FICA-TAX      PIC S9(9)V99  (DISPLAY, 11 bytes)
+*>   Bytes 56-66:  YTD-DED-TOTAL     PIC S9(9)V99  (DISPLAY, 11 bytes)
+*>   Bytes 67-77:  YTD-NET           PIC S9(9)V99  (DISPLAY, 11 bytes)
+*>
+ 01  YTD-RECORD.
+     05  YTD-EMP-ID              PIC X(7).
+     05  YTD-YEAR                PIC 9(4).
+     05  YTD-GROSS               PIC S9(9)V99.
+     05  YTD-FED-TAX             PIC S9(9)V99.
+     05  YTD-STATE-TAX           PIC S9(9)V99.
+     05  YTD-FICA-TAX            PIC S9(9)V99.
+     05  YTD-DED-TOTAL           PIC S9(9)V99.
+     05  YTD-NET                 PIC S9(9)V99.
