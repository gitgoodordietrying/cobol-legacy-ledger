@@ -1,5 +1,5 @@
 *> ================================================================
-*> EMPREC.cpy — Employee Record Layout (95 bytes, LINE SEQUENTIAL)
+*> EMPREC.cpy — Employee Record Layout (144 bytes, LINE SEQUENTIAL)
 *> Used by: PAYROLL.cob, TAXCALC.cob, DEDUCTN.cob, PAYBATCH.cob
 *> ================================================================
 *>
@@ -26,7 +26,7 @@
 *> on byte offsets for SORT FIELDS. See JCL member PAYRL210 in
 *> SYS1.PROCLIB (if you can find it).
 *>
-*> Layout (95 bytes total):
+*> Layout (144 bytes total):
 *>   Bytes 01-07:  EMP-ID            PIC X(7)
 *>   Bytes 08-32:  EMP-NAME          PIC X(25)
 *>   Bytes 33-40:  EMP-BANK-CODE     PIC X(8)
@@ -43,7 +43,50 @@
 *>   Byte  89:     EMP-MEDICAL-PLAN  PIC X(1)
 *>   Byte  90:     EMP-DENTAL-FLAG   PIC X(1)
 *>   Bytes 91-93:  EMP-401K-PCT      PIC 9V99
-*>   Bytes 94-95:  EMP-FILLER        PIC X(2)
+*>   Byte  94:     EMP-GARN-FLAG     PIC X(1)
+*>   Bytes 95-97:  EMP-GARN-PCT      PIC 9V99
+*>   Byte  98:     EMP-UNION-FLAG    PIC X(1)
+*>   Bytes 99-100: EMP-UNION-LOCAL   PIC X(2)
+*>   Byte  101:    EMP-FSA-HSA-TYPE  PIC X(1)
+*>   Bytes 102-108: EMP-FSA-HSA-ANNUAL PIC 9(5)V99
+*>   Bytes 109-110: EMP-STATE         PIC X(2)
+*>   Byte  111:    EMP-SPLIT-FLAG    PIC X(1)
+*>   Bytes 112-119: EMP-SPLIT-BANK-CODE PIC X(8)
+*>   Bytes 120-129: EMP-SPLIT-ACCT-ID PIC X(10)
+*>   Byte  130:    EMP-SPLIT-TYPE    PIC X(1)
+*>   Bytes 131-135: EMP-SPLIT-PCT     PIC 9V9999
+*>   Bytes 136-144: EMP-SPLIT-AMOUNT  PIC 9(7)V99
+*>
+*> 2026-08-09 AKD: Revived the 1988 garnishment feature — added the
+*> two fields above where EMP-FILLER used to sit (bytes 94-95).
+*> The global PAYCOM-GARN-MAX still caps the dollar amount; these
+*> two fields are what makes a garnishment order per-employee
+*> instead of a single dead global flag. Record grew from 95 to
+*> 97 bytes.
+*> 2026-08-09 AKD: Added EMP-UNION-FLAG/EMP-UNION-LOCAL so union
+*> dues can be driven per employee instead of DEDUCTN.cob's single
+*> global WS-UNION-FLAG. Record grew from 97 to 100 bytes.
+*> 2026-08-09 AKD: Added EMP-FSA-HSA-TYPE/EMP-FSA-HSA-ANNUAL for
+*> flexible-spending/health-savings elections. Record grew from
+*> 100 to 108 bytes.
+*> 2026-08-09 AKD: Added EMP-STATE (2-char postal code) so
+*> TAXCALC.cob can look up a real per-state rate instead of the
+*> one hardcoded WS-DEFAULT-STATE-RATE. Record grew from 108 to
+*> 110 bytes.
+*> 2026-08-09 AKD: EMP-PAY-PERIODS (bytes 69-72, already part of this
+*> layout) is now actually read — PAYROLL.cob's P-040 divides salaried
+*> pay by it (12/24/26/52) instead of the single hardcoded WK-PERIODS.
+*> No byte change; the field just went from declared-but-unused to
+*> load-bearing.
+*> 2026-08-09 AKD: EMP-HIRE-DATE (bytes 77-84, already part of this
+*> layout) is now also read — P-040 prorates a salaried hire's pay
+*> when EMP-HIRE-DATE falls inside the current pay period. No byte
+*> change, same as EMP-PAY-PERIODS above.
+*> 2026-08-09 AKD: Added EMP-SPLIT-FLAG/BANK-CODE/ACCT-ID/TYPE/PCT/
+*> AMOUNT so net pay can be split between the primary account above
+*> and one additional account, by percentage or fixed amount.
+*> PAYROLL.cob's P-070 writes a second OUTBOUND-RECORD when a split
+*> is configured. Record grew from 110 to 144 bytes.
 *>
  01  EMPLOYEE-RECORD.
      05  EMP-ID                  PIC X(7).
@@ -77,4 +120,45 @@
          88  EMP-HAS-DENTAL      VALUE 'Y'.
          88  EMP-NO-DENTAL       VALUE 'N'.
      05  EMP-401K-PCT            PIC 9V99.
-     05  EMP-FILLER              PIC X(2).
+*>   AKD 2026-08-09: Per-employee garnishment order (revives the
+*>   PAYCOM-GARN-* fields PAYCOM.cpy left dormant since 1988 —
+*>   PAYCOM-GARN-MAX is still the global dollar cap, but the order
+*>   itself and its percentage are per employee, not global).
+     05  EMP-GARN-FLAG           PIC X(1).
+         88  EMP-GARN-ACTIVE     VALUE 'Y'.
+         88  EMP-GARN-INACTIVE   VALUE 'N'.
+     05  EMP-GARN-PCT            PIC 9V99.
+*>   AKD 2026-08-09: Per-employee union membership, looked up
+*>   against PAYCOM.cpy's per-local dues rate table in DEDUCTN.cob
+*>   (replaces DEDUCTN.cob's single global WS-UNION-FLAG toggle).
+     05  EMP-UNION-FLAG          PIC X(1).
+         88  EMP-UNION-MEMBER    VALUE 'Y'.
+         88  EMP-NOT-UNION       VALUE 'N'.
+     05  EMP-UNION-LOCAL         PIC X(2).
+*>   AKD 2026-08-09: Flexible-spending/health-savings election.
+*>   EMP-FSA-HSA-ANNUAL is the employee's annual election amount;
+*>   DEDUCTN.cob spreads it across pay periods the same way it
+*>   already spreads the medical/dental plan costs.
+     05  EMP-FSA-HSA-TYPE        PIC X(1).
+         88  EMP-FSA-HSA-NONE    VALUE 'N'.
+         88  EMP-HAS-FSA         VALUE 'F'.
+         88  EMP-HAS-HSA         VALUE 'H'.
+     05  EMP-FSA-HSA-ANNUAL      PIC 9(5)V99.
+*>   AKD 2026-08-09: Employee's work-state postal code, looked up
+*>   against TAXCALC.cob's per-state rate table instead of the
+*>   flat WS-DEFAULT-STATE-RATE every employee used to pay.
+     05  EMP-STATE               PIC X(2).
+*>   AKD 2026-08-09: Split direct deposit — EMP-BANK-CODE/EMP-ACCT-ID
+*>   above stay the "primary" account; this is one additional split
+*>   account that peels off either a percentage or a fixed amount of
+*>   net pay, with the remainder still going to the primary account.
+     05  EMP-SPLIT-FLAG          PIC X(1).
+         88  EMP-HAS-SPLIT       VALUE 'Y'.
+         88  EMP-NO-SPLIT        VALUE 'N'.
+     05  EMP-SPLIT-BANK-CODE     PIC X(8).
+     05  EMP-SPLIT-ACCT-ID       PIC X(10).
+     05  EMP-SPLIT-TYPE          PIC X(1).
+         88  EMP-SPLIT-PERCENT   VALUE 'P'.
+         88  EMP-SPLIT-FIXED     VALUE 'F'.
+     05  EMP-SPLIT-PCT           PIC 9V9999.
+     05  EMP-SPLIT-AMOUNT        PIC 9(7)V99.
