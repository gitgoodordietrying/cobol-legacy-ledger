@@ -11,9 +11,16 @@
 *>             actual values in two places.
 *>
 *> WARNING: PAYCOM-DAILY-LIMIT and WK-B2 are the same concept
-*> (max daily payroll run) but have different values. PAYROLL.cob
-*> uses WK-B2. DEDUCTN.cob uses PAYCOM-DAILY-LIMIT. Nobody
-*> knows which is correct.
+*> (max daily payroll run) but have different values. Nobody
+*> knew which was correct, because neither was ever actually
+*> checked anywhere.
+*>
+*> AKD 2026-08-09: PAYROLL.cob's P-080 now enforces a daily limit
+*> for real, and uses PAYCOM-DAILY-LIMIT (750000.00) as the one
+*> resolved value — it's the shared copybook constant, where
+*> WK-B2 is a JRK-original local to the WK-CONSTANTS block.
+*> WK-B2 is left exactly as JRK set it, unused, same as the other
+*> historical JRK/SLW constants in this file.
 *>
 
 *> JRK originals — do NOT rename, PAYROLL.cob PERFORM depends
@@ -62,8 +69,42 @@
  01  PAYCOM-DEAD-SECTION.
      05  PAYCOM-GARN-FLAG        PIC X(1) VALUE 'N'.
      05  PAYCOM-GARN-PCT         PIC 9V99 VALUE 0.00.
+
+*> AKD 2026-08-09: PAYCOM-GARN-MAX revived along with EMP-GARN-FLAG/
+*> PCT in EMPREC.cpy — PAYROLL.cob's P-060 caps a per-employee
+*> garnishment at this dollar amount per pay period. SLW's original
+*> 1988 cap was $500.00/pay period; kept that figure since nothing
+*> ever superseded it.
+ 01  PAYCOM-GARN-LIMIT.
      05  PAYCOM-GARN-MAX         PIC S9(5)V99 COMP-3
-                                 VALUE 0.00.
+                                 VALUE 500.00.
+
+*> AKD 2026-08-09: Union dues rate by local — revives the dues
+*> computation DEDUCTN.cob still carries (COMPUTE-UNION-DUES), now
+*> driven by the per-employee EMP-UNION-FLAG/EMP-UNION-LOCAL added
+*> to EMPREC.cpy instead of DEDUCTN.cob's single global all-or-
+*> nothing WS-UNION-FLAG.
+ 01  PAYCOM-UNION-LOCALS.
+     05  PAYCOM-UNION-LOCAL-01   PIC X(2) VALUE 'L1'.
+     05  PAYCOM-UNION-LOCAL-02   PIC X(2) VALUE 'L2'.
+     05  PAYCOM-UNION-LOCAL-03   PIC X(2) VALUE 'L3'.
+
+*> Indexable view of the flat group above — same REDEFINES-as-
+*> table convention the bank ledger side uses for BANK-NODE-TABLE,
+*> so DEDUCTN.cob can PERFORM VARYING over the locals instead of
+*> one hardcoded IF per local.
+ 01  PAYCOM-UNION-LOCAL-TABLE REDEFINES PAYCOM-UNION-LOCALS.
+     05  PAYCOM-UNION-LOCAL-ENTRY PIC X(2) OCCURS 3 TIMES.
+
+ 01  PAYCOM-UNION-RATES.
+     05  PAYCOM-UNION-RATE-01    PIC 9(3)V99 VALUE 45.00.
+     05  PAYCOM-UNION-RATE-02    PIC 9(3)V99 VALUE 60.00.
+     05  PAYCOM-UNION-RATE-03    PIC 9(3)V99 VALUE 35.00.
+
+ 01  PAYCOM-UNION-RATE-TABLE REDEFINES PAYCOM-UNION-RATES.
+     05  PAYCOM-UNION-RATE-ENTRY PIC 9(3)V99 OCCURS 3 TIMES.
+
+ 01  PAYCOM-UNION-LOCAL-COUNT   PIC 9(1) VALUE 3.
 
 *> SLW 1991: daily limit for payroll batch runs
  01  PAYCOM-LIMITS.
